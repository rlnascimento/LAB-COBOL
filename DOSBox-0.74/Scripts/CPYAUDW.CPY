@@ -0,0 +1,19 @@
+      *-----------------------------------------------------------------
+      * CPYAUDW - CAMPOS DE WORKING-STORAGE PARA O REGISTRO DE
+      * AUDITORIA (AUDIT.TXT) E PARA A IDENTIFICACAO DO OPERADOR.
+      *-----------------------------------------------------------------
+       77 ST-AUD         PIC X(02) VALUE "00".
+       77 W-OPERADOR     PIC X(12) VALUE SPACES.
+       77 W-CONFOP       PIC X(12) VALUE SPACES.
+       77 AUD-ARQ        PIC X(10) VALUE SPACES.
+       77 AUD-ACAO       PIC X(10) VALUE SPACES.
+       77 AUD-CHAVE      PIC X(20) VALUE SPACES.
+       01 W-DATAUD.
+            03 W-DATAUD-ANO   PIC 9(04).
+            03 W-DATAUD-MES   PIC 9(02).
+            03 W-DATAUD-DIA   PIC 9(02).
+       01 W-HORAUD.
+            03 W-HORAUD-HH    PIC 9(02).
+            03 W-HORAUD-MM    PIC 9(02).
+            03 W-HORAUD-SS    PIC 9(02).
+            03 W-HORAUD-CC    PIC 9(02).
