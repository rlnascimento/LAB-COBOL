@@ -0,0 +1,20 @@
+      *-----------------------------------------------------------------
+      * CPYMENS - ROTINA PADRAO DE MENSAGEM: PISCA MENS NA LINHA 23 E
+      * DEPOIS LIMPA COM LIMPA, COM UM UNICO TEMPO DE EXIBICAO (3000)
+      * PARA TODOS OS PROGRAMAS. COPIADO NO LUGAR DE ROT-MENS/ROT-MENS1/
+      * ROT-MENS2/ROT-MENS-FIM, COM REPLACING APENAS PARA A COLUNA (A
+      * MAIORIA USA 12; CFP001B USA 13). O PROGRAMA QUE FIZER O COPY
+      * PRECISA TER W-CONT, MENS E LIMPA DECLARADOS EM WORKING-STORAGE.
+      *-----------------------------------------------------------------
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+               DISPLAY (23, CPY-COL) MENS.
+       ROT-MENS2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 3000
+                   GO TO ROT-MENS2
+                ELSE
+                   DISPLAY (23, CPY-COL) LIMPA.
+       ROT-MENS-FIM.
+                EXIT.
