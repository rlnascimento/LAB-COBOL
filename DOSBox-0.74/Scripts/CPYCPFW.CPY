@@ -0,0 +1,15 @@
+      *-----------------------------------------------------------------
+      * CPYCPFW - CAMPOS DE WORKING-STORAGE PARA CAPTURA E VALIDACAO DE
+      * CPF PELO DIGITO VERIFICADOR (MODULO 11). O PROGRAMA QUE FIZER O
+      * COPY DE CPYCPFP PARA VALIDAR PRECISA TER ESTES CAMPOS DECLARADOS
+      *-----------------------------------------------------------------
+       77 W-CPFIDX     PIC 9(02) VALUE ZEROS.
+       77 W-CPFSOMA    PIC 9(04) VALUE ZEROS.
+       77 W-CPFQ       PIC 9(04) VALUE ZEROS.
+       77 W-CPFRESTO   PIC 9(02) VALUE ZEROS.
+       77 W-CPFDV1     PIC 9(01) VALUE ZEROS.
+       77 W-CPFDV2     PIC 9(01) VALUE ZEROS.
+       77 W-CPFOK      PIC X(01) VALUE "N".
+       01 W-CPF        PIC 9(11) VALUE ZEROS.
+       01 W-CPFR REDEFINES W-CPF.
+           03 W-CPFD   PIC 9(01) OCCURS 11 TIMES.
