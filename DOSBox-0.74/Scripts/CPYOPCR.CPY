@@ -0,0 +1,24 @@
+      *-----------------------------------------------------------------
+      * CPYOPCR - ABERTURA I-O DE UM ARQUIVO INDEXADO, CRIANDO-O NA
+      * PRIMEIRA VEZ SE AINDA NAO EXISTIR (ST-ERRO = "30"). COPIADO NO
+      * LUGAR DO PARAGRAFO INC-OP0 DE CADA CADASTRO, COM REPLACING PARA
+      * O NOME DO ARQUIVO E AS DUAS MENSAGENS (CRIACAO E ERRO). USA
+      * ROT-MENS/ROT-MENS-FIM E ROT-FIM, QUE DEVEM EXISTIR NO PROGRAMA
+      * QUE FIZER O COPY, DA MESMA FORMA QUE JA EXISTEM EM CADCEP,
+      * P201621A/X, P2017N01-ISHII E P2017N02-ISHII.
+      *-----------------------------------------------------------------
+       INC-OP0.
+           OPEN I-O CPY-ARQ
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "30"
+                      OPEN OUTPUT CPY-ARQ
+                      CLOSE CPY-ARQ
+                      MOVE CPY-MSG-CRIA TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-OP0
+                   ELSE
+                      MOVE CPY-MSG-ERRO TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+                ELSE
+                    NEXT SENTENCE.
