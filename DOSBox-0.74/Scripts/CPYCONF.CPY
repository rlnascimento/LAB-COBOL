@@ -0,0 +1,57 @@
+      *-----------------------------------------------------------------
+      * CPYCONF - ROTINAS PADRAO DE CONFIRMACAO (S/N): PERGUNTA "DADOS
+      * OK", "ALTERAR" OU "EXCLUIR (S/N)", SO ACEITA S/s/N/n (REPETINDO
+      * A PERGUNTA COM "DIGITE APENAS S=SIM e N=NAO" PARA QUALQUER OUTRA
+      * TECLA) E, SE A RESPOSTA FOR N, AVISA E VOLTA PARA INC-001.
+      * COPIADO NO LUGAR DE INC-OPC/ALT-OPC/EXC-OPC, IDENTICAS EM TODOS
+      * OS CADASTROS. O PROGRAMA QUE FIZER O COPY PRECISA TER OS
+      * PARAGRAFOS INC-001, INC-005, INC-WR1, ALT-RW1 E EXC-DL1, ALEM DE
+      * ROT-MENS/ROT-MENS-FIM E W-OPCAO, W-ACT, TEC-ESC, MENS E LIMPA
+      * DECLARADOS. CADA PARAGRAFO TERMINA COM UM GO TO EXPLICITO PARA
+      * O SEU PROPRIO DESTINO (INC-WR1/EXC-DL1/ALT-RW1) EM VEZ DE
+      * DEPENDER DA ORDEM FISICA EM QUE OS TRES FICAVAM UM APOS O OUTRO
+      * QUANDO CADA PROGRAMA TINHA SUA PROPRIA COPIA DESTES PARAGRAFOS.
+      *-----------------------------------------------------------------
+       INC-OPC.
+                MOVE "S" TO W-OPCAO
+                DISPLAY (23, 40) "DADOS OK (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO WITH UPDATE
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = TEC-ESC GO TO INC-005.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** DADOS RECUSADOS PELO OPERADOR ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-OPC.
+                GO TO INC-WR1.
+      *
+       EXC-OPC.
+                DISPLAY (23, 40) "EXCLUIR   (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** REGISTRO NAO EXCLUIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM  e  N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO EXC-OPC.
+                GO TO EXC-DL1.
+      *
+       ALT-OPC.
+                DISPLAY (23, 40) "ALTERAR  (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = TEC-ESC GO TO INC-005.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** INFORMACOES NAO ALTERADAS *** " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM  e  N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ALT-OPC.
+                GO TO ALT-RW1.
