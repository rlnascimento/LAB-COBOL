@@ -0,0 +1,42 @@
+      *-----------------------------------------------------------------
+      * CPYAUDP - ABERTURA DE AUDITORIA (EXTEND, CRIANDO NA PRIMEIRA
+      * VEZ SE AINDA NAO EXISTIR) E GRAVACAO DE UMA LINHA DE AUDITORIA.
+      * QUEM FIZER O COPY DEVE TER DECLARADO ST-AUD, W-OPERADOR,
+      * AUD-ARQ, AUD-ACAO, AUD-CHAVE, W-DATAUD, W-HORAUD, MENS, LIMPA,
+      * W-CONT, ROT-MENS/ROT-MENS-FIM E ROT-FIM, DA MESMA FORMA QUE
+      * JA EXIGE O CPYOPCR.
+      *-----------------------------------------------------------------
+       AUD-OP0.
+           OPEN EXTEND AUDITORIA
+           IF ST-AUD NOT = "00"
+               IF ST-AUD = "30" OR ST-AUD = "35"
+                      OPEN OUTPUT AUDITORIA
+                      CLOSE AUDITORIA
+                      GO TO AUD-OP0
+                   ELSE
+                      MOVE "ERRO NA ABERTURA DO AUDIT.TXT" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+                ELSE
+                    NEXT SENTENCE.
+       AUD-OP0-FIM.
+           EXIT.
+      *
+       AUD-GRAVA.
+                ACCEPT W-DATAUD FROM DATE YYYYMMDD
+                ACCEPT W-HORAUD FROM TIME
+                MOVE SPACES TO LINAUDIT
+                STRING AUD-ARQ      DELIMITED BY SPACE " "
+                       AUD-ACAO     DELIMITED BY SPACE " CHAVE="
+                       AUD-CHAVE    DELIMITED BY SPACE " OPER="
+                       W-OPERADOR   DELIMITED BY SPACE " EM "
+                       W-DATAUD-DIA DELIMITED BY SIZE  "/"
+                       W-DATAUD-MES DELIMITED BY SIZE  "/"
+                       W-DATAUD-ANO DELIMITED BY SIZE  " "
+                       W-HORAUD-HH  DELIMITED BY SIZE  ":"
+                       W-HORAUD-MM  DELIMITED BY SIZE  ":"
+                       W-HORAUD-SS  DELIMITED BY SIZE
+                       INTO LINAUDIT
+                WRITE LINAUDIT.
+       AUD-GRAVA-FIM.
+                EXIT.
