@@ -0,0 +1,44 @@
+      *-----------------------------------------------------------------
+      * CPYCPFP - VALIDACAO DE CPF PELO DIGITO VERIFICADOR (MODULO 11).
+      * RECEBE O CPF EM W-CPF (11 DIGITOS) E DEVOLVE W-CPFOK = "S"/"N".
+      * W-CPF = ZEROS (CAMPO NAO PREENCHIDO) E CONSIDERADO VALIDO, POIS
+      * O CPF E OPCIONAL. COPIADO NO LUGAR DE CPF-001/CPF-001-FIM. O
+      * PROGRAMA QUE FIZER O COPY PRECISA TER CPYCPFW EM WORKING-STORAGE
+      *-----------------------------------------------------------------
+       CPF-001.
+                MOVE "S" TO W-CPFOK
+                IF W-CPF = ZEROS
+                   GO TO CPF-001-FIM.
+                MOVE ZEROS TO W-CPFSOMA
+                MOVE 1     TO W-CPFIDX.
+       CPF-002.
+                COMPUTE W-CPFSOMA = W-CPFSOMA +
+                                    W-CPFD (W-CPFIDX) * (11 - W-CPFIDX)
+                ADD 1 TO W-CPFIDX
+                IF W-CPFIDX < 10
+                   GO TO CPF-002.
+                DIVIDE W-CPFSOMA BY 11 GIVING W-CPFQ
+                                       REMAINDER W-CPFRESTO
+                IF W-CPFRESTO < 2
+                   MOVE 0 TO W-CPFDV1
+                ELSE
+                   COMPUTE W-CPFDV1 = 11 - W-CPFRESTO.
+                MOVE ZEROS TO W-CPFSOMA
+                MOVE 1     TO W-CPFIDX.
+       CPF-003.
+                COMPUTE W-CPFSOMA = W-CPFSOMA +
+                                    W-CPFD (W-CPFIDX) * (12 - W-CPFIDX)
+                ADD 1 TO W-CPFIDX
+                IF W-CPFIDX < 11
+                   GO TO CPF-003.
+                DIVIDE W-CPFSOMA BY 11 GIVING W-CPFQ
+                                       REMAINDER W-CPFRESTO
+                IF W-CPFRESTO < 2
+                   MOVE 0 TO W-CPFDV2
+                ELSE
+                   COMPUTE W-CPFDV2 = 11 - W-CPFRESTO.
+                IF W-CPFDV1 NOT = W-CPFD (10)
+                             OR W-CPFDV2 NOT = W-CPFD (11)
+                   MOVE "N" TO W-CPFOK.
+       CPF-001-FIM.
+                EXIT.
