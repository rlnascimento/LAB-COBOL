@@ -0,0 +1,136 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RELIPVA.
+      **************************************
+      *  RELATORIO DE IPVA A VENCER NO MES *
+      *  (VEICULO.DAT / DATACOMPRA)        *
+      **************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADVEIC ASSIGN TO DISK
+                        ORGANIZATION IS INDEXED
+                        ACCESS MODE  IS SEQUENTIAL
+                        RECORD KEY   IS PLACA
+                        FILE STATUS  IS ST-ERRO.
+           SELECT RELIPVA ASSIGN TO DISK
+                        ORGANIZATION IS LINE SEQUENTIAL
+                        FILE STATUS  IS ST-REL.
+           COPY CPYIMPS.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+           COPY CPYVEIR.
+      *
+       FD  RELIPVA
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "RELIPVA.TXT".
+       01 LINREL                       PIC X(80).
+      *
+           COPY CPYIMPR.
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 ST-ERRO        PIC X(02) VALUE "00".
+       77 ST-REL         PIC X(02) VALUE "00".
+       77 ST-IMP         PIC X(02) VALUE "00".
+       77 W-LIDOS        PIC 9(06) VALUE ZEROS.
+       77 W-VENCE        PIC 9(06) VALUE ZEROS.
+       01 W-DATA.
+            03 W-DATA-ANO   PIC 9(04).
+            03 W-DATA-MES   PIC 9(02).
+            03 W-DATA-DIA   PIC 9(02).
+      *
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+           ACCEPT W-DATA FROM DATE YYYYMMDD.
+           PERFORM RIP-OP0 THRU RIP-OP0-FIM.
+           GO TO RIP-LER.
+      *
+      *-----------------------------------------------------------------
+      * ABERTURA DOS ARQUIVOS E CABECALHO
+      *-----------------------------------------------------------------
+       RIP-OP0.
+           OPEN INPUT CADVEIC
+           IF ST-ERRO NOT = "00"
+               DISPLAY "ERRO AO ABRIR VEICULO.DAT - ST=" ST-ERRO
+               GO TO ROT-FIM.
+           OPEN OUTPUT RELIPVA
+           IF ST-REL NOT = "00"
+               DISPLAY "ERRO AO ABRIR RELIPVA.TXT - ST=" ST-REL
+               CLOSE CADVEIC
+               GO TO ROT-FIM.
+           OPEN OUTPUT IMPRESSORA
+           IF ST-IMP NOT = "00"
+               DISPLAY "ERRO AO ABRIR IMPRESSORA - ST=" ST-IMP
+               CLOSE CADVEIC RELIPVA
+               GO TO ROT-FIM.
+           MOVE "IPVA A VENCER NO MES - VEICULO.DAT" TO LINREL
+           WRITE LINREL
+           MOVE LINREL TO LINIMPR
+           WRITE LINIMPR
+           MOVE SPACES TO LINREL
+           STRING "MES DE PROCESSAMENTO....: " W-DATA-MES "/" W-DATA-ANO
+                  DELIMITED BY SIZE INTO LINREL
+           WRITE LINREL
+           MOVE LINREL TO LINIMPR
+           WRITE LINIMPR
+           MOVE SPACES TO LINREL
+           WRITE LINREL
+           MOVE LINREL TO LINIMPR
+           WRITE LINIMPR.
+       RIP-OP0-FIM.
+           EXIT.
+      *
+      *-----------------------------------------------------------------
+      * VARRE VEICULO.DAT E LISTA QUEM TEM O MES DE DATACOMPRA IGUAL
+      * AO MES CORRENTE (W-DATA-MES), JUNTO COM O CALCIPVA JA GRAVADO
+      *-----------------------------------------------------------------
+       RIP-LER.
+           READ CADVEIC NEXT RECORD
+               AT END GO TO RIP-EOF.
+           ADD 1 TO W-LIDOS.
+           IF MES = W-DATA-MES
+              ADD 1 TO W-VENCE
+              MOVE SPACES TO LINREL
+              STRING PLACA        DELIMITED BY SIZE  " "
+                     PROPRIETARIO DELIMITED BY SPACE " ANIVERSARIO="
+                     DIA          DELIMITED BY SIZE  "/"
+                     MES          DELIMITED BY SIZE  " IPVA="
+                     CALCIPVA     DELIMITED BY SIZE
+                     INTO LINREL
+              WRITE LINREL
+              MOVE LINREL TO LINIMPR
+              WRITE LINIMPR.
+           GO TO RIP-LER.
+      *
+      *-----------------------------------------------------------------
+      * FECHAMENTO
+      *-----------------------------------------------------------------
+       RIP-EOF.
+           MOVE SPACES TO LINREL
+           WRITE LINREL
+           MOVE LINREL TO LINIMPR
+           WRITE LINIMPR
+           STRING "VEICULOS LIDOS..........: " W-LIDOS
+                  DELIMITED BY SIZE INTO LINREL
+           WRITE LINREL
+           MOVE LINREL TO LINIMPR
+           WRITE LINIMPR
+           MOVE SPACES TO LINREL
+           STRING "IPVA A VENCER NO MES....: " W-VENCE
+                  DELIMITED BY SIZE INTO LINREL
+           WRITE LINREL
+           MOVE LINREL TO LINIMPR
+           WRITE LINIMPR.
+           CLOSE CADVEIC RELIPVA IMPRESSORA.
+           DISPLAY "RELIPVA - RELATORIO GERADO EM RELIPVA.TXT".
+           DISPLAY "IPVA A VENCER NO MES.....: " W-VENCE.
+      *
+       ROT-FIM.
+           STOP RUN.
