@@ -0,0 +1,256 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RELDEPRE.
+      **************************************
+      *  RELATORIO DE VALOR DEPRECIADO     *
+      *  (VEICULO.DAT / DATACOMPRA)        *
+      **************************************
+      *----------------------------------------------------------------
+      * APLICA A TABELA DE DEPRECIACAO ANUAL (TAB-DEPRE, ABAIXO) SOBRE
+      * VALORVEIC, A PARTIR DO ANO DE DATACOMPRA, E IMPRIME O VALOR
+      * ESTIMADO ATUAL DE CADA VEICULO PARA FINS DE SEGURO/REVENDA.
+      * A TAXA DO ULTIMO ANO DA TABELA E REPETIDA PARA OS ANOS SEGUINTES
+      * PARA MUDAR A DEPRECIACAO, BASTA ALTERAR OS VALORES DE TAB-DEPRE.
+      *
+      * CHECKPOINT: A CADA VEICULO IMPRESSO, A PLACA E OS TOTAIS SAO
+      * GRAVADOS EM RELDEPRE.CKP. SE O JOB FOR INTERROMPIDO, A PROXIMA
+      * EXECUCAO LE ESSE CHECKPOINT E RETOMA A PARTIR DA PLACA SEGUINTE
+      * (START KEY IS GREATER THAN PLACA, CHAVE UNICA), CONTINUANDO O
+      * RELATORIO (OPEN EXTEND) EM VEZ DE VARRER VEICULO.DAT DESDE O
+      * INICIO. AO TERMINAR NORMALMENTE, O CHECKPOINT E ESVAZIADO.
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADVEIC ASSIGN TO DISK
+                        ORGANIZATION IS INDEXED
+                        ACCESS MODE  IS DYNAMIC
+                        RECORD KEY   IS PLACA
+                        FILE STATUS  IS ST-ERRO.
+           SELECT RELDEPRE ASSIGN TO DISK
+                        ORGANIZATION IS LINE SEQUENTIAL
+                        FILE STATUS  IS ST-REL.
+           COPY CPYIMPS.
+           SELECT CHKREL ASSIGN TO DISK
+                        ORGANIZATION IS LINE SEQUENTIAL
+                        FILE STATUS  IS ST-CHK.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+           COPY CPYVEIR.
+      *
+       FD  RELDEPRE
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "RELDEPRE.TXT".
+       01 LINREL                       PIC X(80).
+      *
+           COPY CPYIMPR.
+      *
+       FD  CHKREL
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "RELDEPRE.CKP".
+       01 REGCHK.
+                03 CK-PLACA            PIC X(07).
+                03 CK-LIDOS            PIC 9(06).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 ST-ERRO        PIC X(02) VALUE "00".
+       77 ST-REL         PIC X(02) VALUE "00".
+       77 ST-CHK         PIC X(02) VALUE "00".
+       77 ST-IMP         PIC X(02) VALUE "00".
+       77 W-LIDOS        PIC 9(06) VALUE ZEROS.
+       77 W-RETOMOU      PIC X(01) VALUE "N".
+       77 W-CK-PLACA     PIC X(07) VALUE SPACES.
+       01 W-DATA.
+            03 W-DATA-ANO   PIC 9(04).
+            03 W-DATA-MES   PIC 9(02).
+            03 W-DATA-DIA   PIC 9(02).
+      *
+      *TABELA DE DEPRECIACAO - TAXA (%) APLICADA A CADA ANO DECORRIDO
+      *DESDE A COMPRA. O ULTIMO VALOR (ANO5) VALE PARA TODO ANO ALEM DO
+      *QUINTO.
+       01 TAB-DEPRE.
+            03  TD-ANO1   PIC 9(02)V99 VALUE 20,00.
+            03  TD-ANO2   PIC 9(02)V99 VALUE 15,00.
+            03  TD-ANO3   PIC 9(02)V99 VALUE 10,00.
+            03  TD-ANO4   PIC 9(02)V99 VALUE 10,00.
+            03  TD-ANO5   PIC 9(02)V99 VALUE 05,00.
+       01 TABELADEPRE REDEFINES TAB-DEPRE.
+            03  VETORDEPRE PIC 9(02)V99 OCCURS 5 TIMES.
+       77 W-IX           PIC 9(02) VALUE ZEROS.
+       77 W-ANOS         PIC 9(02) VALUE ZEROS.
+       77 W-PCT          PIC 9(02)V99 VALUE ZEROS.
+       77 W-VALORATU     PIC 9(06)V99 VALUE ZEROS.
+           COPY CPYMASC.
+      *
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+           ACCEPT W-DATA FROM DATE YYYYMMDD.
+           PERFORM RDP-OP0 THRU RDP-OP0-FIM.
+           GO TO RDP-LER.
+      *
+      *-----------------------------------------------------------------
+      * ABERTURA DOS ARQUIVOS E CABECALHO - LE O CHECKPOINT (SE HOUVER)
+      * ANTES DE POSICIONAR VEICULO.DAT
+      *-----------------------------------------------------------------
+       RDP-OP0.
+           OPEN INPUT CADVEIC
+           IF ST-ERRO NOT = "00"
+               DISPLAY "ERRO AO ABRIR VEICULO.DAT - ST=" ST-ERRO
+               GO TO ROT-FIM.
+           PERFORM RDP-CHKLER THRU RDP-CHKLER-FIM.
+           IF W-RETOMOU = "S"
+               OPEN EXTEND RELDEPRE
+           ELSE
+               OPEN OUTPUT RELDEPRE.
+           IF ST-REL NOT = "00"
+               DISPLAY "ERRO AO ABRIR RELDEPRE.TXT - ST=" ST-REL
+               CLOSE CADVEIC
+               GO TO ROT-FIM.
+           IF W-RETOMOU = "S"
+               OPEN EXTEND IMPRESSORA
+           ELSE
+               OPEN OUTPUT IMPRESSORA.
+           IF ST-IMP NOT = "00"
+               DISPLAY "ERRO AO ABRIR IMPRESSORA - ST=" ST-IMP
+               CLOSE CADVEIC RELDEPRE
+               GO TO ROT-FIM.
+           OPEN OUTPUT CHKREL.
+           IF W-RETOMOU = "N"
+               MOVE "VALOR DEPRECIADO DA FROTA - VEICULO.DAT" TO LINREL
+               WRITE LINREL
+               MOVE LINREL TO LINIMPR
+               WRITE LINIMPR
+               MOVE SPACES TO LINREL
+               STRING "DATA BASE...............: " W-DATA-DIA "/"
+                      W-DATA-MES "/" W-DATA-ANO
+                      DELIMITED BY SIZE INTO LINREL
+               WRITE LINREL
+               MOVE LINREL TO LINIMPR
+               WRITE LINIMPR
+               MOVE SPACES TO LINREL
+               WRITE LINREL
+               MOVE LINREL TO LINIMPR
+               WRITE LINIMPR
+           ELSE
+               DISPLAY "RELDEPRE - RETOMANDO APOS " W-CK-PLACA.
+           IF W-RETOMOU = "S"
+               MOVE W-CK-PLACA TO PLACA
+               START CADVEIC KEY IS GREATER THAN PLACA
+           ELSE
+               MOVE LOW-VALUES TO PLACA
+               START CADVEIC KEY IS NOT LESS THAN PLACA.
+           IF ST-ERRO NOT = "00"
+               DISPLAY "VEICULO.DAT - NADA PENDENTE A LISTAR"
+               PERFORM RDP-CHKLIMPA THRU RDP-CHKLIMPA-FIM
+               CLOSE CADVEIC RELDEPRE IMPRESSORA
+               GO TO ROT-FIM.
+       RDP-OP0-FIM.
+           EXIT.
+      *
+      *-----------------------------------------------------------------
+      * LE O ULTIMO CHECKPOINT GRAVADO (SE EXISTIR) EM RELDEPRE.CKP --
+      * SO INTERESSA A ULTIMA LINHA, A PLACA MAIS RECENTE IMPRESSA
+      *-----------------------------------------------------------------
+       RDP-CHKLER.
+           OPEN INPUT CHKREL
+           IF ST-CHK NOT = "00"
+               GO TO RDP-CHKLER-FIM.
+       RDP-CHKLER-002.
+           READ CHKREL
+               AT END GO TO RDP-CHKLER-EOF.
+           MOVE CK-PLACA  TO W-CK-PLACA
+           MOVE CK-LIDOS  TO W-LIDOS
+           MOVE "S" TO W-RETOMOU
+           GO TO RDP-CHKLER-002.
+       RDP-CHKLER-EOF.
+           CLOSE CHKREL.
+       RDP-CHKLER-FIM.
+           EXIT.
+      *
+      *-----------------------------------------------------------------
+      * ESVAZIA O CHECKPOINT (JOB CONCLUIDO OU SEM NADA A FAZER)
+      *-----------------------------------------------------------------
+       RDP-CHKLIMPA.
+           OPEN OUTPUT CHKREL
+           CLOSE CHKREL.
+       RDP-CHKLIMPA-FIM.
+           EXIT.
+      *
+      *-----------------------------------------------------------------
+      * VARRE VEICULO.DAT, CALCULA O NUMERO DE ANOS DECORRIDOS DESDE A
+      * COMPRA E APLICA A TABELA DE DEPRECIACAO SOBRE VALORVEIC
+      *-----------------------------------------------------------------
+       RDP-LER.
+           READ CADVEIC NEXT RECORD
+               AT END GO TO RDP-EOF.
+           ADD 1 TO W-LIDOS.
+           COMPUTE W-ANOS = W-DATA-ANO - ANO
+           IF W-DATA-MES < MES OR
+                 (W-DATA-MES = MES AND W-DATA-DIA < DIA)
+              SUBTRACT 1 FROM W-ANOS.
+           IF W-ANOS < 0 MOVE 0 TO W-ANOS.
+           PERFORM RDP-CALC THRU RDP-CALC-FIM.
+           MOVE SPACES TO LINREL
+           MOVE VALORVEIC TO MASC-DINHEIRO-REL
+           MOVE W-VALORATU TO MASC-DINHEIRO-REL-B
+           STRING PLACA        DELIMITED BY SIZE  " "
+                  PROPRIETARIO DELIMITED BY SPACE " COMPRA="
+                  VALORVEIC    DELIMITED BY SIZE  " VALOR="
+                  MASC-DINHEIRO-REL   DELIMITED BY SIZE  " ANOS="
+                  W-ANOS       DELIMITED BY SIZE  " ATUAL="
+                  MASC-DINHEIRO-REL-B DELIMITED BY SIZE
+                  INTO LINREL
+           WRITE LINREL
+           MOVE LINREL TO LINIMPR
+           WRITE LINIMPR.
+           MOVE PLACA   TO CK-PLACA
+           MOVE W-LIDOS TO CK-LIDOS
+           WRITE REGCHK.
+           GO TO RDP-LER.
+      *
+      *-----------------------------------------------------------------
+      * APLICA, ANO A ANO, A TAXA DE DEPRECIACAO DA TABELA SOBRE
+      * W-VALORATU, PARTINDO DE VALORVEIC. DEPOIS DO QUINTO ANO, A
+      * TAXA DO QUINTO ANO (VETORDEPRE(5)) CONTINUA SENDO APLICADA.
+      *-----------------------------------------------------------------
+       RDP-CALC.
+           MOVE VALORVEIC TO W-VALORATU
+           MOVE 1 TO W-IX.
+       RDP-CALC-LOOP.
+           IF W-IX > W-ANOS GO TO RDP-CALC-FIM.
+           IF W-IX > 5
+               MOVE VETORDEPRE(5) TO W-PCT
+           ELSE
+               MOVE VETORDEPRE(W-IX) TO W-PCT.
+           COMPUTE W-VALORATU = W-VALORATU - (W-VALORATU * W-PCT / 100)
+           ADD 1 TO W-IX
+           GO TO RDP-CALC-LOOP.
+       RDP-CALC-FIM.
+           EXIT.
+      *
+      *-----------------------------------------------------------------
+      * FECHAMENTO - JOB CONCLUIDO, ESVAZIA O CHECKPOINT
+      *-----------------------------------------------------------------
+       RDP-EOF.
+           MOVE SPACES TO LINREL
+           WRITE LINREL
+           MOVE LINREL TO LINIMPR
+           WRITE LINIMPR
+           STRING "VEICULOS LIDOS..........: " W-LIDOS
+                  DELIMITED BY SIZE INTO LINREL
+           WRITE LINREL
+           MOVE LINREL TO LINIMPR
+           WRITE LINIMPR.
+           CLOSE CADVEIC RELDEPRE CHKREL IMPRESSORA.
+           PERFORM RDP-CHKLIMPA THRU RDP-CHKLIMPA-FIM.
+           DISPLAY "RELDEPRE - RELATORIO GERADO EM RELDEPRE.TXT".
+           DISPLAY "VEICULOS LIDOS...........: " W-LIDOS.
+      *
+       ROT-FIM.
+           STOP RUN.
