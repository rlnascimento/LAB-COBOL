@@ -0,0 +1,151 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECVEIC.
+      **************************************
+      *  RECONSTRUCAO DE VEICULO.DAT A     *
+      *  PARTIR DO EXTRATO (VEIC.BKP)      *
+      **************************************
+      *----------------------------------------------------------------
+      * LE O EXTRATO GERADO POR BKPVEIC.COB (VEIC.BKP) E REGRAVA CADA
+      * REGISTRO EM VEICULO.DAT. SE VEICULO.DAT NAO EXISTIR (PERDIDO OU
+      * EXCLUIDO) ELE E CRIADO, JA COM A CHAVE ALTERNATIVA
+      * CHAVE2=PROPRIETARIO QUE OS DEMAIS PROGRAMAS ESPERAM; SE
+      * EXISTIR, OS REGISTROS DO EXTRATO SIMPLESMENTE ATUALIZAM OS JA
+      * GRAVADOS. USAR QUANDO VEICULO.DAT FOR PERDIDO OU FICAR
+      * CORROMPIDO, EM VEZ DE DEIXAR O CADASTRO RECRIA-LO VAZIO.
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADVEIC ASSIGN TO DISK
+                        ORGANIZATION IS INDEXED
+                        ACCESS MODE  IS DYNAMIC
+                        RECORD KEY   IS PLACA
+                        FILE STATUS  IS ST-ERRO
+                        ALTERNATE RECORD KEY IS CHAVE2 = PROPRIETARIO
+                                                      WITH DUPLICATES.
+           SELECT ARQBKP ASSIGN TO DISK
+                        ORGANIZATION IS LINE SEQUENTIAL
+                        FILE STATUS  IS ST-ARQ.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+           COPY CPYVEIR.
+      *
+       FD  ARQBKP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "VEIC.BKP".
+       01 RA-REGVEIC.
+                03 RA-LETRA            PIC X(03).
+                03 RA-NUM              PIC X(04).
+                03 RA-PROPRIETARIO     PIC X(35).
+                03 RA-MARCA            PIC 9(01).
+                03 RA-DIA              PIC 9(02).
+                03 RA-MES              PIC 9(02).
+                03 RA-ANO              PIC 9(04).
+                03 RA-VALORVEIC        PIC 9(06)V99.
+                03 RA-IPVA             PIC 99V99.
+                03 RA-CALCIPVA         PIC 9(06).
+                03 RA-SITUACAO         PIC X(01).
+                03 RA-CODCEP           PIC 9(08).
+                03 RA-CODCPF           PIC 9(11).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 ST-ERRO        PIC X(02) VALUE "00".
+       77 ST-ARQ         PIC X(02) VALUE "00".
+       77 W-FIM          PIC X(01) VALUE "N".
+       77 W-LIDOS        PIC 9(06) VALUE ZEROS.
+       77 W-GRAVADOS     PIC 9(06) VALUE ZEROS.
+       77 W-ALTERADOS    PIC 9(06) VALUE ZEROS.
+       77 W-REJEITADOS   PIC 9(06) VALUE ZEROS.
+      *
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+           PERFORM REC-OP0 THRU REC-OP0-FIM.
+           GO TO REC-LER.
+      *
+      *-----------------------------------------------------------------
+      * ABERTURA DOS ARQUIVOS - CRIA VEICULO.DAT SE AINDA NAO EXISTIR
+      *-----------------------------------------------------------------
+       REC-OP0.
+           OPEN INPUT ARQBKP
+           IF ST-ARQ NOT = "00"
+               DISPLAY "ARQUIVO VEIC.BKP NAO ENCONTRADO - ST=" ST-ARQ
+               GO TO REC-FIM.
+           OPEN I-O CADVEIC
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "30"
+                      OPEN OUTPUT CADVEIC
+                      CLOSE CADVEIC
+                      OPEN I-O CADVEIC
+               ELSE
+                      DISPLAY "ERRO AO ABRIR VEICULO.DAT - ST=" ST-ERRO
+                      CLOSE ARQBKP
+                      GO TO REC-FIM.
+       REC-OP0-FIM.
+           EXIT.
+      *
+      *-----------------------------------------------------------------
+      * LEITURA DO EXTRATO, UM REGISTRO POR VEZ
+      *-----------------------------------------------------------------
+       REC-LER.
+           READ ARQBKP
+               AT END
+                   MOVE "S" TO W-FIM
+                   GO TO REC-FIM.
+           ADD 1 TO W-LIDOS.
+           PERFORM REC-GRAVA THRU REC-GRAVA-FIM.
+           GO TO REC-LER.
+      *
+      *-----------------------------------------------------------------
+      * GRAVA (INCLUI) OU ATUALIZA (REGRAVA) O REGISTRO EM VEICULO.DAT
+      *-----------------------------------------------------------------
+       REC-GRAVA.
+           MOVE RA-LETRA          TO LETRA.
+           MOVE RA-NUM            TO NUM.
+           MOVE RA-PROPRIETARIO   TO PROPRIETARIO.
+           MOVE RA-MARCA          TO MARCA.
+           MOVE RA-DIA            TO DIA.
+           MOVE RA-MES            TO MES.
+           MOVE RA-ANO            TO ANO.
+           MOVE RA-VALORVEIC      TO VALORVEIC.
+           MOVE RA-IPVA           TO IPVA.
+           MOVE RA-CALCIPVA       TO CALCIPVA.
+           MOVE RA-SITUACAO       TO SITUACAO.
+           MOVE RA-CODCEP         TO CODCEP.
+           MOVE RA-CODCPF         TO CODCPF.
+           WRITE REGVEIC
+           IF ST-ERRO = "00"
+               ADD 1 TO W-GRAVADOS
+               GO TO REC-GRAVA-FIM.
+           IF ST-ERRO = "22"
+               REWRITE REGVEIC
+               IF ST-ERRO = "00"
+                   ADD 1 TO W-ALTERADOS
+               ELSE
+                   ADD 1 TO W-REJEITADOS
+                   DISPLAY "ERRO AO REGRAVAR " PLACA " - ST=" ST-ERRO
+               END-IF
+               GO TO REC-GRAVA-FIM.
+           ADD 1 TO W-REJEITADOS.
+           DISPLAY "ERRO AO GRAVAR " PLACA " - ST=" ST-ERRO.
+       REC-GRAVA-FIM.
+           EXIT.
+      *
+      *-----------------------------------------------------------------
+      * FECHAMENTO E RESUMO DA RECONSTRUCAO
+      *-----------------------------------------------------------------
+       REC-FIM.
+           IF W-FIM = "S"
+               CLOSE ARQBKP CADVEIC.
+           DISPLAY "RECVEIC - RESUMO DA RECONSTRUCAO".
+           DISPLAY "LIDOS......: " W-LIDOS.
+           DISPLAY "GRAVADOS...: " W-GRAVADOS.
+           DISPLAY "ALTERADOS..: " W-ALTERADOS.
+           DISPLAY "REJEITADOS.: " W-REJEITADOS.
+           STOP RUN.
