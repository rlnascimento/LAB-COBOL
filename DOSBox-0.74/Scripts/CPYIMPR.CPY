@@ -0,0 +1,10 @@
+      *-----------------------------------------------------------------
+      * CPYIMPR - REGISTRO DE SAIDA PARA A IMPRESSORA. MESMO TAMANHO DE
+      * LINREL NOS PROGRAMAS DE RELATORIO, PARA QUE A LINHA JA MONTADA
+      * SEJA GRAVADA SEM REFORMATACAO, COM MOVE LINREL TO LINIMPR ANTES
+      * DE CADA WRITE LINIMPR.
+      *-----------------------------------------------------------------
+       FD  IMPRESSORA
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "PRN".
+       01 LINIMPR                      PIC X(80).
