@@ -0,0 +1,21 @@
+      *-----------------------------------------------------------------
+      * CPYOPRC - CONFIRMACAO DO OPERADOR ANTES DE EFETIVAR UMA
+      * EXCLUSAO. PEDE O CODIGO DE NOVO E SO DEIXA PROSSEGUIR PARA
+      * EXC-DL1 SE CONFERIR COM W-OPERADOR (JA CAPTURADO NO INICIO DO
+      * PROGRAMA POR CPYOPER), DE MODO QUE NENHUMA EXCLUSAO FIQUE SEM
+      * UM OPERADOR IDENTIFICADO NA LINHA GRAVADA EM AUDIT.TXT. QUEM
+      * FIZER O COPY DEVE TER DECLARADO W-OPERADOR, W-CONFOP, MENS,
+      * LIMPA, W-CONT E ROT-MENS/ROT-MENS-FIM, ALEM DE TER UM INC-001.
+      *-----------------------------------------------------------------
+       OPR-CONF.
+                MOVE SPACES TO W-CONFOP
+                DISPLAY (20, 12) "CONFIRME O CODIGO DO OPERADOR: "
+                ACCEPT (20, 45) W-CONFOP
+                DISPLAY (20, 12) LIMPA
+                IF W-CONFOP NOT = W-OPERADOR
+                   MOVE "*** OPERADOR NAO CONFERE - EXCLUSAO CANCELADA"
+                        TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+       OPR-CONF-FIM.
+                EXIT.
