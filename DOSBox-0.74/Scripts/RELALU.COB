@@ -0,0 +1,267 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RELALU.
+      **************************************
+      *  RELATORIO DE TURMA (ALUNO.DAT     *
+      *  EM ORDEM DE NOME VIA CHAVE2)      *
+      **************************************
+      *----------------------------------------------------------------
+      * CHECKPOINT: A CADA ALUNO IMPRESSO, O NOME/CODALU DESSE ALUNO E
+      * OS TOTAIS ACUMULADOS SAO GRAVADOS EM RELALU.CKP. SE O JOB FOR
+      * INTERROMPIDO, A PROXIMA EXECUCAO LE ESSE CHECKPOINT, REPOSICIONA
+      * EM ALUNO.DAT NO MESMO NOME (CHAVE2 PERMITE DUPLICATAS) E PULA OS
+      * ALUNOS DE CODALU MENOR OU IGUAL AO JA IMPRESSO ANTES DE
+      * CONTINUAR O RELATORIO (OPEN EXTEND) DE ONDE PAROU. AO TERMINAR,
+      * O CHECKPOINT E ESVAZIADO.
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ALUNO ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODALU
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS CHAVE2 = NOME
+                                                      WITH DUPLICATES.
+       SELECT RELALU ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-REL.
+           COPY CPYIMPS.
+       SELECT CHKREL ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-CHK.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD ALUNO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ALUNO.DAT".
+       01 REGALU.
+                03 CODALU          PIC 9(05).
+                03 NOME            PIC X(30).
+                03 DISCIPLINA      PIC X(20).
+                03 NOTAS.
+                    05 NOTA1       PIC 99V9.
+                    05 NOTA2       PIC 99V9.
+                    05 NOTA3       PIC 99V9.
+                    05 NOTA4       PIC 99V9.
+                03 FALTAS.
+                    05 FALTA1      PIC 9(2).
+                    05 FALTA2      PIC 9(2).
+                    05 FALTA3      PIC 9(2).
+                    05 FALTA4      PIC 9(2).
+                03 NOTAREC         PIC 99V9.
+      *
+       FD  RELALU
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "RELALU.TXT".
+       01 LINREL                       PIC X(80).
+      *
+           COPY CPYIMPR.
+      *
+       FD  CHKREL
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "RELALU.CKP".
+       01 REGCHK.
+                03 CK-NOME             PIC X(30).
+                03 CK-CODALU           PIC 9(05).
+                03 CK-LIDOS            PIC 9(06).
+                03 CK-SOMAMEDIA        PIC 9(8)V9.
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 ST-ERRO        PIC X(02) VALUE "00".
+       77 ST-REL         PIC X(02) VALUE "00".
+       77 ST-CHK         PIC X(02) VALUE "00".
+       77 ST-IMP         PIC X(02) VALUE "00".
+       77 W-LIDOS        PIC 9(06) VALUE ZEROS.
+       77 MEDIA          PIC 99V9  VALUE ZEROS.
+       77 TFALTAS        PIC 9(3)  VALUE ZEROS.
+       77 W-QTDNOTAS     PIC 9(1)  VALUE ZEROS.
+       77 W-SOMANOTAS    PIC 9(3)V9 VALUE ZEROS.
+       77 W-SOMAMEDIA    PIC 9(8)V9 VALUE ZEROS.
+       77 W-MEDIATURMA   PIC 99V9  VALUE ZEROS.
+       77 W-MEDMIN       PIC 9V9   VALUE 6,0.
+       77 W-RETOMOU      PIC X(01) VALUE "N".
+       77 W-PULANDO      PIC X(01) VALUE "N".
+       77 W-CK-NOME      PIC X(30) VALUE SPACES.
+       77 W-CK-CODALU    PIC 9(05) VALUE ZEROS.
+       01 MASCNOTA       PIC Z9,9.
+      *
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+           PERFORM RAL-OP0 THRU RAL-OP0-FIM.
+           GO TO RAL-LER.
+      *
+      *-----------------------------------------------------------------
+      * ABERTURA DOS ARQUIVOS E CABECALHO - LE O CHECKPOINT (SE HOUVER)
+      * ANTES DE POSICIONAR ALUNO.DAT
+      *-----------------------------------------------------------------
+       RAL-OP0.
+           OPEN INPUT ALUNO
+           IF ST-ERRO NOT = "00"
+               DISPLAY "ERRO AO ABRIR ALUNO.DAT - ST=" ST-ERRO
+               GO TO ROT-FIM.
+           PERFORM RAL-CHKLER THRU RAL-CHKLER-FIM.
+           IF W-RETOMOU = "S"
+               OPEN EXTEND RELALU
+           ELSE
+               OPEN OUTPUT RELALU.
+           IF ST-REL NOT = "00"
+               DISPLAY "ERRO AO ABRIR RELALU.TXT - ST=" ST-REL
+               CLOSE ALUNO
+               GO TO ROT-FIM.
+           IF W-RETOMOU = "S"
+               OPEN EXTEND IMPRESSORA
+           ELSE
+               OPEN OUTPUT IMPRESSORA.
+           IF ST-IMP NOT = "00"
+               DISPLAY "ERRO AO ABRIR IMPRESSORA - ST=" ST-IMP
+               CLOSE ALUNO RELALU
+               GO TO ROT-FIM.
+           OPEN OUTPUT CHKREL.
+           IF W-RETOMOU = "N"
+               MOVE "RELATORIO DE TURMA - ALUNO.DAT POR NOME" TO LINREL
+               WRITE LINREL
+               MOVE LINREL TO LINIMPR
+               WRITE LINIMPR
+               MOVE SPACES TO LINREL
+               STRING "CODALU NOME"
+                      DELIMITED BY SIZE INTO LINREL
+               WRITE LINREL
+               MOVE LINREL TO LINIMPR
+               WRITE LINIMPR
+               MOVE SPACES TO LINREL
+               WRITE LINREL
+               MOVE LINREL TO LINIMPR
+               WRITE LINIMPR
+           ELSE
+               DISPLAY "RELALU - RETOMANDO APOS " W-CK-NOME.
+           IF W-RETOMOU = "S"
+               MOVE "S" TO W-PULANDO
+               MOVE W-CK-NOME TO NOME
+           ELSE
+               MOVE LOW-VALUES TO NOME.
+           START ALUNO KEY IS NOT LESS THAN CHAVE2
+           IF ST-ERRO NOT = "00"
+               DISPLAY "ALUNO.DAT VAZIO - NADA A LISTAR"
+               PERFORM RAL-CHKLIMPA THRU RAL-CHKLIMPA-FIM
+               CLOSE ALUNO RELALU IMPRESSORA
+               GO TO ROT-FIM.
+       RAL-OP0-FIM.
+           EXIT.
+      *
+      *-----------------------------------------------------------------
+      * LE O ULTIMO CHECKPOINT GRAVADO (SE EXISTIR) EM RELALU.CKP --
+      * SO INTERESSA A ULTIMA LINHA, O ALUNO MAIS RECENTE IMPRESSO
+      *-----------------------------------------------------------------
+       RAL-CHKLER.
+           OPEN INPUT CHKREL
+           IF ST-CHK NOT = "00"
+               GO TO RAL-CHKLER-FIM.
+       RAL-CHKLER-002.
+           READ CHKREL
+               AT END GO TO RAL-CHKLER-EOF.
+           MOVE CK-NOME      TO W-CK-NOME
+           MOVE CK-CODALU    TO W-CK-CODALU
+           MOVE CK-LIDOS     TO W-LIDOS
+           MOVE CK-SOMAMEDIA TO W-SOMAMEDIA
+           MOVE "S" TO W-RETOMOU
+           GO TO RAL-CHKLER-002.
+       RAL-CHKLER-EOF.
+           CLOSE CHKREL.
+       RAL-CHKLER-FIM.
+           EXIT.
+      *
+      *-----------------------------------------------------------------
+      * ESVAZIA O CHECKPOINT (JOB CONCLUIDO OU SEM NADA A FAZER)
+      *-----------------------------------------------------------------
+       RAL-CHKLIMPA.
+           OPEN OUTPUT CHKREL
+           CLOSE CHKREL.
+       RAL-CHKLIMPA-FIM.
+           EXIT.
+      *
+      *-----------------------------------------------------------------
+      * VARRE ALUNO.DAT EM ORDEM DE NOME (CHAVE2), RECALCULA MEDIA E
+      * TFALTAS (NAO GRAVADOS NO REGISTRO) E IMPRIME UMA LINHA POR
+      * ALUNO, ACUMULANDO A SOMA DAS MEDIAS PARA A MEDIA DA TURMA
+      *-----------------------------------------------------------------
+       RAL-LER.
+           READ ALUNO NEXT RECORD
+               AT END GO TO RAL-EOF.
+           IF W-PULANDO = "S"
+               IF NOME = W-CK-NOME AND CODALU NOT > W-CK-CODALU
+                   GO TO RAL-LER
+               ELSE
+                   MOVE "N" TO W-PULANDO.
+           ADD 1 TO W-LIDOS.
+           MOVE 2 TO W-QTDNOTAS
+           COMPUTE W-SOMANOTAS = NOTA1 + NOTA2
+           IF NOTA3 > 0
+              ADD NOTA3 TO W-SOMANOTAS
+              ADD 1 TO W-QTDNOTAS.
+           IF NOTA4 > 0
+              ADD NOTA4 TO W-SOMANOTAS
+              ADD 1 TO W-QTDNOTAS.
+           COMPUTE MEDIA = W-SOMANOTAS / W-QTDNOTAS
+           IF MEDIA < W-MEDMIN AND NOTAREC > 0
+              MOVE NOTAREC TO MEDIA.
+           COMPUTE TFALTAS = FALTA1 + FALTA2 + FALTA3 + FALTA4
+           ADD MEDIA TO W-SOMAMEDIA
+           MOVE SPACES TO LINREL
+           STRING CODALU     DELIMITED BY SIZE  " "
+                  NOME       DELIMITED BY SPACE " "
+                  DISCIPLINA DELIMITED BY SPACE " NOTAS="
+                  NOTA1      DELIMITED BY SIZE  "/"
+                  NOTA2      DELIMITED BY SIZE  " MEDIA="
+                  MEDIA      DELIMITED BY SIZE  " FALTAS="
+                  FALTA1     DELIMITED BY SIZE  "/"
+                  FALTA2     DELIMITED BY SIZE  " TOTAL="
+                  TFALTAS    DELIMITED BY SIZE
+                  INTO LINREL
+           WRITE LINREL
+           MOVE LINREL TO LINIMPR
+           WRITE LINIMPR.
+           MOVE NOME      TO CK-NOME
+           MOVE CODALU    TO CK-CODALU
+           MOVE W-LIDOS   TO CK-LIDOS
+           MOVE W-SOMAMEDIA TO CK-SOMAMEDIA
+           WRITE REGCHK.
+           GO TO RAL-LER.
+      *
+      *-----------------------------------------------------------------
+      * FECHAMENTO E MEDIA DA TURMA - JOB CONCLUIDO, ESVAZIA CHECKPOINT
+      *-----------------------------------------------------------------
+       RAL-EOF.
+           IF W-LIDOS > 0
+               COMPUTE W-MEDIATURMA = W-SOMAMEDIA / W-LIDOS.
+           MOVE SPACES TO LINREL
+           WRITE LINREL
+           MOVE LINREL TO LINIMPR
+           WRITE LINIMPR
+           MOVE W-MEDIATURMA TO MASCNOTA
+           MOVE SPACES TO LINREL
+           STRING "MEDIA DA TURMA..........: " MASCNOTA
+                  DELIMITED BY SIZE INTO LINREL
+           WRITE LINREL
+           MOVE LINREL TO LINIMPR
+           WRITE LINIMPR
+           MOVE SPACES TO LINREL
+           STRING "ALUNOS LISTADOS.........: " W-LIDOS
+                  DELIMITED BY SIZE INTO LINREL
+           WRITE LINREL
+           MOVE LINREL TO LINIMPR
+           WRITE LINIMPR.
+           CLOSE ALUNO RELALU CHKREL IMPRESSORA.
+           PERFORM RAL-CHKLIMPA THRU RAL-CHKLIMPA-FIM.
+           DISPLAY "RELALU - RELATORIO GERADO EM RELALU.TXT".
+           DISPLAY "ALUNOS LISTADOS..........: " W-LIDOS.
+      *
+       ROT-FIM.
+           STOP RUN.
