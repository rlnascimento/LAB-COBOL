@@ -0,0 +1,126 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BKPALUNO.
+      **************************************
+      *  BACKUP NOTURNO DE ALUNO.DAT PARA  *
+      *  EXTRATO SEQUENCIAL (ALUNO.BKP)    *
+      **************************************
+      *----------------------------------------------------------------
+      * EXTRAI ALUNO.DAT (INDEXADO) PARA UM ARQUIVO SEQUENCIAL COM O
+      * MESMO LAYOUT DE REGISTRO, CAMPO A CAMPO, PARA QUE RECALUNO.COB
+      * POSSA RECONSTRUIR O INDEXADO CASO ALUNO.DAT SEJA PERDIDO OU
+      * CORROMPIDO. RODAR TODA NOITE ANTES DO EXPEDIENTE.
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ALUNO ASSIGN TO DISK
+                        ORGANIZATION IS INDEXED
+                        ACCESS MODE  IS SEQUENTIAL
+                        RECORD KEY   IS CODALU
+                        FILE STATUS  IS ST-ERRO.
+           SELECT ARQBKP ASSIGN TO DISK
+                        ORGANIZATION IS LINE SEQUENTIAL
+                        FILE STATUS  IS ST-ARQ.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ALUNO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ALUNO.DAT".
+       01 REGALU.
+                03 CODALU          PIC 9(05).
+                03 NOME            PIC X(30).
+                03 DISCIPLINA      PIC X(20).
+                03 NOTAS.
+                    05 NOTA1       PIC 99V9.
+                    05 NOTA2       PIC 99V9.
+                    05 NOTA3       PIC 99V9.
+                    05 NOTA4       PIC 99V9.
+                03 FALTAS.
+                    05 FALTA1      PIC 9(2).
+                    05 FALTA2      PIC 9(2).
+                    05 FALTA3      PIC 9(2).
+                    05 FALTA4      PIC 9(2).
+                03 NOTAREC         PIC 99V9.
+      *
+       FD  ARQBKP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ALUNO.BKP".
+       01 RA-REGALU.
+                03 RA-CODALU       PIC 9(05).
+                03 RA-NOME         PIC X(30).
+                03 RA-DISCIPLINA   PIC X(20).
+                03 RA-NOTA1        PIC 99V9.
+                03 RA-NOTA2        PIC 99V9.
+                03 RA-NOTA3        PIC 99V9.
+                03 RA-NOTA4        PIC 99V9.
+                03 RA-FALTA1       PIC 9(2).
+                03 RA-FALTA2       PIC 9(2).
+                03 RA-FALTA3       PIC 9(2).
+                03 RA-FALTA4       PIC 9(2).
+                03 RA-NOTAREC      PIC 99V9.
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 ST-ERRO        PIC X(02) VALUE "00".
+       77 ST-ARQ         PIC X(02) VALUE "00".
+       77 W-LIDOS        PIC 9(06) VALUE ZEROS.
+      *
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+           PERFORM BKP-OP0 THRU BKP-OP0-FIM.
+           GO TO BKP-LER.
+      *
+      *-----------------------------------------------------------------
+      * ABERTURA DOS ARQUIVOS
+      *-----------------------------------------------------------------
+       BKP-OP0.
+           OPEN INPUT ALUNO
+           IF ST-ERRO NOT = "00"
+               DISPLAY "ERRO AO ABRIR ALUNO.DAT - ST=" ST-ERRO
+               GO TO ROT-FIM.
+           OPEN OUTPUT ARQBKP
+           IF ST-ARQ NOT = "00"
+               DISPLAY "ERRO AO ABRIR ALUNO.BKP - ST=" ST-ARQ
+               CLOSE ALUNO
+               GO TO ROT-FIM.
+       BKP-OP0-FIM.
+           EXIT.
+      *
+      *-----------------------------------------------------------------
+      * LEITURA SEQUENCIAL DE ALUNO.DAT E GRAVACAO DO EXTRATO
+      *-----------------------------------------------------------------
+       BKP-LER.
+           READ ALUNO NEXT RECORD
+               AT END GO TO BKP-FIM.
+           ADD 1 TO W-LIDOS.
+           MOVE CODALU        TO RA-CODALU.
+           MOVE NOME          TO RA-NOME.
+           MOVE DISCIPLINA    TO RA-DISCIPLINA.
+           MOVE NOTA1         TO RA-NOTA1.
+           MOVE NOTA2         TO RA-NOTA2.
+           MOVE NOTA3         TO RA-NOTA3.
+           MOVE NOTA4         TO RA-NOTA4.
+           MOVE FALTA1        TO RA-FALTA1.
+           MOVE FALTA2        TO RA-FALTA2.
+           MOVE FALTA3        TO RA-FALTA3.
+           MOVE FALTA4        TO RA-FALTA4.
+           MOVE NOTAREC       TO RA-NOTAREC.
+           WRITE RA-REGALU.
+           GO TO BKP-LER.
+      *
+      *-----------------------------------------------------------------
+      * FECHAMENTO E RESUMO
+      *-----------------------------------------------------------------
+       BKP-FIM.
+           CLOSE ALUNO ARQBKP.
+           DISPLAY "BKPALUNO - EXTRATO GERADO EM ALUNO.BKP".
+           DISPLAY "REGISTROS COPIADOS..: " W-LIDOS.
+      *
+       ROT-FIM.
+           STOP RUN.
