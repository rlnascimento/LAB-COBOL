@@ -0,0 +1,15 @@
+      *-----------------------------------------------------------------
+      * CPYCEPR - REGISTRO DO ARQUIVO DE CEP (CEP.DAT)
+      *-----------------------------------------------------------------
+       FD CEP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CEP.DAT".
+       01 REGCEP.
+                03 CODCEP          PIC 9(08).
+                03 LOGRADOURO      PIC X(35).
+                03 BAIRRO          PIC X(20).
+                03 CIDADE          PIC X(20).
+                03 UF              PIC X(02).
+                03 LOCAL           PIC 9(01).
+                03 LOCALIDADE      PIC X(20).
+                03 CODCPF          PIC 9(11).
