@@ -0,0 +1,138 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RELANIV.
+      **************************************
+      *  RELATORIO DE ANIVERSARIANTES DO   *
+      *  MES (CODAMIGO / DATANASCIMENTO)   *
+      **************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CODAMIGO ASSIGN TO DISK
+                        ORGANIZATION IS INDEXED
+                        ACCESS MODE  IS SEQUENTIAL
+                        RECORD KEY   IS APELIDO
+                        FILE STATUS  IS ST-ERRO.
+           SELECT ANVORD ASSIGN TO DISK.
+           SELECT RELANV ASSIGN TO DISK
+                        ORGANIZATION IS LINE SEQUENTIAL
+                        FILE STATUS  IS ST-REL.
+           COPY CPYIMPS.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+           COPY CPYAMIR.
+      *
+       SD  ANVORD.
+       01 REGANV.
+                03 ANV-DIA          PIC 9(02).
+                03 ANV-APELIDO      PIC X(12).
+                03 ANV-NOME         PIC X(35).
+                03 ANV-ANO          PIC 9(04).
+      *
+       FD  RELANV
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "RELANIV.TXT".
+       01 LINREL                       PIC X(80).
+      *
+           COPY CPYIMPR.
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 ST-ERRO        PIC X(02) VALUE "00".
+       77 ST-REL         PIC X(02) VALUE "00".
+       77 ST-IMP         PIC X(02) VALUE "00".
+       77 W-LIDOS        PIC 9(06) VALUE ZEROS.
+       77 W-ACHADOS      PIC 9(06) VALUE ZEROS.
+       01 W-DATA.
+            03 W-DATA-ANO   PIC 9(04).
+            03 W-DATA-MES   PIC 9(02).
+            03 W-DATA-DIA   PIC 9(02).
+      *
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+           ACCEPT W-DATA FROM DATE YYYYMMDD.
+           OPEN OUTPUT RELANV
+           IF ST-REL NOT = "00"
+               DISPLAY "ERRO AO ABRIR RELANIV.TXT - ST=" ST-REL
+               GO TO ROT-FIM.
+           OPEN OUTPUT IMPRESSORA
+           IF ST-IMP NOT = "00"
+               DISPLAY "ERRO AO ABRIR IMPRESSORA - ST=" ST-IMP
+               CLOSE RELANV
+               GO TO ROT-FIM.
+           SORT ANVORD ON ASCENDING KEY ANV-DIA
+                       INPUT PROCEDURE  RAN-SELECIONA THRU RAN-SELECIONA-FIM
+                       OUTPUT PROCEDURE RAN-IMPRIME THRU RAN-IMPRIME-FIM.
+           MOVE SPACES TO LINREL
+           WRITE LINREL
+           MOVE LINREL TO LINIMPR
+           WRITE LINIMPR
+           STRING "TOTAL DE ANIVERSARIANTES.: " W-ACHADOS
+                  DELIMITED BY SIZE INTO LINREL
+           WRITE LINREL
+           MOVE LINREL TO LINIMPR
+           WRITE LINIMPR.
+           CLOSE RELANV IMPRESSORA.
+           DISPLAY "RELANIV - RELATORIO GERADO EM RELANIV.TXT".
+           DISPLAY "ANIVERSARIANTES DO MES...: " W-ACHADOS.
+           GO TO ROT-FIM.
+      *
+      *-----------------------------------------------------------------
+      * VARRE CODAMIGO E MANDA PARA O SORT SOMENTE QUEM FAZ
+      * ANIVERSARIO NO MES CORRENTE (W-DATA-MES)
+      *-----------------------------------------------------------------
+       RAN-SELECIONA.
+           OPEN INPUT CODAMIGO
+           IF ST-ERRO NOT = "00"
+               DISPLAY "ERRO AO ABRIR AMIGO.DAT - ST=" ST-ERRO
+               GO TO RAN-SELECIONA-FIM.
+       RAN-SELECIONA-LER.
+           READ CODAMIGO NEXT RECORD
+               AT END GO TO RAN-SELECIONA-EOF.
+           ADD 1 TO W-LIDOS.
+           IF MES = W-DATA-MES
+               MOVE DIA     TO ANV-DIA
+               MOVE APELIDO TO ANV-APELIDO
+               MOVE NOME    TO ANV-NOME
+               MOVE ANO     TO ANV-ANO
+               RELEASE REGANV.
+           GO TO RAN-SELECIONA-LER.
+       RAN-SELECIONA-EOF.
+           CLOSE CODAMIGO.
+       RAN-SELECIONA-FIM.
+           EXIT.
+      *
+      *-----------------------------------------------------------------
+      * IMPRIME OS ANIVERSARIANTES JA ORDENADOS POR DIA
+      *-----------------------------------------------------------------
+       RAN-IMPRIME.
+           MOVE "ANIVERSARIANTES DO MES" TO LINREL
+           WRITE LINREL
+           MOVE LINREL TO LINIMPR
+           WRITE LINIMPR
+           MOVE SPACES TO LINREL
+           WRITE LINREL
+           MOVE LINREL TO LINIMPR
+           WRITE LINIMPR.
+       RAN-IMPRIME-LER.
+           RETURN ANVORD AT END GO TO RAN-IMPRIME-FIM.
+           ADD 1 TO W-ACHADOS.
+           MOVE SPACES TO LINREL
+           STRING "DIA " ANV-DIA " - " ANV-APELIDO " - " ANV-NOME
+                  " - " ANV-ANO
+                  DELIMITED BY SIZE INTO LINREL
+           WRITE LINREL
+           MOVE LINREL TO LINIMPR
+           WRITE LINIMPR.
+           GO TO RAN-IMPRIME-LER.
+       RAN-IMPRIME-FIM.
+           EXIT.
+      *
+       ROT-FIM.
+           STOP RUN.
