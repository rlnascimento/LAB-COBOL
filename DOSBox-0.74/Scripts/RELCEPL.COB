@@ -0,0 +1,167 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RELCEPL.
+      **************************************
+      *  LISTAGEM DE CEP POR UF/CIDADE     *
+      **************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY CPYCEPS.
+           SELECT CEPORD ASSIGN TO DISK.
+           SELECT RELCEP ASSIGN TO DISK
+                        ORGANIZATION IS LINE SEQUENTIAL
+                        FILE STATUS  IS ST-REL.
+           COPY CPYIMPS.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+           COPY CPYCEPR.
+      *
+       SD  CEPORD.
+       01 REGORD.
+                03 SRT-UF          PIC X(02).
+                03 SRT-CIDADE      PIC X(20).
+                03 SRT-LOGRADOURO  PIC X(35).
+                03 SRT-CODCEP      PIC 9(08).
+                03 SRT-BAIRRO      PIC X(20).
+      *
+       FD  RELCEP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "RELCEPL.TXT".
+       01 LINREL                       PIC X(80).
+      *
+           COPY CPYIMPR.
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 ST-ERRO        PIC X(02) VALUE "00".
+       77 ST-REL         PIC X(02) VALUE "00".
+       77 ST-IMP         PIC X(02) VALUE "00".
+       77 W-LIDOS        PIC 9(06) VALUE ZEROS.
+       77 W-LINHA        PIC 9(02) VALUE ZEROS.
+       77 W-PAGINA       PIC 9(04) VALUE ZEROS.
+       77 W-UFANT        PIC X(02) VALUE SPACES.
+       77 W-QTDUF        PIC 9(06) VALUE ZEROS.
+       77 W-PRIMEIRO     PIC X(01) VALUE "S".
+       01 LINCAB1                      PIC X(80).
+       01 LINCAB2                      PIC X(80).
+      *
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+           OPEN OUTPUT RELCEP
+           IF ST-REL NOT = "00"
+               DISPLAY "ERRO AO ABRIR RELCEPL.TXT - ST=" ST-REL
+               GO TO ROT-FIM.
+           OPEN OUTPUT IMPRESSORA
+           IF ST-IMP NOT = "00"
+               DISPLAY "ERRO AO ABRIR IMPRESSORA - ST=" ST-IMP
+               CLOSE RELCEP
+               GO TO ROT-FIM.
+           SORT CEPORD ON ASCENDING KEY SRT-UF SRT-CIDADE
+                       ON ASCENDING KEY SRT-LOGRADOURO
+                       USING CEP
+                       OUTPUT PROCEDURE RCL-IMPRIME THRU RCL-IMPRIME-FIM.
+           PERFORM RCL-FECHAUF THRU RCL-FECHAUF-FIM.
+           MOVE SPACES TO LINREL
+           WRITE LINREL
+           MOVE LINREL TO LINIMPR
+           WRITE LINIMPR
+           STRING "TOTAL DE CEP LISTADOS...: " W-LIDOS
+                  DELIMITED BY SIZE INTO LINREL
+           WRITE LINREL
+           MOVE LINREL TO LINIMPR
+           WRITE LINIMPR.
+           CLOSE RELCEP IMPRESSORA.
+           DISPLAY "RELCEPL - RELATORIO GERADO EM RELCEPL.TXT".
+           DISPLAY "TOTAL DE CEP LISTADOS...: " W-LIDOS.
+           GO TO ROT-FIM.
+      *
+      *-----------------------------------------------------------------
+      * PROCEDIMENTO DE SAIDA DO SORT - RECEBE OS REGISTROS JA EM
+      * ORDEM DE UF/CIDADE/LOGRADOURO E IMPRIME A LISTAGEM COM
+      * QUEBRA DE PAGINA E CONTAGEM POR ESTADO
+      *-----------------------------------------------------------------
+       RCL-IMPRIME.
+           RETURN CEPORD AT END GO TO RCL-IMPRIME-FIM.
+           ADD 1 TO W-LIDOS.
+           IF W-PRIMEIRO = "S"
+               MOVE "N" TO W-PRIMEIRO
+               MOVE SRT-UF TO W-UFANT
+               PERFORM RCL-CABEC THRU RCL-CABEC-FIM.
+           IF SRT-UF NOT = W-UFANT
+               PERFORM RCL-FECHAUF THRU RCL-FECHAUF-FIM
+               MOVE SRT-UF TO W-UFANT
+               PERFORM RCL-CABEC THRU RCL-CABEC-FIM.
+           IF W-LINHA > 55
+               PERFORM RCL-CABEC THRU RCL-CABEC-FIM.
+           ADD 1 TO W-QTDUF
+           MOVE SPACES TO LINREL
+           STRING SRT-UF " " SRT-CIDADE " " SRT-LOGRADOURO " "
+                  SRT-BAIRRO " " SRT-CODCEP
+                  DELIMITED BY SIZE INTO LINREL
+           WRITE LINREL
+           MOVE LINREL TO LINIMPR
+           WRITE LINIMPR
+           ADD 1 TO W-LINHA
+           GO TO RCL-IMPRIME.
+       RCL-IMPRIME-FIM.
+           EXIT.
+      *
+      *-----------------------------------------------------------------
+      * QUEBRA DE PAGINA - CABECALHO
+      *-----------------------------------------------------------------
+       RCL-CABEC.
+           ADD 1 TO W-PAGINA
+           MOVE SPACES TO LINREL
+           WRITE LINREL BEFORE ADVANCING PAGE
+           MOVE LINREL TO LINIMPR
+           WRITE LINIMPR BEFORE ADVANCING PAGE
+           MOVE SPACES TO LINCAB1
+           STRING "LISTAGEM DE CEP POR UF/CIDADE - PAGINA " W-PAGINA
+                  DELIMITED BY SIZE INTO LINCAB1
+           MOVE LINCAB1 TO LINREL
+           WRITE LINREL
+           MOVE LINREL TO LINIMPR
+           WRITE LINIMPR
+           MOVE "UF CIDADE               LOGRADOURO"
+                TO LINCAB2
+           MOVE LINCAB2 TO LINREL
+           WRITE LINREL
+           MOVE LINREL TO LINIMPR
+           WRITE LINIMPR
+           MOVE SPACES TO LINREL
+           WRITE LINREL
+           MOVE LINREL TO LINIMPR
+           WRITE LINIMPR
+           MOVE 4 TO W-LINHA.
+       RCL-CABEC-FIM.
+           EXIT.
+      *
+      *-----------------------------------------------------------------
+      * FECHA O TOTAL DO ESTADO ANTERIOR
+      *-----------------------------------------------------------------
+       RCL-FECHAUF.
+           IF W-QTDUF > 0
+               MOVE SPACES TO LINREL
+               STRING "TOTAL UF " W-UFANT " ...: " W-QTDUF
+                      " CEP"
+                      DELIMITED BY SIZE INTO LINREL
+               WRITE LINREL
+               MOVE LINREL TO LINIMPR
+               WRITE LINIMPR
+               MOVE SPACES TO LINREL
+               WRITE LINREL
+               MOVE LINREL TO LINIMPR
+               WRITE LINIMPR.
+           MOVE ZEROS TO W-QTDUF.
+       RCL-FECHAUF-FIM.
+           EXIT.
+      *
+       ROT-FIM.
+           STOP RUN.
