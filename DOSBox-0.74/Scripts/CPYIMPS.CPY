@@ -0,0 +1,9 @@
+      *-----------------------------------------------------------------
+      * CPYIMPS - SELECT PADRAO DO ARQUIVO DE IMPRESSORA. COPIADO POR
+      * QUALQUER PROGRAMA DE RELATORIO QUE, ALEM DE GRAVAR O ARQUIVO EM
+      * DISCO, TAMBEM PRECISE MANDAR A MESMA LINHA PARA A IMPRESSORA,
+      * PARA QUE SO EXISTA UM LUGAR ONDE O DISPOSITIVO E DECLARADO.
+      *-----------------------------------------------------------------
+       SELECT IMPRESSORA ASSIGN TO PRINTER
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-IMP.
