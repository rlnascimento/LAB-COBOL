@@ -0,0 +1,223 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RELALUD.
+      **************************************
+      *  RESUMO DE NOTAS DE ALUNO.DAT      *
+      *  AGRUPADO POR DISCIPLINA           *
+      **************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ALUNO ASSIGN TO DISK
+                        ORGANIZATION IS INDEXED
+                        ACCESS MODE  IS SEQUENTIAL
+                        RECORD KEY   IS CODALU
+                        FILE STATUS  IS ST-ERRO.
+           SELECT ORDALU ASSIGN TO DISK.
+           SELECT RELALU ASSIGN TO DISK
+                        ORGANIZATION IS LINE SEQUENTIAL
+                        FILE STATUS  IS ST-REL.
+           COPY CPYIMPS.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD ALUNO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ALUNO.DAT".
+       01 REGALU.
+                03 CODALU          PIC 9(05).
+                03 NOME            PIC X(30).
+                03 DISCIPLINA      PIC X(20).
+                03 NOTAS.
+                    05 NOTA1       PIC 99V9.
+                    05 NOTA2       PIC 99V9.
+                    05 NOTA3       PIC 99V9.
+                    05 NOTA4       PIC 99V9.
+                03 FALTAS.
+                    05 FALTA1      PIC 9(2).
+                    05 FALTA2      PIC 9(2).
+                    05 FALTA3      PIC 9(2).
+                    05 FALTA4      PIC 9(2).
+                03 NOTAREC         PIC 99V9.
+      *
+       SD  ORDALU.
+       01 REGORD.
+                03 ORD-DISCIPLINA  PIC X(20).
+                03 ORD-NOTA1       PIC 99V9.
+                03 ORD-NOTA2       PIC 99V9.
+                03 ORD-MEDIA       PIC 99V9.
+      *
+       FD  RELALU
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "RELALUD.TXT".
+       01 LINREL                       PIC X(80).
+      *
+           COPY CPYIMPR.
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 ST-ERRO        PIC X(02) VALUE "00".
+       77 ST-REL         PIC X(02) VALUE "00".
+       77 ST-IMP         PIC X(02) VALUE "00".
+       77 W-LIDOS        PIC 9(06) VALUE ZEROS.
+       77 W-DISCANT      PIC X(20) VALUE SPACES.
+       77 W-PRIMEIRO     PIC X(01) VALUE "S".
+       77 W-QTDDISC      PIC 9(06) VALUE ZEROS.
+       77 W-QTDALUNO     PIC 9(06) VALUE ZEROS.
+       77 W-QTDNOTAS     PIC 9(1)  VALUE ZEROS.
+       77 W-SOMANOTAS    PIC 9(3)V9 VALUE ZEROS.
+       77 W-SOMANOTA1    PIC 9(08)V9 VALUE ZEROS.
+       77 W-SOMANOTA2    PIC 9(08)V9 VALUE ZEROS.
+       77 W-SOMAMEDIA    PIC 9(08)V9 VALUE ZEROS.
+       77 W-MEDNOTA1     PIC 99V9  VALUE ZEROS.
+       77 W-MEDNOTA2     PIC 99V9  VALUE ZEROS.
+       77 W-MEDMEDIA     PIC 99V9  VALUE ZEROS.
+       77 W-MEDMIN       PIC 9V9   VALUE 6,0.
+       77 W-MASCNOTA1    PIC Z9,9  VALUE SPACES.
+       77 W-MASCNOTA2    PIC Z9,9  VALUE SPACES.
+       01 MASCNOTA       PIC Z9,9.
+      *
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+           OPEN OUTPUT RELALU
+           IF ST-REL NOT = "00"
+               DISPLAY "ERRO AO ABRIR RELALUD.TXT - ST=" ST-REL
+               GO TO ROT-FIM.
+           OPEN OUTPUT IMPRESSORA
+           IF ST-IMP NOT = "00"
+               DISPLAY "ERRO AO ABRIR IMPRESSORA - ST=" ST-IMP
+               CLOSE RELALU
+               GO TO ROT-FIM.
+           MOVE "RESUMO DE NOTAS POR DISCIPLINA - ALUNO.DAT" TO LINREL
+           WRITE LINREL
+           MOVE LINREL TO LINIMPR
+           WRITE LINIMPR
+           MOVE SPACES TO LINREL
+           WRITE LINREL
+           MOVE LINREL TO LINIMPR
+           WRITE LINIMPR.
+           SORT ORDALU ON ASCENDING KEY ORD-DISCIPLINA
+                       INPUT PROCEDURE RAD-SELECIONA
+                                  THRU RAD-SELECIONA-FIM
+                       OUTPUT PROCEDURE RAD-IMPRIME
+                                  THRU RAD-IMPRIME-FIM.
+           MOVE SPACES TO LINREL
+           WRITE LINREL
+           MOVE LINREL TO LINIMPR
+           WRITE LINIMPR
+           STRING "DISCIPLINAS RESUMIDAS...: " W-QTDDISC
+                  DELIMITED BY SIZE INTO LINREL
+           WRITE LINREL
+           MOVE LINREL TO LINIMPR
+           WRITE LINIMPR
+           MOVE SPACES TO LINREL
+           STRING "REGISTROS LIDOS.........: " W-LIDOS
+                  DELIMITED BY SIZE INTO LINREL
+           WRITE LINREL
+           MOVE LINREL TO LINIMPR
+           WRITE LINIMPR.
+           CLOSE RELALU IMPRESSORA.
+           DISPLAY "RELALUD - RELATORIO GERADO EM RELALUD.TXT".
+           DISPLAY "DISCIPLINAS RESUMIDAS....: " W-QTDDISC.
+           GO TO ROT-FIM.
+      *
+      *-----------------------------------------------------------------
+      * VARRE ALUNO.DAT E MANDA CADA REGISTRO PARA O SORT, JA COM A
+      * MEDIA RECALCULADA (NAO GRAVADA NO ARQUIVO)
+      *-----------------------------------------------------------------
+       RAD-SELECIONA.
+           OPEN INPUT ALUNO
+           IF ST-ERRO NOT = "00"
+               DISPLAY "ERRO AO ABRIR ALUNO.DAT - ST=" ST-ERRO
+               GO TO RAD-SELECIONA-FIM.
+       RAD-SELECIONA-LER.
+           READ ALUNO NEXT RECORD
+               AT END GO TO RAD-SELECIONA-EOF.
+           ADD 1 TO W-LIDOS.
+           MOVE DISCIPLINA TO ORD-DISCIPLINA
+           MOVE NOTA1      TO ORD-NOTA1
+           MOVE NOTA2      TO ORD-NOTA2
+           MOVE 2 TO W-QTDNOTAS
+           COMPUTE W-SOMANOTAS = NOTA1 + NOTA2
+           IF NOTA3 > 0
+              ADD NOTA3 TO W-SOMANOTAS
+              ADD 1 TO W-QTDNOTAS.
+           IF NOTA4 > 0
+              ADD NOTA4 TO W-SOMANOTAS
+              ADD 1 TO W-QTDNOTAS.
+           COMPUTE ORD-MEDIA = W-SOMANOTAS / W-QTDNOTAS
+           IF ORD-MEDIA < W-MEDMIN AND NOTAREC > 0
+              MOVE NOTAREC TO ORD-MEDIA.
+           RELEASE REGORD.
+           GO TO RAD-SELECIONA-LER.
+       RAD-SELECIONA-EOF.
+           CLOSE ALUNO.
+       RAD-SELECIONA-FIM.
+           EXIT.
+      *
+      *-----------------------------------------------------------------
+      * RECEBE OS REGISTROS JA EM ORDEM DE DISCIPLINA, SOMANDO NOTA1,
+      * NOTA2 E MEDIA POR GRUPO PARA IMPRIMIR A MEDIA DE CADA DISCIPLINA
+      *-----------------------------------------------------------------
+       RAD-IMPRIME.
+           RETURN ORDALU AT END GO TO RAD-IMPRIME-FIM.
+           IF W-PRIMEIRO = "S"
+               MOVE "N" TO W-PRIMEIRO
+               MOVE ORD-DISCIPLINA TO W-DISCANT
+               PERFORM RAD-ZERAGRUPO THRU RAD-ZERAGRUPO-FIM.
+           IF ORD-DISCIPLINA NOT = W-DISCANT
+               PERFORM RAD-FECHAGRUPO THRU RAD-FECHAGRUPO-FIM
+               MOVE ORD-DISCIPLINA TO W-DISCANT
+               PERFORM RAD-ZERAGRUPO THRU RAD-ZERAGRUPO-FIM.
+           ADD 1        TO W-QTDALUNO
+           ADD ORD-NOTA1 TO W-SOMANOTA1
+           ADD ORD-NOTA2 TO W-SOMANOTA2
+           ADD ORD-MEDIA TO W-SOMAMEDIA.
+           GO TO RAD-IMPRIME.
+       RAD-IMPRIME-FIM.
+           IF W-PRIMEIRO = "N"
+               PERFORM RAD-FECHAGRUPO THRU RAD-FECHAGRUPO-FIM.
+           EXIT.
+      *
+      *-----------------------------------------------------------------
+      * ZERA OS ACUMULADORES DE UM NOVO GRUPO DE DISCIPLINA
+      *-----------------------------------------------------------------
+       RAD-ZERAGRUPO.
+           MOVE ZEROS TO W-SOMANOTA1 W-SOMANOTA2 W-SOMAMEDIA W-QTDALUNO.
+       RAD-ZERAGRUPO-FIM.
+           EXIT.
+      *
+      *-----------------------------------------------------------------
+      * FECHA O GRUPO ANTERIOR - IMPRIME A DISCIPLINA E AS MEDIAS
+      *-----------------------------------------------------------------
+       RAD-FECHAGRUPO.
+           IF W-QTDALUNO > 0
+               ADD 1 TO W-QTDDISC
+               COMPUTE W-MEDNOTA1 = W-SOMANOTA1 / W-QTDALUNO
+               COMPUTE W-MEDNOTA2 = W-SOMANOTA2 / W-QTDALUNO
+               COMPUTE W-MEDMEDIA = W-SOMAMEDIA / W-QTDALUNO
+               MOVE SPACES TO LINREL
+               MOVE W-MEDNOTA1 TO MASCNOTA
+               MOVE MASCNOTA TO W-MASCNOTA1
+               MOVE W-MEDNOTA2 TO MASCNOTA
+               MOVE MASCNOTA TO W-MASCNOTA2
+               MOVE W-MEDMEDIA TO MASCNOTA
+               STRING W-DISCANT DELIMITED BY SPACE
+                      " - ALUNOS=" W-QTDALUNO DELIMITED BY SIZE
+                      " NOTA1=" W-MASCNOTA1 DELIMITED BY SIZE
+                      " NOTA2=" W-MASCNOTA2 DELIMITED BY SIZE
+                      " MEDIA=" MASCNOTA DELIMITED BY SIZE
+                      INTO LINREL
+               WRITE LINREL
+               MOVE LINREL TO LINIMPR
+               WRITE LINIMPR.
+       RAD-FECHAGRUPO-FIM.
+           EXIT.
+      *
+       ROT-FIM.
+           STOP RUN.
