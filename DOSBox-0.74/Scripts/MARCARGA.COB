@@ -0,0 +1,107 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MARCARGA.
+      **************************************
+      *  CARGA INICIAL DO ARQUIVO MARCA.DAT
+      *  (MARCAS DE VEICULO), A PARTIR DAS
+      *  DEZ MARCAS QUE ANTES ESTAVAM FIXAS
+      *  EM WORKING-STORAGE NO P2017N02
+      **************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY CPYMARS.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+           COPY CPYMARR.
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 ST-ERRO        PIC X(02) VALUE "00".
+       77 W-IDX          PIC 9(02) VALUE ZEROS.
+       77 W-COD          PIC 9(02) VALUE ZEROS.
+       77 W-GRAVADOS     PIC 9(06) VALUE ZEROS.
+       77 W-ALTERADOS    PIC 9(06) VALUE ZEROS.
+      *VECTOR - MESMAS DEZ MARCAS QUE ESTAVAM FIXAS NO P2017N02, JA COM
+      *         OS DOIS NOMES QUE ESTAVAM GRAFADOS ERRADO CORRIGIDOS
+      *         (HYUUNDAI -> HYUNDAI, RENALT -> RENAULT)
+       01 TABMARCA.
+            03  TABMARCA0 PIC X(12) VALUE "FORD".
+            03  TABMARCA1 PIC X(12) VALUE "FIAT".
+            03  TABMARCA2 PIC X(12) VALUE "VOLKSWAGEN".
+            03  TABMARCA3 PIC X(12) VALUE "CHEVROLET".
+            03  TABMARCA4 PIC X(12) VALUE "MERCEDES".
+            03  TABMARCA5 PIC X(12) VALUE "TOYOTA".
+            03  TABMARCA6 PIC X(12) VALUE "HONDA".
+            03  TABMARCA7 PIC X(12) VALUE "HYUNDAI".
+            03  TABMARCA8 PIC X(12) VALUE "RENAULT".
+            03  TABMARCA9 PIC X(12) VALUE "CITROEN".
+       01 TABELAMARCA REDEFINES TABMARCA.
+            03  TABELAMARCAV PIC X(12) OCCURS 10 TIMES.
+      *
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+           PERFORM CGM-OP0 THRU CGM-OP0-FIM.
+           MOVE ZEROS TO W-IDX.
+       CGM-LER.
+           ADD 1 TO W-IDX.
+           IF W-IDX > 10 GO TO CGM-FIM.
+           PERFORM CGM-GRAVA THRU CGM-GRAVA-FIM.
+           GO TO CGM-LER.
+      *
+      *-----------------------------------------------------------------
+      * ABERTURA DO ARQUIVO - CRIA MARCA.DAT SE AINDA NAO EXISTIR
+      *-----------------------------------------------------------------
+       CGM-OP0.
+           OPEN I-O MARCAS
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "30"
+                      OPEN OUTPUT MARCAS
+                      CLOSE MARCAS
+                      OPEN I-O MARCAS
+                   ELSE
+                      DISPLAY "ERRO AO ABRIR MARCA.DAT - ST=" ST-ERRO
+                      GO TO CGM-FIM.
+       CGM-OP0-FIM.
+           EXIT.
+      *
+      *-----------------------------------------------------------------
+      * GRAVA (INCLUI) OU ATUALIZA (REGRAVA) A MARCA W-IDX-1
+      *-----------------------------------------------------------------
+       CGM-GRAVA.
+           SUBTRACT 1 FROM W-IDX GIVING W-COD
+           MOVE W-COD TO COD-MARCA
+           MOVE TABELAMARCAV(W-IDX) TO NOMEMARCA
+           WRITE REGMARCA
+           IF ST-ERRO = "00"
+               ADD 1 TO W-GRAVADOS
+               GO TO CGM-GRAVA-FIM.
+           IF ST-ERRO = "22"
+               REWRITE REGMARCA
+               IF ST-ERRO = "00"
+                   ADD 1 TO W-ALTERADOS
+               ELSE
+                   DISPLAY "ERRO AO REGRAVAR MARCA " COD-MARCA
+                       " - ST=" ST-ERRO
+               END-IF
+               GO TO CGM-GRAVA-FIM.
+           DISPLAY "ERRO AO GRAVAR MARCA " COD-MARCA " - ST="
+               ST-ERRO.
+       CGM-GRAVA-FIM.
+           EXIT.
+      *
+      *-----------------------------------------------------------------
+      * FECHAMENTO E RESUMO DA CARGA
+      *-----------------------------------------------------------------
+       CGM-FIM.
+           CLOSE MARCAS.
+           DISPLAY "MARCARGA - RESUMO DA CARGA".
+           DISPLAY "GRAVADOS...: " W-GRAVADOS.
+           DISPLAY "ALTERADOS..: " W-ALTERADOS.
+           STOP RUN.
