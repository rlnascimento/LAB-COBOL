@@ -0,0 +1,146 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECAMIGO.
+      **************************************
+      *  RECONSTRUCAO DE AMIGO.DAT A PARTIR*
+      *  DO EXTRATO SEQUENCIAL (AMIGO.BKP) *
+      **************************************
+      *----------------------------------------------------------------
+      * LE O EXTRATO GERADO POR BKPAMIGO.COB (AMIGO.BKP) E REGRAVA CADA
+      * REGISTRO EM AMIGO.DAT. SE AMIGO.DAT NAO EXISTIR (PERDIDO OU
+      * EXCLUIDO) ELE E CRIADO; SE EXISTIR, OS REGISTROS DO EXTRATO
+      * SIMPLESMENTE ATUALIZAM OS JA GRAVADOS. USAR QUANDO AMIGO.DAT
+      * FOR PERDIDO OU FICAR CORROMPIDO, EM VEZ DE DEIXAR O CADASTRO
+      * RECRIA-LO VAZIO.
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CODAMIGO ASSIGN TO DISK
+                        ORGANIZATION IS INDEXED
+                        ACCESS MODE  IS DYNAMIC
+                        RECORD KEY   IS APELIDO
+                        FILE STATUS  IS ST-ERRO
+                        ALTERNATE RECORD KEY IS CHAVE2 = NOME
+                                                      WITH DUPLICATES.
+           SELECT ARQBKP ASSIGN TO DISK
+                        ORGANIZATION IS LINE SEQUENTIAL
+                        FILE STATUS  IS ST-ARQ.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+           COPY CPYAMIR.
+      *
+       FD  ARQBKP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "AMIGO.BKP".
+       01 RA-REGAMIGO.
+                03 RA-APELIDO          PIC X(12).
+                03 RA-NOME             PIC X(35).
+                03 RA-EMAIL            PIC X(35).
+                03 RA-DDD              PIC 9(03).
+                03 RA-NUMERO           PIC 9(09).
+                03 RA-TIPOAMIGO        PIC 9(01).
+                03 RA-DIA              PIC 9(02).
+                03 RA-MES              PIC 9(02).
+                03 RA-ANO              PIC 9(04).
+                03 RA-CODCEP           PIC 9(08).
+                03 RA-CODCPF           PIC 9(11).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 ST-ERRO        PIC X(02) VALUE "00".
+       77 ST-ARQ         PIC X(02) VALUE "00".
+       77 W-FIM          PIC X(01) VALUE "N".
+       77 W-LIDOS        PIC 9(06) VALUE ZEROS.
+       77 W-GRAVADOS     PIC 9(06) VALUE ZEROS.
+       77 W-ALTERADOS    PIC 9(06) VALUE ZEROS.
+       77 W-REJEITADOS   PIC 9(06) VALUE ZEROS.
+      *
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+           PERFORM REC-OP0 THRU REC-OP0-FIM.
+           GO TO REC-LER.
+      *
+      *-----------------------------------------------------------------
+      * ABERTURA DOS ARQUIVOS - CRIA AMIGO.DAT SE AINDA NAO EXISTIR
+      *-----------------------------------------------------------------
+       REC-OP0.
+           OPEN INPUT ARQBKP
+           IF ST-ARQ NOT = "00"
+               DISPLAY "ARQUIVO AMIGO.BKP NAO ENCONTRADO - ST=" ST-ARQ
+               GO TO REC-FIM.
+           OPEN I-O CODAMIGO
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "30"
+                      OPEN OUTPUT CODAMIGO
+                      CLOSE CODAMIGO
+                      OPEN I-O CODAMIGO
+               ELSE
+                      DISPLAY "ERRO AO ABRIR AMIGO.DAT - ST=" ST-ERRO
+                      CLOSE ARQBKP
+                      GO TO REC-FIM.
+       REC-OP0-FIM.
+           EXIT.
+      *
+      *-----------------------------------------------------------------
+      * LEITURA DO EXTRATO, UM REGISTRO POR VEZ
+      *-----------------------------------------------------------------
+       REC-LER.
+           READ ARQBKP
+               AT END
+                   MOVE "S" TO W-FIM
+                   GO TO REC-FIM.
+           ADD 1 TO W-LIDOS.
+           PERFORM REC-GRAVA THRU REC-GRAVA-FIM.
+           GO TO REC-LER.
+      *
+      *-----------------------------------------------------------------
+      * GRAVA (INCLUI) OU ATUALIZA (REGRAVA) O REGISTRO EM AMIGO.DAT
+      *-----------------------------------------------------------------
+       REC-GRAVA.
+           MOVE RA-APELIDO    TO APELIDO.
+           MOVE RA-NOME       TO NOME.
+           MOVE RA-EMAIL      TO EMAIL.
+           MOVE RA-DDD        TO DDD.
+           MOVE RA-NUMERO     TO NUMERO.
+           MOVE RA-TIPOAMIGO  TO TIPOAMIGO.
+           MOVE RA-DIA        TO DIA.
+           MOVE RA-MES        TO MES.
+           MOVE RA-ANO        TO ANO.
+           MOVE RA-CODCEP     TO CODCEP.
+           MOVE RA-CODCPF     TO CODCPF.
+           WRITE REGAMIGO
+           IF ST-ERRO = "00"
+               ADD 1 TO W-GRAVADOS
+               GO TO REC-GRAVA-FIM.
+           IF ST-ERRO = "22"
+               REWRITE REGAMIGO
+               IF ST-ERRO = "00"
+                   ADD 1 TO W-ALTERADOS
+               ELSE
+                   ADD 1 TO W-REJEITADOS
+                   DISPLAY "ERRO AO REGRAVAR " APELIDO " - ST=" ST-ERRO
+               END-IF
+               GO TO REC-GRAVA-FIM.
+           ADD 1 TO W-REJEITADOS.
+           DISPLAY "ERRO AO GRAVAR " APELIDO " - ST=" ST-ERRO.
+       REC-GRAVA-FIM.
+           EXIT.
+      *
+      *-----------------------------------------------------------------
+      * FECHAMENTO E RESUMO DA RECONSTRUCAO
+      *-----------------------------------------------------------------
+       REC-FIM.
+           IF W-FIM = "S"
+               CLOSE ARQBKP CODAMIGO.
+           DISPLAY "RECAMIGO - RESUMO DA RECONSTRUCAO".
+           DISPLAY "LIDOS......: " W-LIDOS.
+           DISPLAY "GRAVADOS...: " W-GRAVADOS.
+           DISPLAY "ALTERADOS..: " W-ALTERADOS.
+           DISPLAY "REJEITADOS.: " W-REJEITADOS.
+           STOP RUN.
