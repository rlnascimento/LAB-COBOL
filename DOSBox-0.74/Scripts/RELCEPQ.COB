@@ -0,0 +1,175 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RELCEPQ.
+      **************************************
+      *  RELATORIO DE QUALIDADE DE CEP     *
+      *  (AMIGO/VEICULO SEM CODCEP VALIDO) *
+      **************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY CPYCEPS.
+           SELECT CODAMIGO ASSIGN TO DISK
+                        ORGANIZATION IS INDEXED
+                        ACCESS MODE  IS SEQUENTIAL
+                        RECORD KEY   IS APELIDO
+                        FILE STATUS  IS ST-ERRO.
+           SELECT CADVEIC ASSIGN TO DISK
+                        ORGANIZATION IS INDEXED
+                        ACCESS MODE  IS SEQUENTIAL
+                        RECORD KEY   IS PLACA
+                        FILE STATUS  IS ST-ERRO.
+           SELECT RELCEP ASSIGN TO DISK
+                        ORGANIZATION IS LINE SEQUENTIAL
+                        FILE STATUS  IS ST-REL.
+           COPY CPYIMPS.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+           COPY CPYCEPR.
+      *
+           COPY CPYAMIR
+               REPLACING ==CODCEP== BY ==CODCEP-AMI==.
+           COPY CPYVEIR
+               REPLACING ==CODCEP== BY ==CODCEP-VEI==.
+      *
+       FD  RELCEP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "RELCEPQ.TXT".
+       01 LINREL                       PIC X(80).
+      *
+           COPY CPYIMPR.
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 ST-ERRO        PIC X(02) VALUE "00".
+       77 ST-REL         PIC X(02) VALUE "00".
+       77 ST-IMP         PIC X(02) VALUE "00".
+       77 W-CODCEP       PIC 9(08) VALUE ZEROS.
+       77 W-LIDAMI       PIC 9(06) VALUE ZEROS.
+       77 W-LIDVEI       PIC 9(06) VALUE ZEROS.
+       77 W-ORFAMI       PIC 9(06) VALUE ZEROS.
+       77 W-ORFVEI       PIC 9(06) VALUE ZEROS.
+      *
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+           PERFORM RCQ-OP0 THRU RCQ-OP0-FIM.
+           GO TO RCQ-AMI.
+      *
+      *-----------------------------------------------------------------
+      * ABERTURA DOS ARQUIVOS DE ENTRADA E DO ARQUIVO DE RELATORIO
+      *-----------------------------------------------------------------
+       RCQ-OP0.
+           OPEN INPUT CEP
+           IF ST-ERRO NOT = "00"
+               DISPLAY "ERRO AO ABRIR CEP.DAT - ST=" ST-ERRO
+               GO TO ROT-FIM.
+           OPEN INPUT CODAMIGO
+           IF ST-ERRO NOT = "00"
+               DISPLAY "ERRO AO ABRIR AMIGO.DAT - ST=" ST-ERRO
+               CLOSE CEP
+               GO TO ROT-FIM.
+           OPEN INPUT CADVEIC
+           IF ST-ERRO NOT = "00"
+               DISPLAY "ERRO AO ABRIR VEICULO.DAT - ST=" ST-ERRO
+               CLOSE CEP CODAMIGO
+               GO TO ROT-FIM.
+           OPEN OUTPUT RELCEP
+           IF ST-REL NOT = "00"
+               DISPLAY "ERRO AO ABRIR RELCEPQ.TXT - ST=" ST-REL
+               CLOSE CEP CODAMIGO CADVEIC
+               GO TO ROT-FIM.
+           OPEN OUTPUT IMPRESSORA
+           IF ST-IMP NOT = "00"
+               DISPLAY "ERRO AO ABRIR IMPRESSORA - ST=" ST-IMP
+               CLOSE CEP CODAMIGO CADVEIC RELCEP
+               GO TO ROT-FIM.
+           MOVE "RELATORIO DE QUALIDADE - CEP NAO CADASTRADO" TO LINREL
+           WRITE LINREL
+           MOVE LINREL TO LINIMPR
+           WRITE LINIMPR.
+       RCQ-OP0-FIM.
+           EXIT.
+      *
+      *-----------------------------------------------------------------
+      * VARRE AMIGO.DAT PROCURANDO CODCEP INEXISTENTE EM CEP.DAT
+      *-----------------------------------------------------------------
+       RCQ-AMI.
+           READ CODAMIGO NEXT RECORD
+               AT END GO TO RCQ-VEI.
+           ADD 1 TO W-LIDAMI.
+           IF CODCEP-AMI NOT = ZEROS
+               MOVE CODCEP-AMI TO CODCEP
+               READ CEP
+               IF ST-ERRO NOT = "00"
+                   ADD 1 TO W-ORFAMI
+                   MOVE SPACES TO LINREL
+                   STRING "AMIGO " APELIDO " CEP " CODCEP-AMI
+                          " NAO CADASTRADO EM CEP.DAT"
+                          DELIMITED BY SIZE INTO LINREL
+                   WRITE LINREL
+                   MOVE LINREL TO LINIMPR
+                   WRITE LINIMPR.
+           GO TO RCQ-AMI.
+      *
+      *-----------------------------------------------------------------
+      * VARRE VEICULO.DAT PROCURANDO CODCEP INEXISTENTE EM CEP.DAT
+      *-----------------------------------------------------------------
+       RCQ-VEI.
+           READ CADVEIC NEXT RECORD
+               AT END GO TO RCQ-FIM.
+           ADD 1 TO W-LIDVEI.
+           IF CODCEP-VEI NOT = ZEROS
+               MOVE CODCEP-VEI TO CODCEP
+               READ CEP
+               IF ST-ERRO NOT = "00"
+                   ADD 1 TO W-ORFVEI
+                   MOVE SPACES TO LINREL
+                   STRING "VEICULO " PLACA " CEP " CODCEP-VEI
+                          " NAO CADASTRADO EM CEP.DAT"
+                          DELIMITED BY SIZE INTO LINREL
+                   WRITE LINREL
+                   MOVE LINREL TO LINIMPR
+                   WRITE LINIMPR.
+           GO TO RCQ-VEI.
+      *
+      *-----------------------------------------------------------------
+      * FECHAMENTO E RESUMO
+      *-----------------------------------------------------------------
+       RCQ-FIM.
+           MOVE SPACES TO LINREL
+           WRITE LINREL
+           MOVE LINREL TO LINIMPR
+           WRITE LINIMPR.
+           STRING "AMIGOS LIDOS...: " W-LIDAMI
+                  DELIMITED BY SIZE INTO LINREL
+           WRITE LINREL
+           MOVE LINREL TO LINIMPR
+           WRITE LINIMPR.
+           STRING "AMIGOS ORFAOS..: " W-ORFAMI
+                  DELIMITED BY SIZE INTO LINREL
+           WRITE LINREL
+           MOVE LINREL TO LINIMPR
+           WRITE LINIMPR.
+           STRING "VEICULOS LIDOS.: " W-LIDVEI
+                  DELIMITED BY SIZE INTO LINREL
+           WRITE LINREL
+           MOVE LINREL TO LINIMPR
+           WRITE LINIMPR.
+           STRING "VEICULOS ORFAOS: " W-ORFVEI
+                  DELIMITED BY SIZE INTO LINREL
+           WRITE LINREL
+           MOVE LINREL TO LINIMPR
+           WRITE LINIMPR.
+           CLOSE CEP CODAMIGO CADVEIC RELCEP IMPRESSORA.
+           DISPLAY "RELCEPQ - RELATORIO GERADO EM RELCEPQ.TXT".
+           DISPLAY "AMIGOS ORFAOS...: " W-ORFAMI.
+           DISPLAY "VEICULOS ORFAOS.: " W-ORFVEI.
+      *
+       ROT-FIM.
+           STOP RUN.
