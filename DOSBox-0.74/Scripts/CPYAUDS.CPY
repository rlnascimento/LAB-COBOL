@@ -0,0 +1,10 @@
+      *-----------------------------------------------------------------
+      * CPYAUDS - SELECT DO ARQUIVO DE AUDITORIA (AUDIT.TXT), COMPARTI-
+      * LHADO POR TODOS OS CADASTROS (CEP, AMIGO, ALUNO, VEICULO) PARA
+      * REGISTRAR TODA INCLUSAO/ALTERACAO/EXCLUSAO. SEGUE O MESMO
+      * MODELO DE HISTVEIC EM P2017N02-ISHII.COB (LINE SEQUENTIAL,
+      * ABERTO EM EXTEND).
+      *-----------------------------------------------------------------
+       SELECT AUDITORIA ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-AUD.
