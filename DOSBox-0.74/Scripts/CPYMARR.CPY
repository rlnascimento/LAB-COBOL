@@ -0,0 +1,9 @@
+      *-----------------------------------------------------------------
+      * CPYMARR - REGISTRO DO ARQUIVO DE MARCA DE VEICULO (MARCA.DAT)
+      *-----------------------------------------------------------------
+       FD MARCAS
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "MARCA.DAT".
+       01 REGMARCA.
+                03 COD-MARCA       PIC 9(01).
+                03 NOMEMARCA       PIC X(12).
