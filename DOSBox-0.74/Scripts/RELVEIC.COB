@@ -0,0 +1,233 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RELVEIC.
+      **************************************
+      *  VALORIZACAO DA FROTA - VEICULO.DAT *
+      *  TOTAIS POR MARCA E POR SITUACAO   *
+      **************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADVEIC ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS SEQUENTIAL
+                    RECORD KEY   IS PLACA
+                    FILE STATUS  IS ST-ERRO.
+           SELECT RELVEIC ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-REL.
+           COPY CPYIMPS.
+           COPY CPYMARS.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+           COPY CPYVEIR.
+      *
+       FD  RELVEIC
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "RELVEIC.TXT".
+       01 LINREL                       PIC X(80).
+      *
+           COPY CPYIMPR.
+      *
+           COPY CPYMARR.
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 ST-ERRO        PIC X(02) VALUE "00".
+       77 ST-REL         PIC X(02) VALUE "00".
+       77 ST-IMP         PIC X(02) VALUE "00".
+       77 W-LIDOS        PIC 9(06) VALUE ZEROS.
+       77 W-IX           PIC 9(02) VALUE ZEROS.
+           COPY CPYMASC.
+      *
+      *NOME DA MARCA (BUSCADO EM MARCA.DAT PELO MBU-001) PARA IMPRESSAO
+       77 TEXTOMARCA     PIC X(12) VALUE SPACES.
+      *
+       01 TABSITUACAO.
+            03  TABSITUACAO0 PIC X(06) VALUE "NOVO".
+            03  TABSITUACAO1 PIC X(06) VALUE "USADO".
+            03  TABSITUACAO2 PIC X(06) VALUE "SUCATA".
+       01 TABELASITUACAO REDEFINES TABSITUACAO.
+            03  VETORSITUACAO PIC X(06) OCCURS 3 TIMES.
+      *
+      *ACUMULADORES POR MARCA (POSICAO = MARCA + 1, IGUAL A VETORMARCA)
+       01 ACUM-MARCA-TAB.
+            03 ACUM-MARCA OCCURS 10 TIMES.
+                05 AM-QTDE      PIC 9(06)     VALUE ZEROS.
+                05 AM-VALOR     PIC 9(08)V99  VALUE ZEROS.
+                05 AM-IPVA      PIC 9(08)     VALUE ZEROS.
+      *
+      *ACUMULADORES POR SITUACAO (1=NOVO 2=USADO 3=SUCATA)
+       01 ACUM-SIT-TAB.
+            03 ACUM-SIT OCCURS 3 TIMES.
+                05 AS-QTDE      PIC 9(06)     VALUE ZEROS.
+                05 AS-VALOR     PIC 9(08)V99  VALUE ZEROS.
+                05 AS-IPVA      PIC 9(08)     VALUE ZEROS.
+      *
+       77 W-IXSIT        PIC 9(01) VALUE ZEROS.
+      *
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+           PERFORM RVE-OP0 THRU RVE-OP0-FIM.
+           GO TO RVE-LER.
+      *
+      *-----------------------------------------------------------------
+      * ABERTURA DOS ARQUIVOS E CABECALHO
+      *-----------------------------------------------------------------
+       RVE-OP0.
+           OPEN INPUT CADVEIC
+           IF ST-ERRO NOT = "00"
+               DISPLAY "ERRO AO ABRIR VEICULO.DAT - ST=" ST-ERRO
+               GO TO ROT-FIM.
+           OPEN OUTPUT RELVEIC
+           IF ST-REL NOT = "00"
+               DISPLAY "ERRO AO ABRIR RELVEIC.TXT - ST=" ST-REL
+               CLOSE CADVEIC
+               GO TO ROT-FIM.
+           OPEN OUTPUT IMPRESSORA
+           IF ST-IMP NOT = "00"
+               DISPLAY "ERRO AO ABRIR IMPRESSORA - ST=" ST-IMP
+               CLOSE CADVEIC RELVEIC
+               GO TO ROT-FIM.
+           OPEN INPUT MARCAS
+           IF ST-ERRO NOT = "00"
+               DISPLAY "ERRO AO ABRIR MARCA.DAT - ST=" ST-ERRO
+               CLOSE CADVEIC RELVEIC IMPRESSORA
+               GO TO ROT-FIM.
+           MOVE "VALORIZACAO DA FROTA - VEICULO.DAT" TO LINREL
+           WRITE LINREL
+           MOVE LINREL TO LINIMPR
+           WRITE LINIMPR
+           MOVE SPACES TO LINREL
+           WRITE LINREL
+           MOVE LINREL TO LINIMPR
+           WRITE LINIMPR.
+       RVE-OP0-FIM.
+           EXIT.
+      *
+      *-----------------------------------------------------------------
+      * VARRE VEICULO.DAT SOMANDO VALORVEIC E CALCIPVA NA POSICAO DA
+      * TABELA DE MARCA E NA POSICAO DA TABELA DE SITUACAO DO REGISTRO
+      *-----------------------------------------------------------------
+       RVE-LER.
+           READ CADVEIC NEXT RECORD
+               AT END GO TO RVE-EOF.
+           ADD 1 TO W-LIDOS.
+           COMPUTE W-IX = MARCA + 1
+           ADD 1        TO AM-QTDE(W-IX)
+           ADD VALORVEIC TO AM-VALOR(W-IX)
+           ADD CALCIPVA  TO AM-IPVA(W-IX).
+           IF SITUACAO = "N" OR "n"
+              MOVE 1 TO W-IXSIT
+           ELSE
+              IF SITUACAO = "U" OR "u"
+                 MOVE 2 TO W-IXSIT
+              ELSE
+                 IF SITUACAO = "S" OR "s"
+                    MOVE 3 TO W-IXSIT
+                 ELSE
+                    MOVE 0 TO W-IXSIT.
+           IF W-IXSIT NOT = 0
+              ADD 1        TO AS-QTDE(W-IXSIT)
+              ADD VALORVEIC TO AS-VALOR(W-IXSIT)
+              ADD CALCIPVA  TO AS-IPVA(W-IXSIT).
+           GO TO RVE-LER.
+      *
+      *-----------------------------------------------------------------
+      * FECHAMENTO - IMPRIME OS DOIS QUADROS DE TOTAIS
+      *-----------------------------------------------------------------
+       RVE-EOF.
+           CLOSE CADVEIC.
+           MOVE "TOTAIS POR MARCA" TO LINREL
+           WRITE LINREL
+           MOVE LINREL TO LINIMPR
+           WRITE LINIMPR
+           MOVE SPACES TO LINREL
+           WRITE LINREL
+           MOVE LINREL TO LINIMPR
+           WRITE LINIMPR.
+           MOVE 1 TO W-IX.
+       RVE-MARCA.
+           IF W-IX > 10 GO TO RVE-MARCA-FIM.
+           IF AM-QTDE(W-IX) > 0
+              SUBTRACT 1 FROM W-IX GIVING COD-MARCA
+              PERFORM MBU-001 THRU MBU-001-FIM
+              MOVE SPACES TO LINREL
+              MOVE AM-VALOR(W-IX) TO MASC-DINHEIRO-REL
+              MOVE AM-IPVA(W-IX)  TO MASC-INTEIRO-REL
+              STRING TEXTOMARCA DELIMITED BY SPACE
+                     " - QTDE=" AM-QTDE(W-IX)
+                     " VALOR=" MASC-DINHEIRO-REL
+                     " IPVA=" MASC-INTEIRO-REL
+                     DELIMITED BY SIZE INTO LINREL
+              WRITE LINREL
+              MOVE LINREL TO LINIMPR
+              WRITE LINIMPR.
+           ADD 1 TO W-IX
+           GO TO RVE-MARCA.
+       RVE-MARCA-FIM.
+           CLOSE MARCAS.
+           MOVE SPACES TO LINREL
+           WRITE LINREL
+           MOVE LINREL TO LINIMPR
+           WRITE LINIMPR
+           MOVE "TOTAIS POR SITUACAO" TO LINREL
+           WRITE LINREL
+           MOVE LINREL TO LINIMPR
+           WRITE LINIMPR
+           MOVE SPACES TO LINREL
+           WRITE LINREL
+           MOVE LINREL TO LINIMPR
+           WRITE LINIMPR.
+           MOVE 1 TO W-IXSIT.
+       RVE-SIT.
+           IF W-IXSIT > 3 GO TO RVE-SIT-FIM.
+           IF AS-QTDE(W-IXSIT) > 0
+              MOVE SPACES TO LINREL
+              MOVE AS-VALOR(W-IXSIT) TO MASC-DINHEIRO-REL
+              MOVE AS-IPVA(W-IXSIT)  TO MASC-INTEIRO-REL
+              STRING VETORSITUACAO(W-IXSIT) DELIMITED BY SPACE
+                     " - QTDE=" AS-QTDE(W-IXSIT)
+                     " VALOR=" MASC-DINHEIRO-REL
+                     " IPVA=" MASC-INTEIRO-REL
+                     DELIMITED BY SIZE INTO LINREL
+              WRITE LINREL
+              MOVE LINREL TO LINIMPR
+              WRITE LINIMPR.
+           ADD 1 TO W-IXSIT
+           GO TO RVE-SIT.
+       RVE-SIT-FIM.
+           MOVE SPACES TO LINREL
+           WRITE LINREL
+           MOVE LINREL TO LINIMPR
+           WRITE LINIMPR
+           STRING "VEICULOS LIDOS..........: " W-LIDOS
+                  DELIMITED BY SIZE INTO LINREL
+           WRITE LINREL
+           MOVE LINREL TO LINIMPR
+           WRITE LINIMPR.
+           CLOSE RELVEIC IMPRESSORA.
+           DISPLAY "RELVEIC - RELATORIO GERADO EM RELVEIC.TXT".
+           DISPLAY "VEICULOS LIDOS...........: " W-LIDOS.
+      *
+      *-----------------------------------------------------------------
+      * BUSCA O NOME DA MARCA EM MARCA.DAT, A PARTIR DO CODIGO JA
+      * MONTADO EM COD-MARCA
+      *-----------------------------------------------------------------
+       MBU-001.
+                READ MARCAS
+                IF ST-ERRO = "00"
+                   MOVE NOMEMARCA TO TEXTOMARCA
+                ELSE
+                   MOVE SPACES TO TEXTOMARCA.
+       MBU-001-FIM.
+                EXIT.
+      *
+       ROT-FIM.
+           STOP RUN.
