@@ -0,0 +1,147 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MIGAMIGO.
+      **************************************
+      *  MIGRACAO DO CADASTRO DE AMIGO PARA *
+      *  O LAYOUT UNICO REGAMIGO            *
+      **************************************
+      * ANTES DE RODAR ESTE JOB, RENOMEIE O AMIGO.DAT ATUAL (GRAVADO
+      * PELA VERSAO ANTIGA DO CADASTRO, LAYOUT REGPRO) PARA
+      * AMIGOOLD.DAT. ESTE JOB LE AMIGOOLD.DAT NO LAYOUT ANTIGO E
+      * GRAVA/ATUALIZA AMIGO.DAT NO LAYOUT NOVO (REGAMIGO), O MESMO
+      * LAYOUT DE P2017N01-ISHII.
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AMIGOOLD ASSIGN TO DISK
+                        ORGANIZATION IS INDEXED
+                        ACCESS MODE  IS SEQUENTIAL
+                        RECORD KEY   IS APELIDO-OLD
+                        FILE STATUS  IS ST-OLD.
+           SELECT CODAMIGO ASSIGN TO DISK
+                        ORGANIZATION IS INDEXED
+                        ACCESS MODE  IS DYNAMIC
+                        RECORD KEY   IS APELIDO
+                        FILE STATUS  IS ST-ERRO
+                        ALTERNATE RECORD KEY IS CHAVE2 = NOME
+                                                      WITH DUPLICATES.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AMIGOOLD
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "AMIGOOLD.DAT".
+       01 REGPRO-OLD.
+                03 APELIDO-OLD          PIC X(12).
+                03 NOME-OLD             PIC X(35).
+                03 EMAIL-OLD            PIC X(25).
+                03 TELEFONE-OLD.
+                    05 DDD-OLD          PIC 9(03).
+                    05 NUMERO-OLD       PIC 9(09).
+                03 TIPOAMIGO-OLD        PIC 9(01).
+                03 DATANASCIMENTO-OLD.
+                    05 DIA-OLD          PIC 9(02).
+                    05 MES-OLD          PIC 9(02).
+                    05 ANO-OLD          PIC 9(04).
+      *
+           COPY CPYAMIR.
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 ST-OLD         PIC X(02) VALUE "00".
+       77 ST-ERRO        PIC X(02) VALUE "00".
+       77 W-LIDOS        PIC 9(06) VALUE ZEROS.
+       77 W-GRAVADOS     PIC 9(06) VALUE ZEROS.
+       77 W-ALTERADOS    PIC 9(06) VALUE ZEROS.
+       77 W-REJEITADOS   PIC 9(06) VALUE ZEROS.
+      *
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+           PERFORM MIG-OP0 THRU MIG-OP0-FIM.
+           GO TO MIG-LER.
+      *
+      *-----------------------------------------------------------------
+      * ABERTURA DOS ARQUIVOS - CRIA AMIGO.DAT SE AINDA NAO EXISTIR
+      *-----------------------------------------------------------------
+       MIG-OP0.
+           OPEN INPUT AMIGOOLD
+           IF ST-OLD NOT = "00"
+               DISPLAY "AMIGOOLD.DAT NAO ENCONTRADO - ST=" ST-OLD
+               GO TO ROT-FIM.
+           OPEN I-O CODAMIGO
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "30"
+                      OPEN OUTPUT CODAMIGO
+                      CLOSE CODAMIGO
+                      OPEN I-O CODAMIGO
+               ELSE
+                      DISPLAY "ERRO AO ABRIR AMIGO.DAT - ST=" ST-ERRO
+                      CLOSE AMIGOOLD
+                      GO TO ROT-FIM.
+       MIG-OP0-FIM.
+           EXIT.
+      *
+      *-----------------------------------------------------------------
+      * LEITURA DO AMIGO.DAT ANTIGO (LAYOUT REGPRO), UM REGISTRO POR VEZ
+      *-----------------------------------------------------------------
+       MIG-LER.
+           READ AMIGOOLD NEXT RECORD
+               AT END GO TO MIG-FIM.
+           ADD 1 TO W-LIDOS.
+           PERFORM MIG-GRAVA THRU MIG-GRAVA-FIM.
+           GO TO MIG-LER.
+      *
+      *-----------------------------------------------------------------
+      * MONTA O REGISTRO NO LAYOUT NOVO E GRAVA (OU ATUALIZA) O
+      * REGISTRO EM AMIGO.DAT. O CODCEP E O CODCPF NAO EXISTIAM NO
+      * LAYOUT ANTIGO E ENTRAM ZERADOS, DA MESMA FORMA QUE A CARGA
+      * INICIAL DE REGAMIGO/REGVEIC EM 004.
+      *-----------------------------------------------------------------
+       MIG-GRAVA.
+           MOVE APELIDO-OLD        TO APELIDO.
+           MOVE NOME-OLD           TO NOME.
+           MOVE EMAIL-OLD          TO EMAIL.
+           MOVE DDD-OLD            TO DDD.
+           MOVE NUMERO-OLD         TO NUMERO.
+           MOVE TIPOAMIGO-OLD      TO TIPOAMIGO.
+           MOVE DIA-OLD            TO DIA.
+           MOVE MES-OLD            TO MES.
+           MOVE ANO-OLD            TO ANO.
+           MOVE ZEROS              TO CODCEP.
+           MOVE ZEROS              TO CODCPF.
+           WRITE REGAMIGO
+           IF ST-ERRO = "00"
+               ADD 1 TO W-GRAVADOS
+               GO TO MIG-GRAVA-FIM.
+           IF ST-ERRO = "22"
+               REWRITE REGAMIGO
+               IF ST-ERRO = "00"
+                   ADD 1 TO W-ALTERADOS
+               ELSE
+                   ADD 1 TO W-REJEITADOS
+                   DISPLAY "ERRO AO REGRAVAR " APELIDO " - ST=" ST-ERRO
+               END-IF
+               GO TO MIG-GRAVA-FIM.
+           ADD 1 TO W-REJEITADOS
+           DISPLAY "ERRO AO GRAVAR " APELIDO " - ST=" ST-ERRO.
+       MIG-GRAVA-FIM.
+           EXIT.
+      *
+      *-----------------------------------------------------------------
+      * FECHAMENTO E RESUMO
+      *-----------------------------------------------------------------
+       MIG-FIM.
+           CLOSE AMIGOOLD CODAMIGO.
+           DISPLAY "MIGAMIGO - MIGRACAO CONCLUIDA".
+           DISPLAY "REGISTROS LIDOS.....: " W-LIDOS.
+           DISPLAY "GRAVADOS (NOVOS).....: " W-GRAVADOS.
+           DISPLAY "ATUALIZADOS..........: " W-ALTERADOS.
+           DISPLAY "REJEITADOS...........: " W-REJEITADOS.
+      *
+       ROT-FIM.
+           STOP RUN.
