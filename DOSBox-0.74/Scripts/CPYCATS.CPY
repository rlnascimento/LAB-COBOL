@@ -0,0 +1,11 @@
+      *-----------------------------------------------------------------
+      * CPYCATS - LAYOUT PADRAO DO ARQUIVO DE CATEGORIA DE AMIGO
+      * (CATEGO.DAT). COPIADO POR CADCATG.COB E POR QUALQUER PROGRAMA
+      * QUE PRECISE LER CATEGO.DAT, PARA QUE SO EXISTA UM LUGAR ONDE
+      * O LAYOUT DO REGISTRO E DECLARADO.
+      *-----------------------------------------------------------------
+       SELECT CATEGO ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CAT-TIPO
+                    FILE STATUS  IS ST-ERRO.
