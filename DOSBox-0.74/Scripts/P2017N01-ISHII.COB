@@ -17,25 +17,16 @@
                     FILE STATUS  IS ST-ERRO
                     ALTERNATE RECORD KEY IS CHAVE2 = NOME
                                                       WITH DUPLICATES.
+           COPY CPYCATS.
+           COPY CPYAUDS.
       *
       *-----------------------------------------------------------------
        DATA DIVISION.
        FILE SECTION.
-       FD CODAMIGO
-               LABEL RECORD IS STANDARD
-               VALUE OF FILE-ID IS "AMIGO.DAT".
-       01 REGAMIGO.
-                03 APELIDO             PIC X(12).
-                03 NOME                PIC X(35).
-                03 EMAIL               PIC X(35).
-                03 TELEFONE.
-                    05 DDD             PIC 9(03).
-                    05 NUMERO          PIC 9(09).
-                03 TIPOAMIGO           PIC 9(01).
-                03 DATANASCIMENTO.
-                    05 DIA             PIC 9(02).
-                    05 MES             PIC 9(02).
-                    05 ANO             PIC 9(04).
+           COPY CPYAMIR.
+      *
+           COPY CPYCATR.
+           COPY CPYAUDR.
       *
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
@@ -44,12 +35,17 @@
        77 W-OPCAO      PIC X(01) VALUE SPACES.
        77 ST-ERRO      PIC X(02) VALUE "00".
        77 W-ACT        PIC 9(02) VALUE ZEROS.
+           COPY CPYTECL.
        77 MENS         PIC X(50) VALUE SPACES.
        77 LIMPA        PIC X(50) VALUE SPACES.
        77 RESULTADO    PIC 9(02) VALUE ZERO.
        77 RESTO        PIC 9(02) VALUE ZERO.
        77 TEXTOAMIGO   PIC X(10) VALUE SPACES.
-       77 MASC1        PIC 9.9999.9999.
+       77 W-I          PIC 9(02) VALUE ZEROS.
+       77 W-ARROBA     PIC 9(02) VALUE ZEROS.
+       77 W-PONTO      PIC 9(02) VALUE ZEROS.
+       77 W-APELSAVE   PIC X(12) VALUE SPACES.
+       77 W-PESQ       PIC X(35) VALUE SPACES.
        
       *VECTOR
        01 TABAMIGO.
@@ -81,29 +77,27 @@
             03 TABDEZ PIC 9(02) VALUE 31.
 	   01 TBDIAMES REDEFINES TABDIAMES.
             03 TBDIAMESV PIC 9(02) OCCURS 12 TIMES.
+           COPY CPYAUDW.
+           COPY CPYCONT.
+           COPY CPYCPFW.
+           COPY CPYMASC.
       *
       *-----------------------------------------------------------------
        PROCEDURE DIVISION.
        INICIO.
+                PERFORM CAT-CARGA THRU CAT-CARGA-FIM.
+                PERFORM OPR-001 THRU OPR-002-FIM.
       *
-       INC-OP0.
-           OPEN I-O CODAMIGO
-           IF ST-ERRO NOT = "00"
-               IF ST-ERRO = "30"
-                      OPEN OUTPUT CODAMIGO
-                      CLOSE CODAMIGO
-                      MOVE "*** ARQUIVO AMIGO SENDO CRIADO **" TO MENS
-                      PERFORM ROT-MENS THRU ROT-MENS-FIM
-                      GO TO INC-OP0
-                   ELSE
-                      MOVE "ERRO NA ABERTURA DO ARQUIVO AMIGO" TO MENS
-                      PERFORM ROT-MENS THRU ROT-MENS-FIM
-                      GO TO ROT-FIM
-                ELSE
-                    NEXT SENTENCE.
+           COPY CPYOPCR
+               REPLACING ==CPY-ARQ== BY ==CODAMIGO==
+                   ==CPY-MSG-CRIA== BY
+                       =="*** ARQUIVO AMIGO SENDO CRIADO **"==
+                   ==CPY-MSG-ERRO== BY
+                       =="ERRO NA ABERTURA DO ARQUIVO AMIGO"==.
+           PERFORM AUD-OP0 THRU AUD-OP0-FIM.
        INC-001.
-                MOVE ZEROS  TO DDD NUMERO TIPOAMIGO
-                MOVE ZEROS  TO DIA MES ANO
+                MOVE ZEROS  TO DDD NUMERO TIPOAMIGO CODCEP
+                MOVE ZEROS  TO DIA MES ANO W-CPF
                 MOVE SPACES TO APELIDO NOME EMAIL.
                 DISPLAY  (01, 01) ERASE
                 DISPLAY  (01, 20) "CADASTRO DE AMIGO"
@@ -112,13 +106,18 @@
                 DISPLAY  (06, 01) "EMAIL           : "
                 DISPLAY  (07, 01) "TELEFONE        : "
                 DISPLAY  (08, 01) "TIPO AMIGO      : "
-                DISPLAY  (09, 01) "DATA NASCIMENTO : ".
+                DISPLAY  (09, 01) "DATA NASCIMENTO : "
+                DISPLAY  (10, 01) "CPF             : "
+                DISPLAY  (11, 01) "CEP             : "
+                DISPLAY  (12, 01) "F4=PESQUISAR POR NOME".
        INC-002.
                 ACCEPT  (04, 18) APELIDO
                 ACCEPT W-ACT FROM ESCAPE KEY
-                 IF W-ACT = 02
+                 IF W-ACT = TEC-ESC
                    CLOSE CODAMIGO
                    GO TO ROT-FIM.
+                IF W-ACT = TEC-F4
+                   GO TO PSQ-001.
                 IF APELIDO  = 0
                    MOVE "*** AMIGO INVALIDO ***" TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
@@ -131,14 +130,17 @@
                       DISPLAY (05, 18) NOME
                       DISPLAY (06, 18) EMAIL
                       DISPLAY (07, 18) DDD
-                      MOVE NUMERO TO MASC1
-                      DISPLAY (07, 22) MASC1
+                      MOVE NUMERO TO MASC-FONE
+                      DISPLAY (07, 22) MASC-FONE
                       DISPLAY (08, 18) TIPOAMIGO
                       MOVE TABELAAMIGOV(TIPOAMIGO + 1) TO TEXTOAMIGO
                       DISPLAY (08, 20) TEXTOAMIGO
                       DISPLAY (09, 18) DIA
                       DISPLAY (09, 21) MES
                       DISPLAY (09, 24) ANO
+                      MOVE CODCPF TO W-CPF
+                      DISPLAY (10, 18) W-CPF
+                      DISPLAY (11, 18) CODCEP
                       MOVE "*** AMIGO JA CADASTRAD0 ***" TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       MOVE 1 TO W-SEL
@@ -152,15 +154,17 @@
        INC-003.
                 ACCEPT (05, 18) NOME
                 ACCEPT W-ACT FROM ESCAPE KEY
-                IF W-ACT = 02 GO TO INC-002.
+                IF W-ACT = TEC-ESC GO TO INC-002.
+                PERFORM NOM-001 THRU NOM-001-FIM.
        INC-004.
                 ACCEPT (06, 18) EMAIL
                 ACCEPT W-ACT FROM ESCAPE KEY
-                IF W-ACT = 02 GO TO INC-003.
+                IF W-ACT = TEC-ESC GO TO INC-003.
+                PERFORM EMA-001 THRU EMA-001-FIM.
        INC-005.
                 ACCEPT (07, 18) DDD
                 ACCEPT W-ACT FROM ESCAPE KEY
-                IF W-ACT = 02 GO TO INC-004.
+                IF W-ACT = TEC-ESC GO TO INC-004.
                 IF DDD < 1 OR DDD > 999
                     MOVE "*** DDD AMIGO INVALIDO ***" TO MENS
                     PERFORM ROT-MENS THRU ROT-MENS-FIM
@@ -168,17 +172,17 @@
        INC-006.
                 ACCEPT (07, 22) NUMERO
                 ACCEPT W-ACT FROM ESCAPE KEY
-                IF W-ACT = 02 GO TO INC-005.
+                IF W-ACT = TEC-ESC GO TO INC-005.
                 IF NUMERO < 100000000 OR NUMERO > 999999999
                     MOVE "*** TELEFONE AMIGO INVALIDO ***" TO MENS
                     PERFORM ROT-MENS THRU ROT-MENS-FIM
                     GO TO INC-005.
-                MOVE NUMERO TO MASC1
-                DISPLAY (07, 22) MASC1.
+                MOVE NUMERO TO MASC-FONE
+                DISPLAY (07, 22) MASC-FONE.
        INC-007.
                 ACCEPT (08, 18) TIPOAMIGO
                 ACCEPT W-ACT FROM ESCAPE KEY
-                IF W-ACT = 02 GO TO INC-006.
+                IF W-ACT = TEC-ESC GO TO INC-006.
                 IF TIPOAMIGO < 0 OR TIPOAMIGO > 9
                     MOVE "*** TIPO AMIGO INVALIDO ***" TO MENS
                     PERFORM ROT-MENS THRU ROT-MENS-FIM
@@ -189,7 +193,7 @@
        INC-DIA.
                 ACCEPT (09, 18) DIA
                 ACCEPT W-ACT FROM ESCAPE KEY
-                IF W-ACT = 02 GO TO INC-007.
+                IF W-ACT = TEC-ESC GO TO INC-007.
                 IF DIA < 1 OR DIA > 31
                     MOVE "*** DIA INVALIDO ***" TO MENS
                     PERFORM ROT-MENS THRU ROT-MENS-FIM
@@ -197,7 +201,7 @@
        INC-MES.
                 ACCEPT (09, 21) MES
                 ACCEPT W-ACT FROM ESCAPE KEY
-                IF W-ACT = 02 GO TO INC-DIA.
+                IF W-ACT = TEC-ESC GO TO INC-DIA.
                 IF MES < 1 OR MES > 12
                     MOVE "*** MES INVALIDO ***" TO MENS
                     PERFORM ROT-MENS THRU ROT-MENS-FIM
@@ -205,7 +209,7 @@
        INC-ANO.
                 ACCEPT (09, 24) ANO
                 ACCEPT W-ACT FROM ESCAPE KEY
-                IF W-ACT = 02 GO TO INC-007.
+                IF W-ACT = TEC-ESC GO TO INC-007.
                 IF ANO < 1800 OR ANO > 2999
                     MOVE "*** DIA INVALIDO ***" TO MENS
                     PERFORM ROT-MENS THRU ROT-MENS-FIM
@@ -230,27 +234,42 @@
                     MOVE "*** DIA INVALIDO! ***" TO MENS
                     PERFORM ROT-MENS THRU ROT-MENS-FIM
                     GO TO INC-DIA.
-                
-      *
-                IF W-SEL = 1 GO TO ALT-OPC.
 
-       INC-OPC.
-                MOVE "S" TO W-OPCAO
-                DISPLAY (23, 40) "DADOS OK (S/N) : ".
-                ACCEPT (23, 57) W-OPCAO WITH UPDATE
+      *
+      **************************
+      * CAPTURA E VALIDA O CPF *
+      **************************
+      *
+       INC-011.
+                ACCEPT (10, 18) W-CPF
                 ACCEPT W-ACT FROM ESCAPE KEY
-                IF W-ACT = 02 GO TO INC-005.
-                IF W-OPCAO = "N" OR "n"
-                   MOVE "*** DADOS RECUSADOS PELO OPERADOR ***" TO MENS
+                IF W-ACT = TEC-ESC GO TO INC-010.
+                PERFORM CPF-001 THRU CPF-001-FIM
+                IF W-CPFOK NOT = "S"
+                   MOVE "*** CPF INVALIDO ***" TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
-                   GO TO INC-001.
-                IF W-OPCAO NOT = "S" AND "s"
-                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
-                   PERFORM ROT-MENS THRU ROT-MENS-FIM
-                   GO TO INC-OPC.
+                   GO TO INC-011.
+      *
+      *        CEP E' OPCIONAL (CODCEP = ZEROS SIGNIFICA "SEM ENDERECO
+      *        NO CADASTRO", CONFORME RELCEPQ.COB), ENTAO NAO HA RANGE
+      *        NEM EXISTENCIA EM CEP.DAT A VALIDAR AQUI.
+       INC-012.
+                ACCEPT (11, 18) CODCEP
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = TEC-ESC GO TO INC-011.
+      *
+                IF W-SEL = 1 GO TO ALT-OPC.
+
+           COPY CPYCONF.
        INC-WR1.
+                MOVE W-CPF TO CODCPF
                 WRITE REGAMIGO
                 IF ST-ERRO = "00" OR "02"
+                      MOVE "AMIGO"      TO AUD-ARQ
+                      MOVE "INCLUSAO"   TO AUD-ACAO
+                      MOVE APELIDO      TO AUD-CHAVE
+                      PERFORM AUD-GRAVA THRU AUD-GRAVA-FIM
+                      ADD 1 TO W-INCCNT
                       MOVE "*** DADOS GRAVADOS *** " TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO INC-001.
@@ -265,6 +284,72 @@
                       GO TO ROT-FIM.
       *
       *****************************************
+      * ROTINA DE PESQUISA POR NOME (CHAVE2)  *
+      *****************************************
+      *
+       PSQ-001.
+                MOVE SPACES TO MENS
+                DISPLAY (23, 12) MENS
+                DISPLAY (23, 01) "NOME : "
+                MOVE SPACES TO W-PESQ
+                ACCEPT (23, 09) W-PESQ
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = TEC-ESC
+                   GO TO INC-001.
+                MOVE W-PESQ TO NOME
+                START CODAMIGO KEY IS NOT LESS THAN CHAVE2
+                IF ST-ERRO NOT = "00"
+                   MOVE "*** NENHUM AMIGO ENCONTRADO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+       PSQ-002.
+                READ CODAMIGO NEXT RECORD
+                IF ST-ERRO = "10"
+                   MOVE "*** FIM DA PESQUISA ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+                IF ST-ERRO NOT = "00"
+                   MOVE "ERRO NA LEITURA ARQUIVO AMIGO" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM.
+                DISPLAY (01, 01) ERASE
+                DISPLAY (01, 20) "CADASTRO DE AMIGO"
+                DISPLAY (04, 01) "APELIDO         : "
+                DISPLAY (05, 01) "NOME            : "
+                DISPLAY (06, 01) "EMAIL           : "
+                DISPLAY (07, 01) "TELEFONE        : "
+                DISPLAY (08, 01) "TIPO AMIGO      : "
+                DISPLAY (09, 01) "DATA NASCIMENTO : "
+                DISPLAY (10, 01) "CPF             : "
+                DISPLAY (11, 01) "CEP             : "
+                DISPLAY (04, 18) APELIDO
+                DISPLAY (05, 18) NOME
+                DISPLAY (06, 18) EMAIL
+                DISPLAY (07, 18) DDD
+                MOVE NUMERO TO MASC-FONE
+                DISPLAY (07, 22) MASC-FONE
+                DISPLAY (08, 18) TIPOAMIGO
+                MOVE TABELAAMIGOV(TIPOAMIGO + 1) TO TEXTOAMIGO
+                DISPLAY (08, 20) TEXTOAMIGO
+                DISPLAY (09, 18) DIA
+                DISPLAY (09, 21) MES
+                DISPLAY (09, 24) ANO
+                MOVE CODCPF TO W-CPF
+                DISPLAY (10, 18) W-CPF
+                DISPLAY (11, 18) CODCEP
+                MOVE 1 TO W-SEL.
+       PSQ-003.
+                DISPLAY (23, 12)
+                    "ENTER=PROXIMO   F2=SELECIONAR   ESC=ENCERRAR".
+                ACCEPT (23, 65) W-OPCAO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = TEC-ESC
+                   GO TO INC-001.
+                IF W-ACT = TEC-F2
+                   GO TO ACE-001.
+                GO TO PSQ-002.
+      *
+      *****************************************
       * ROTINA DE CONSULTA/ALTERACAO/EXCLUSAO *
       *****************************************
       *
@@ -273,30 +358,27 @@
                      "F1=NOVO REGISTRO   F2=ALTERAR   F3=EXCLUIR"
                 ACCEPT (23, 55) W-OPCAO
                 ACCEPT W-ACT FROM ESCAPE KEY
-                IF W-ACT NOT = 02 AND W-ACT NOT = 03 AND W-ACT NOT = 04
+                IF W-ACT NOT = TEC-ESC AND W-ACT NOT = TEC-F2
+                   AND W-ACT NOT = TEC-F3
                    GO TO ACE-001.
                 MOVE SPACES TO MENS
                 DISPLAY (23, 12) MENS
-                IF W-ACT = 02
+                IF W-ACT = TEC-ESC
                    MOVE 02 TO W-SEL
                    GO TO INC-001.
-                IF W-ACT = 03
+                IF W-ACT = TEC-F2
                    GO TO INC-003.
+                PERFORM OPR-CONF THRU OPR-CONF-FIM
+                GO TO EXC-OPC.
       *
-       EXC-OPC.
-                DISPLAY (23, 40) "EXCLUIR   (S/N) : ".
-                ACCEPT (23, 57) W-OPCAO
-                IF W-OPCAO = "N" OR "n"
-                   MOVE "*** REGISTRO NAO EXCLUIDO ***" TO MENS
-                   PERFORM ROT-MENS THRU ROT-MENS-FIM
-                   GO TO INC-001.
-                IF W-OPCAO NOT = "S" AND "s"
-                   MOVE "*** DIGITE APENAS S=SIM  e  N=NAO ***" TO MENS
-                   PERFORM ROT-MENS THRU ROT-MENS-FIM
-                   GO TO EXC-OPC.
        EXC-DL1.
                 DELETE CODAMIGO RECORD
                 IF ST-ERRO = "00"
+                   MOVE "AMIGO"      TO AUD-ARQ
+                   MOVE "EXCLUSAO"   TO AUD-ACAO
+                   MOVE APELIDO      TO AUD-CHAVE
+                   PERFORM AUD-GRAVA THRU AUD-GRAVA-FIM
+                   ADD 1 TO W-EXCCNT
                    MOVE "*** REGISTRO EXCLUIDO ***           " TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO INC-001.
@@ -304,22 +386,15 @@
                 PERFORM ROT-MENS THRU ROT-MENS-FIM
                 GO TO ROT-FIM.
       *
-       ALT-OPC.
-                DISPLAY (23, 40) "ALTERAR  (S/N) : ".
-                ACCEPT (23, 57) W-OPCAO
-                ACCEPT W-ACT FROM ESCAPE KEY
-                IF W-ACT = 02 GO TO INC-005.
-                IF W-OPCAO = "N" OR "n"
-                   MOVE "*** INFORMACOES NAO ALTERADAS *** " TO MENS
-                   PERFORM ROT-MENS THRU ROT-MENS-FIM
-                   GO TO INC-001.
-                IF W-OPCAO NOT = "S" AND "s"
-                   MOVE "*** DIGITE APENAS S=SIM  e  N=NAO ***" TO MENS
-                   PERFORM ROT-MENS THRU ROT-MENS-FIM
-                   GO TO ALT-OPC.
        ALT-RW1.
+                MOVE W-CPF TO CODCPF
                 REWRITE REGAMIGO
                 IF ST-ERRO = "00" OR "02"
+                   MOVE "AMIGO"      TO AUD-ARQ
+                   MOVE "ALTERACAO"  TO AUD-ACAO
+                   MOVE APELIDO      TO AUD-CHAVE
+                   PERFORM AUD-GRAVA THRU AUD-GRAVA-FIM
+                   ADD 1 TO W-ALTCNT
                    MOVE "*** REGISTRO ALTERADO ***         " TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO INC-001.
@@ -327,12 +402,77 @@
                 PERFORM ROT-MENS THRU ROT-MENS-FIM
                 GO TO ROT-FIM.
       *
+      *-----------------------------------------------------------------
+      * CARREGA TABELAAMIGOV COM AS DESCRICOES GRAVADAS EM CATEGO.DAT,
+      * MANTENDO O VALOR FIXO DE WORKING-STORAGE PARA QUALQUER TIPO QUE
+      * AINDA NAO TENHA UM REGISTRO CADASTRADO (ARQUIVO NOVO OU AINDA
+      * NAO ATUALIZADO PELO CADCATG)
+      *-----------------------------------------------------------------
+       CAT-CARGA.
+                OPEN INPUT CATEGO
+                IF ST-ERRO NOT = "00"
+                   GO TO CAT-CARGA-FIM.
+       CAT-CARGA-LER.
+                READ CATEGO NEXT RECORD
+                   AT END GO TO CAT-CARGA-EOF.
+                MOVE DESCAMIGO TO TABELAAMIGOV(CAT-TIPO + 1).
+                GO TO CAT-CARGA-LER.
+       CAT-CARGA-EOF.
+                CLOSE CATEGO.
+       CAT-CARGA-FIM.
+                EXIT.
+      *
+      **********************
+      * AVISO DE NOME DUPLICADO                              *
+      **********************
+      * CONSULTA A CHAVE2 (NOME) SEM TRAVAR A INCLUSAO - APENAS AVISA
+      * O OPERADOR QUANDO JA EXISTE UM AMIGO CADASTRADO COM O MESMO
+      * NOME, POIS DOIS APELIDOS DIFERENTES PODEM SER A MESMA PESSOA.
+       NOM-001.
+                MOVE APELIDO TO W-APELSAVE.
+                READ CODAMIGO KEY IS CHAVE2.
+                IF ST-ERRO = "00"
+                    MOVE "*** JA EXISTE AMIGO COM ESSE NOME ***" TO MENS
+                    PERFORM ROT-MENS THRU ROT-MENS-FIM.
+                MOVE W-APELSAVE TO APELIDO.
+       NOM-001-FIM.
+                EXIT.
+      *
+      **********************
+      * VALIDACAO DO EMAIL *
+      **********************
+      * PROCURA O "@" E, DEPOIS DELE, UM "." COM ALGO ANTES DO
+      * "@", ALGO ENTRE O "@" E O "." E ALGO DEPOIS DO "."
+       EMA-001.
+                MOVE ZEROS TO W-I W-ARROBA W-PONTO.
+       EMA-002.
+                ADD 1 TO W-I.
+                IF W-I > 35 GO TO EMA-CHECK.
+                IF EMAIL(W-I:1) = "@" AND W-ARROBA = 0
+                    MOVE W-I TO W-ARROBA.
+                IF W-ARROBA NOT = 0 AND W-I > W-ARROBA
+                   AND EMAIL(W-I:1) = "." AND W-PONTO = 0
+                    MOVE W-I TO W-PONTO.
+                GO TO EMA-002.
+       EMA-CHECK.
+                IF W-ARROBA < 2 OR W-PONTO = 0
+                   OR W-PONTO = W-ARROBA + 1 OR W-PONTO > 34
+                    MOVE "*** EMAIL INVALIDO ***" TO MENS
+                    PERFORM ROT-MENS THRU ROT-MENS-FIM
+                    GO TO INC-004.
+       EMA-001-FIM.
+                EXIT.
+      *
       **********************
       * ROTINA DE FIM      *
       **********************
       *
        ROT-FIM.
                 DISPLAY (01, 01) ERASE
+                DISPLAY "RESUMO DA SESSAO - CADASTRO DE AMIGO"
+                DISPLAY "INCLUSOES..............: " W-INCCNT
+                DISPLAY "ALTERACOES..............: " W-ALTCNT
+                DISPLAY "EXCLUSOES..............: " W-EXCCNT
                 EXIT PROGRAM.
        ROT-FIMP.
                 EXIT PROGRAM.
@@ -344,16 +484,25 @@
       * ROTINA DE MENSAGEM *
       **********************
       *
-       ROT-MENS.
-                MOVE ZEROS TO W-CONT.
-       ROT-MENS1.
-               DISPLAY (23, 12) MENS.
-       ROT-MENS2.
-                ADD 1 TO W-CONT
-                IF W-CONT < 3000
-                   GO TO ROT-MENS2
-                ELSE
-                   DISPLAY (23, 12) LIMPA.
-       ROT-MENS-FIM.
-                EXIT.
+           COPY CPYMENS REPLACING ==CPY-COL== BY ==12==.
+      *
+      **********************
+      * IDENTIFICACAO DO OPERADOR *
+      **********************
+      *
+           COPY CPYOPER.
+      *
+           COPY CPYOPRC.
+      *
+      **********************
+      * AUDITORIA (AUDIT.TXT)   *
+      **********************
+      *
+           COPY CPYAUDP.
+      *
+      *****************************************
+      * ROTINA DE VALIDACAO DO CPF (MODULO 11) *
+      *****************************************
+      *
+           COPY CPYCPFP.
        FIM-ROT-TEMPO.
