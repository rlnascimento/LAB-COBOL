@@ -0,0 +1,21 @@
+      *-----------------------------------------------------------------
+      * CPYLOCT - TABELA DE TIPOS DE LOCALIDADE (req003), INDEXADA POR
+      * LOCAL (0-9) PARA OBTER O TEXTO DE LOCALIDADE. COMPARTILHADA POR
+      * TODO PROGRAMA QUE GRAVE OU EXIBA LOCALIDADE EM CEP.DAT, PARA QUE
+      * A CARGA EM LOTE (CEPCARGA.COB) USE A MESMA TABELA DA DIGITACAO
+      * (CADCEP.COB), EM VEZ DE MANTER DUAS CONVENCOES DIFERENTES PARA O
+      * MESMO CODIGO.
+      *-----------------------------------------------------------------
+       01 TABLOC.
+           03 TABLOC0  PIC X(20) VALUE "URBANA".
+           03 TABLOC1  PIC X(20) VALUE "RURAL".
+           03 TABLOC2  PIC X(20) VALUE "COMERCIAL".
+           03 TABLOC3  PIC X(20) VALUE "INDUSTRIAL".
+           03 TABLOC4  PIC X(20) VALUE "RESIDENCIAL".
+           03 TABLOC5  PIC X(20) VALUE "CONDOMINIO".
+           03 TABLOC6  PIC X(20) VALUE "LOTEAMENTO".
+           03 TABLOC7  PIC X(20) VALUE "ZONA RURAL".
+           03 TABLOC8  PIC X(20) VALUE "QUILOMBOLA".
+           03 TABLOC9  PIC X(20) VALUE "OUTROS".
+       01 TABELALOC REDEFINES TABLOC.
+           03 TABELALOCV PIC X(20) OCCURS 10 TIMES.
