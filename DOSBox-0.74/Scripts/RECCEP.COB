@@ -0,0 +1,135 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECCEP.
+      **************************************
+      *  RECONSTRUCAO DE CEP.DAT A PARTIR  *
+      *  DO EXTRATO SEQUENCIAL (CEP.BKP)   *
+      **************************************
+      *----------------------------------------------------------------
+      * LE O EXTRATO GERADO POR BKPCEP.COB (CEP.BKP) E REGRAVA CADA
+      * REGISTRO EM CEP.DAT. SE CEP.DAT NAO EXISTIR (PERDIDO OU
+      * EXCLUIDO) ELE E CRIADO; SE EXISTIR, OS REGISTROS DO EXTRATO
+      * SIMPLESMENTE ATUALIZAM OS JA GRAVADOS. USAR QUANDO CEP.DAT FOR
+      * PERDIDO OU FICAR CORROMPIDO, EM VEZ DE DEIXAR O CADCEP/INC-OP0
+      * RECRIA-LO VAZIO.
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY CPYCEPS.
+           SELECT ARQBKP ASSIGN TO DISK
+                        ORGANIZATION IS LINE SEQUENTIAL
+                        FILE STATUS  IS ST-ARQ.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+           COPY CPYCEPR.
+      *
+       FD  ARQBKP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CEP.BKP".
+       01 RA-REGCEP.
+                03 RA-CODCEP       PIC 9(08).
+                03 RA-LOGRADOURO   PIC X(35).
+                03 RA-BAIRRO       PIC X(20).
+                03 RA-CIDADE       PIC X(20).
+                03 RA-UF           PIC X(02).
+                03 RA-LOCAL        PIC 9(01).
+                03 RA-LOCALIDADE   PIC X(20).
+                03 RA-CODCPF       PIC 9(11).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 ST-ERRO        PIC X(02) VALUE "00".
+       77 ST-ARQ         PIC X(02) VALUE "00".
+       77 W-FIM          PIC X(01) VALUE "N".
+       77 W-LIDOS        PIC 9(06) VALUE ZEROS.
+       77 W-GRAVADOS     PIC 9(06) VALUE ZEROS.
+       77 W-ALTERADOS    PIC 9(06) VALUE ZEROS.
+       77 W-REJEITADOS   PIC 9(06) VALUE ZEROS.
+      *
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+           PERFORM REC-OP0 THRU REC-OP0-FIM.
+           GO TO REC-LER.
+      *
+      *-----------------------------------------------------------------
+      * ABERTURA DOS ARQUIVOS - CRIA CEP.DAT SE AINDA NAO EXISTIR
+      *-----------------------------------------------------------------
+       REC-OP0.
+           OPEN INPUT ARQBKP
+           IF ST-ARQ NOT = "00"
+               DISPLAY "ARQUIVO CEP.BKP NAO ENCONTRADO - ST=" ST-ARQ
+               GO TO REC-FIM.
+           OPEN I-O CEP
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "30"
+                      OPEN OUTPUT CEP
+                      CLOSE CEP
+                      OPEN I-O CEP
+               ELSE
+                      DISPLAY "ERRO AO ABRIR CEP.DAT - ST=" ST-ERRO
+                      CLOSE ARQBKP
+                      GO TO REC-FIM.
+       REC-OP0-FIM.
+           EXIT.
+      *
+      *-----------------------------------------------------------------
+      * LEITURA DO EXTRATO, UM REGISTRO POR VEZ
+      *-----------------------------------------------------------------
+       REC-LER.
+           READ ARQBKP
+               AT END
+                   MOVE "S" TO W-FIM
+                   GO TO REC-FIM.
+           ADD 1 TO W-LIDOS.
+           PERFORM REC-GRAVA THRU REC-GRAVA-FIM.
+           GO TO REC-LER.
+      *
+      *-----------------------------------------------------------------
+      * GRAVA (INCLUI) OU ATUALIZA (REGRAVA) O REGISTRO EM CEP.DAT
+      *-----------------------------------------------------------------
+       REC-GRAVA.
+           MOVE RA-CODCEP     TO CODCEP.
+           MOVE RA-LOGRADOURO TO LOGRADOURO.
+           MOVE RA-BAIRRO     TO BAIRRO.
+           MOVE RA-CIDADE     TO CIDADE.
+           MOVE RA-UF         TO UF.
+           MOVE RA-LOCAL      TO LOCAL.
+           MOVE RA-LOCALIDADE TO LOCALIDADE.
+           MOVE RA-CODCPF     TO CODCPF.
+           WRITE REGCEP
+           IF ST-ERRO = "00"
+               ADD 1 TO W-GRAVADOS
+               GO TO REC-GRAVA-FIM.
+           IF ST-ERRO = "22"
+               REWRITE REGCEP
+               IF ST-ERRO = "00"
+                   ADD 1 TO W-ALTERADOS
+               ELSE
+                   ADD 1 TO W-REJEITADOS
+                   DISPLAY "ERRO AO REGRAVAR CEP " CODCEP " - ST="
+                       ST-ERRO
+               END-IF
+               GO TO REC-GRAVA-FIM.
+           ADD 1 TO W-REJEITADOS.
+           DISPLAY "ERRO AO GRAVAR CEP " CODCEP " - ST=" ST-ERRO.
+       REC-GRAVA-FIM.
+           EXIT.
+      *
+      *-----------------------------------------------------------------
+      * FECHAMENTO E RESUMO DA RECONSTRUCAO
+      *-----------------------------------------------------------------
+       REC-FIM.
+           IF W-FIM = "S"
+               CLOSE ARQBKP CEP.
+           DISPLAY "RECCEP - RESUMO DA RECONSTRUCAO".
+           DISPLAY "LIDOS......: " W-LIDOS.
+           DISPLAY "GRAVADOS...: " W-GRAVADOS.
+           DISPLAY "ALTERADOS..: " W-ALTERADOS.
+           DISPLAY "REJEITADOS.: " W-REJEITADOS.
+           STOP RUN.
