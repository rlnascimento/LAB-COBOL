@@ -0,0 +1,13 @@
+      *-----------------------------------------------------------------
+      * CPYCEP - LAYOUT PADRAO DO ARQUIVO DE CEP (CEP.DAT)
+      * COPIADO POR CADCEP.COB E POR QUALQUER PROGRAMA BATCH QUE
+      * PRECISE LER OU GRAVAR CEP.DAT, PARA QUE SO EXISTA UM LUGAR
+      * ONDE O LAYOUT DO REGISTRO E DECLARADO.
+      *-----------------------------------------------------------------
+       SELECT CEP ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODCEP
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS CHAVE2 = LOGRADOURO
+                                                      WITH DUPLICATES.
