@@ -0,0 +1,179 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RELFONE.
+      **************************************
+      *  DIRETORIO TELEFONICO DE AMIGOS,   *
+      *  AGRUPADO POR CATEGORIA (TIPOAMIGO)*
+      **************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CODAMIGO ASSIGN TO DISK
+                        ORGANIZATION IS INDEXED
+                        ACCESS MODE  IS SEQUENTIAL
+                        RECORD KEY   IS APELIDO
+                        FILE STATUS  IS ST-ERRO.
+           SELECT FONORD ASSIGN TO DISK.
+           SELECT RELFON ASSIGN TO DISK
+                        ORGANIZATION IS LINE SEQUENTIAL
+                        FILE STATUS  IS ST-REL.
+           COPY CPYIMPS.
+           COPY CPYCATS.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+           COPY CPYAMIR.
+      *
+       SD  FONORD.
+       01 REGFON.
+                03 FON-TIPOAMIGO    PIC 9(01).
+                03 FON-NOME         PIC X(35).
+                03 FON-DDD          PIC 9(03).
+                03 FON-NUMERO       PIC 9(09).
+      *
+       FD  RELFON
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "RELFONE.TXT".
+       01 LINREL                       PIC X(80).
+      *
+           COPY CPYIMPR.
+      *
+           COPY CPYCATR.
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 ST-ERRO        PIC X(02) VALUE "00".
+       77 ST-REL         PIC X(02) VALUE "00".
+       77 ST-IMP         PIC X(02) VALUE "00".
+       77 W-LIDOS        PIC 9(06) VALUE ZEROS.
+       77 W-CATANT       PIC 9(01) VALUE ZEROS.
+       77 W-PRIMEIRO     PIC X(01) VALUE "S".
+       77 TEXTOAMIGO     PIC X(10) VALUE SPACES.
+      *VECTOR
+       01 TABAMIGO.
+            03  TABAMIGO0 PIC X(12) VALUE "FACULDADE".
+            03  TABAMIGO1 PIC X(12) VALUE "IGREJA".
+            03  TABAMIGO2 PIC X(12) VALUE "BAIRRO".
+            03  TABAMIGO3 PIC X(12) VALUE "CLUBE".
+            03  TABAMIGO4 PIC X(12) VALUE "BALADA".
+            03  TABAMIGO5 PIC X(12) VALUE "ACADEMIA".
+            03  TABAMIGO6 PIC X(12) VALUE "BOTECO".
+            03  TABAMIGO7 PIC X(12) VALUE "PRAIA".
+            03  TABAMIGO8 PIC X(12) VALUE "VIAGEM".
+            03  TABAMIGO9 PIC X(12) VALUE "INIMIGO".
+       01 TABELAAMIGO REDEFINES TABAMIGO.
+            03  TABELAAMIGOV PIC X(12) OCCURS 10 TIMES.
+      *
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+           PERFORM CAT-CARGA THRU CAT-CARGA-FIM.
+           OPEN OUTPUT RELFON
+           IF ST-REL NOT = "00"
+               DISPLAY "ERRO AO ABRIR RELFONE.TXT - ST=" ST-REL
+               GO TO ROT-FIM.
+           OPEN OUTPUT IMPRESSORA
+           IF ST-IMP NOT = "00"
+               DISPLAY "ERRO AO ABRIR IMPRESSORA - ST=" ST-IMP
+               CLOSE RELFON
+               GO TO ROT-FIM.
+           SORT FONORD ON ASCENDING KEY FON-TIPOAMIGO
+                       ON ASCENDING KEY FON-NOME
+                       INPUT PROCEDURE RFN-SELECIONA
+                                  THRU RFN-SELECIONA-FIM
+                       OUTPUT PROCEDURE RFN-IMPRIME
+                                  THRU RFN-IMPRIME-FIM.
+           CLOSE RELFON IMPRESSORA.
+           DISPLAY "RELFONE - RELATORIO GERADO EM RELFONE.TXT".
+           DISPLAY "REGISTROS LIDOS..........: " W-LIDOS.
+           GO TO ROT-FIM.
+      *
+      *-----------------------------------------------------------------
+      * VARRE CODAMIGO E MANDA TODOS OS REGISTROS PARA O SORT
+      *-----------------------------------------------------------------
+       RFN-SELECIONA.
+           OPEN INPUT CODAMIGO
+           IF ST-ERRO NOT = "00"
+               DISPLAY "ERRO AO ABRIR AMIGO.DAT - ST=" ST-ERRO
+               GO TO RFN-SELECIONA-FIM.
+       RFN-SELECIONA-LER.
+           READ CODAMIGO NEXT RECORD
+               AT END GO TO RFN-SELECIONA-EOF.
+           ADD 1 TO W-LIDOS.
+           MOVE TIPOAMIGO TO FON-TIPOAMIGO
+           MOVE NOME      TO FON-NOME
+           MOVE DDD       TO FON-DDD
+           MOVE NUMERO    TO FON-NUMERO
+           RELEASE REGFON.
+           GO TO RFN-SELECIONA-LER.
+       RFN-SELECIONA-EOF.
+           CLOSE CODAMIGO.
+       RFN-SELECIONA-FIM.
+           EXIT.
+      *
+      *-----------------------------------------------------------------
+      * CARREGA TABELAAMIGOV COM AS DESCRICOES GRAVADAS EM CATEGO.DAT,
+      * MANTENDO O VALOR FIXO DE WORKING-STORAGE PARA QUALQUER TIPO QUE
+      * AINDA NAO TENHA UM REGISTRO CADASTRADO (ARQUIVO NOVO OU AINDA
+      * NAO ATUALIZADO PELO CADCATG)
+      *-----------------------------------------------------------------
+       CAT-CARGA.
+           OPEN INPUT CATEGO
+           IF ST-ERRO NOT = "00"
+               GO TO CAT-CARGA-FIM.
+       CAT-CARGA-LER.
+           READ CATEGO NEXT RECORD
+               AT END GO TO CAT-CARGA-EOF.
+           MOVE DESCAMIGO TO TABELAAMIGOV(CAT-TIPO + 1).
+           GO TO CAT-CARGA-LER.
+       CAT-CARGA-EOF.
+           CLOSE CATEGO.
+       CAT-CARGA-FIM.
+           EXIT.
+      *
+      *-----------------------------------------------------------------
+      * IMPRIME AGRUPADO POR CATEGORIA, COM CABECALHO A CADA TROCA
+      * DE TIPOAMIGO E NOME EM ORDEM DENTRO DO GRUPO
+      *-----------------------------------------------------------------
+       RFN-IMPRIME.
+           RETURN FONORD AT END GO TO RFN-IMPRIME-FIM.
+           IF W-PRIMEIRO = "S"
+               MOVE "N" TO W-PRIMEIRO
+               MOVE FON-TIPOAMIGO TO W-CATANT
+               PERFORM RFN-CABEC THRU RFN-CABEC-FIM.
+           IF FON-TIPOAMIGO NOT = W-CATANT
+               MOVE FON-TIPOAMIGO TO W-CATANT
+               PERFORM RFN-CABEC THRU RFN-CABEC-FIM.
+           MOVE SPACES TO LINREL
+           STRING "  " FON-NOME " " FON-DDD "-" FON-NUMERO
+                  DELIMITED BY SIZE INTO LINREL
+           WRITE LINREL
+           MOVE LINREL TO LINIMPR
+           WRITE LINIMPR.
+           GO TO RFN-IMPRIME.
+       RFN-IMPRIME-FIM.
+           EXIT.
+      *
+      *-----------------------------------------------------------------
+      * CABECALHO DA CATEGORIA
+      *-----------------------------------------------------------------
+       RFN-CABEC.
+           MOVE TABELAAMIGOV(W-CATANT + 1) TO TEXTOAMIGO
+           MOVE SPACES TO LINREL
+           WRITE LINREL
+           MOVE LINREL TO LINIMPR
+           WRITE LINIMPR
+           MOVE SPACES TO LINREL
+           STRING TEXTOAMIGO DELIMITED BY SIZE INTO LINREL
+           WRITE LINREL
+           MOVE LINREL TO LINIMPR
+           WRITE LINIMPR.
+       RFN-CABEC-FIM.
+           EXIT.
+      *
+       ROT-FIM.
+           STOP RUN.
