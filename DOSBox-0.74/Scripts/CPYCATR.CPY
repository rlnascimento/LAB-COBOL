@@ -0,0 +1,9 @@
+      *-----------------------------------------------------------------
+      * CPYCATR - REGISTRO DO ARQUIVO DE CATEGORIA DE AMIGO (CATEGO.DAT)
+      *-----------------------------------------------------------------
+       FD CATEGO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CATEGO.DAT".
+       01 REGCATG.
+                03 CAT-TIPO        PIC 9(01).
+                03 DESCAMIGO       PIC X(12).
