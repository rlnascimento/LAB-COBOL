@@ -17,27 +17,24 @@
                     FILE STATUS  IS ST-ERRO
                     ALTERNATE RECORD KEY IS CHAVE2 = PROPRIETARIO
                                                       WITH DUPLICATES.
+       SELECT HISTVEIC ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-HIST.
+           COPY CPYMARS.
+           COPY CPYAUDS.
       *
       *-----------------------------------------------------------------
        DATA DIVISION.
        FILE SECTION.
-       FD CADVEIC
+           COPY CPYVEIR.
+      *
+       FD  HISTVEIC
                LABEL RECORD IS STANDARD
-               VALUE OF FILE-ID IS "VEICULO.DAT".
-       01 REGVEIC.
-                03 PLACA.
-                    05 LETRA           PIC X(03).
-                    05 NUM             PIC 9(04).
-                03 PROPRIETARIO        PIC X(35).
-                03 MARCA               PIC 9(01).
-                03 DATACOMPRA.
-                    05 DIA             PIC 9(02).
-                    05 MES             PIC 9(02).
-                    05 ANO             PIC 9(04).
-                03 VALORVEIC           PIC 9(06)v99.
-                03 IPVA                PIC 99V99.
-                03 CALCIPVA            PIC 9(06).
-                03 SITUACAO            PIC X(01).
+               VALUE OF FILE-ID IS "VEICHIST.TXT".
+       01 LINHIST                      PIC X(80).
+      *
+           COPY CPYMARR.
+           COPY CPYAUDR.
       *
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
@@ -45,7 +42,11 @@
        77 W-CONT         PIC 9(06)      VALUE ZEROS.
        77 W-OPCAO        PIC X(01)      VALUE SPACES.
        77 ST-ERRO        PIC X(02)      VALUE "00".
+       77 ST-HIST        PIC X(02)      VALUE "00".
+       77 W-PROPANT      PIC X(35)      VALUE SPACES.
+       77 W-PESQ         PIC X(35)      VALUE SPACES.
        77 W-ACT          PIC 9(02)      VALUE ZEROS.
+           COPY CPYTECL.
        77 MENS           PIC X(50)      VALUE SPACES.
        77 LIMPA          PIC X(50)      VALUE SPACES.
        77 RESULTADO      PIC 9(02)      VALUE ZERO.
@@ -53,25 +54,11 @@
        77 TEXTOMARCA     PIC X(10)      VALUE SPACES.
        77 TEXTOSITUACAO  PIC X(10)      VALUE SPACES.
        77 CONTA          PIC 9(06)V99   VALUE ZEROS.
-       77 MASC1          PIC 999999.99.
-       77 MASC2          PIC 99.99.
-       77 MASC3          PIC 999999.
-       
-      *VECTOR
-       01 TABMARCA.
-            03  TABMARCA0 PIC X(12) VALUE "FORD".
-            03  TABMARCA1 PIC X(12) VALUE "FIAT".
-            03  TABMARCA2 PIC X(12) VALUE "VOLKSWAGEN".
-            03  TABMARCA3 PIC X(12) VALUE "CHEVROLET".
-            03  TABMARCA4 PIC X(12) VALUE "MERCEDES".
-            03  TABMARCA5 PIC X(12) VALUE "TOYOTA".
-            03  TABMARCA6 PIC X(12) VALUE "HONDA".
-            03  TABMARCA7 PIC X(12) VALUE "HYUUNDAI".
-            03  TABMARCA8 PIC X(12) VALUE "RENALT".
-            03  TABMARCA9 PIC X(12) VALUE "CITROEN".
-       01 TABELAMARCA REDEFINES TABMARCA.
-            03  VETORMARCA PIC X(12) OCCURS 10 TIMES.
-            
+       01 W-DATATRANS.
+            03 W-DATATRANS-ANO   PIC 9(04).
+            03 W-DATATRANS-MES   PIC 9(02).
+            03 W-DATATRANS-DIA   PIC 9(02).
+
        01 TABSITUACAO.
             03  TABSITUACAO0 PIC X(06) VALUE "NOVO".
             03  TABSITUACAO1 PIC X(06) VALUE "USADO".
@@ -94,32 +81,78 @@
             03 TABDEZ PIC 9(02) VALUE 31.
 	   01 TBDIAMES REDEFINES TABDIAMES.
             03 TBDIAMESV PIC 9(02) OCCURS 12 TIMES.
+           COPY CPYAUDW.
+           COPY CPYCONT.
+           COPY CPYCPFW.
+           COPY CPYMASC.
       *
       *-----------------------------------------------------------------
        PROCEDURE DIVISION.
        INICIO.
       *
-       INC-OP0.
-           OPEN I-O CADVEIC
-           IF ST-ERRO NOT = "00"
-               IF ST-ERRO = "30"
-                      OPEN OUTPUT CADVEIC
+           PERFORM OPR-001 THRU OPR-002-FIM.
+           COPY CPYOPCR
+               REPLACING ==CPY-ARQ== BY ==CADVEIC==
+                   ==CPY-MSG-CRIA== BY
+                       =="** ARQUIVO VEÍCULO SENDO CRIADO **"==
+                   ==CPY-MSG-ERRO== BY
+                       =="ERRO NA ABERTURA DO VEICULO.DAT"==.
+      * HISTVEIC E' LINE SEQUENTIAL, ABERTO EM EXTEND (NAO I-O COMO O
+      * ARQUIVO INDEXADO DE CPYOPCR), ENTAO NAO DA PARA REAPROVEITAR
+      * AQUELE COPY AQUI. "30" E' O STATUS QUE ESTE AMBIENTE DEVOLVE
+      * PARA ARQUIVO INDEXADO AINDA NAO CRIADO (VER INC-OP0); PARA UM
+      * OPEN EXTEND/INPUT EM SEQUENCIAL SEM O ARQUIVO EXISTIR, O PADRAO
+      * COBOL PREVE O STATUS "35" - OS DOIS SAO TESTADOS PORQUE O
+      * COMPORTAMENTO VARIA DE RUNTIME PARA RUNTIME.
+       INC-OP1.
+           OPEN EXTEND HISTVEIC
+           IF ST-HIST NOT = "00"
+               IF ST-HIST = "30" OR ST-HIST = "35"
+                      OPEN OUTPUT HISTVEIC
+                      CLOSE HISTVEIC
+                      GO TO INC-OP1
+                   ELSE
+                      MOVE "ERRO NA ABERTURA DO VEICHIST.TXT" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
                       CLOSE CADVEIC
-                      MOVE "** ARQUIVO VEÍCULO SENDO CRIADO **" TO MENS
+                      GO TO ROT-FIM
+                ELSE
+                    NEXT SENTENCE.
+       INC-OP2.
+           OPEN INPUT MARCAS
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "30" OR ST-ERRO = "35"
+                      OPEN OUTPUT MARCAS
+                      CLOSE MARCAS
+                      OPEN INPUT MARCAS
+                   ELSE
+                      MOVE "ERRO NA ABERTURA DO MARCA.DAT" TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
-                      GO TO INC-OP0
+                      CLOSE CADVEIC HISTVEIC MARCAS
+                      GO TO ROT-FIM
+                ELSE
+                    NEXT SENTENCE.
+       INC-OP3.
+           OPEN EXTEND AUDITORIA
+           IF ST-AUD NOT = "00"
+               IF ST-AUD = "30" OR ST-AUD = "35"
+                      OPEN OUTPUT AUDITORIA
+                      CLOSE AUDITORIA
+                      GO TO INC-OP3
                    ELSE
-                      MOVE "ERRO NA ABERTURA DO VEICULO.DAT" TO MENS
+                      MOVE "ERRO NA ABERTURA DO AUDIT.TXT" TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      CLOSE CADVEIC HISTVEIC MARCAS
                       GO TO ROT-FIM
                 ELSE
                     NEXT SENTENCE.
        INC-001.
-                MOVE ZEROS  TO NUM MARCA CALCIPVA
+                MOVE ZEROS  TO NUM MARCA CALCIPVA CODCEP
                 MOVE ZEROS  TO DIA MES ANO
                 MOVE ZEROS  TO VALORVEIC IPVA
                 MOVE SPACES TO LETRA PROPRIETARIO
-                MOVE SPACES TO SITUACAO.
+                MOVE SPACES TO SITUACAO
+                MOVE ZEROS  TO W-CPF.
                 DISPLAY  (01, 01) ERASE
                 DISPLAY  (01, 20) "CADASTRO DE VEICULO"
                 DISPLAY  (04, 01) "PLACA           : "
@@ -129,13 +162,18 @@
                 DISPLAY  (08, 01) "VALOR DO VEICULO: "
                 DISPLAY  (09, 01) "% IPVA          : "
                 DISPLAY  (10, 01) "VALOR DO IPVA   : "
-                DISPLAY  (11, 01) "SITUACAO        : ".
+                DISPLAY  (11, 01) "SITUACAO        : "
+                DISPLAY  (12, 01) "CPF DO DONO     : "
+                DISPLAY  (13, 01) "CEP DO DONO     : "
+                DISPLAY  (18, 01) "F4=PESQUISAR POR PROPRIETARIO".
        INC-002.
                 ACCEPT  (04, 18) LETRA
                 ACCEPT W-ACT FROM ESCAPE KEY
-                 IF W-ACT = 02
-                   CLOSE CADVEIC
+                 IF W-ACT = TEC-ESC
+                   CLOSE CADVEIC HISTVEIC MARCAS AUDITORIA
                    GO TO ROT-FIM.
+                IF W-ACT = TEC-F4
+                   GO TO PSQ-001.
                 IF LETRA  = 0
                    MOVE "*** VEICULO INVALIDO ***" TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
@@ -143,31 +181,44 @@
        INC-003.
                 ACCEPT  (04, 22) NUM
                 ACCEPT W-ACT FROM ESCAPE KEY
-                 IF W-ACT = 02
-                   CLOSE CADVEIC
+                 IF W-ACT = TEC-ESC
+                   CLOSE CADVEIC HISTVEIC MARCAS AUDITORIA
                    GO TO ROT-FIM.
-                IF NUM  < 1000 OR NUM > 9999
-                   MOVE "*** VEICULO INVALIDO ***" TO MENS
-                   PERFORM ROT-MENS THRU ROT-MENS-FIM
-                   GO TO INC-002.
+      *
+      *        ACEITA O FORMATO ANTIGO (4 DIGITOS, 1000-9999) E O
+      *        FORMATO MERCOSUL (DIGITO-LETRA-DIGITO-DIGITO)
+      *
+                IF NUM(2:1) IS ALPHABETIC
+                   IF NUM(1:1) IS NOT NUMERIC OR NUM(3:2) IS NOT NUMERIC
+                      MOVE "*** VEICULO INVALIDO ***" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-002
+                   END-IF
+                ELSE
+                   IF NUM IS NOT NUMERIC OR NUM-N < 1000 OR NUM-N > 9999
+                      MOVE "*** VEICULO INVALIDO ***" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-002
+                   END-IF
+                END-IF.
        LER-VEICULO01.
                 MOVE 0 TO W-SEL
                 READ CADVEIC
                 IF ST-ERRO NOT = "23"
                    IF ST-ERRO = "00"
+                      MOVE PROPRIETARIO TO W-PROPANT
                       DISPLAY (05, 18) PROPRIETARIO
                       DISPLAY (06, 18) MARCA
-                      MOVE VETORMARCA(MARCA + 1) TO TEXTOMARCA
+                      PERFORM MBU-001 THRU MBU-001-FIM
                       DISPLAY (06, 20) TEXTOMARCA
                       DISPLAY (07, 18) DIA
                       DISPLAY (07, 21) MES
                       DISPLAY (07, 24) ANO
-                      MOVE VALORVEIC TO MASC1
-                      DISPLAY (08, 18) MASC1
-                      MOVE IPVA TO MASC2
-                      DISPLAY (09, 18) MASC2
-                      MOVE CALCIPVA TO MASC3
-                      DISPLAY (10, 18) MASC3
+                      MOVE VALORVEIC TO MASC-DINHEIRO
+                      DISPLAY (08, 18) MASC-DINHEIRO
+                      MOVE IPVA TO MASC-PERCENT
+                      DISPLAY (09, 18) MASC-PERCENT
+                      DISPLAY (10, 18) CALCIPVA
                       DISPLAY (11, 18) SITUACAO
                       IF SITUACAO = "N" OR "n"
                           MOVE VETORSITUACAO(1) TO TEXTOSITUACAO
@@ -180,6 +231,9 @@
                               IF SITUACAO = "S" OR "s"
                                 MOVE VETORSITUACAO(3) TO TEXTOSITUACAO
                                 DISPLAY (11, 20) TEXTOSITUACAO
+                      MOVE CODCPF TO W-CPF
+                      DISPLAY (12, 18) W-CPF
+                      DISPLAY (13, 18) CODCEP
                       MOVE "*** VEICULO JA CADASTRAD0 ***" TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       MOVE 1 TO W-SEL
@@ -193,7 +247,7 @@
        INC-004.
                 ACCEPT (05, 18) PROPRIETARIO
                 ACCEPT W-ACT FROM ESCAPE KEY
-                IF W-ACT = 02 GO TO INC-003.
+                IF W-ACT = TEC-ESC GO TO INC-003.
                 IF PROPRIETARIO = SPACES
                     MOVE "*** PROPRIETARIO INVALIDO ***" TO MENS
                     PERFORM ROT-MENS THRU ROT-MENS-FIM
@@ -201,18 +255,22 @@
        INC-005.
                 ACCEPT (06, 18) MARCA
                 ACCEPT W-ACT FROM ESCAPE KEY
-                IF W-ACT = 02 GO TO INC-004.
+                IF W-ACT = TEC-ESC GO TO INC-004.
                 IF MARCA < 0 OR MARCA > 9
                     MOVE "*** MARCA INVALIDO ***" TO MENS
                     PERFORM ROT-MENS THRU ROT-MENS-FIM
                     GO TO INC-004.
+                PERFORM MBU-001 THRU MBU-001-FIM
+                IF ST-ERRO NOT = "00"
+                    MOVE "*** MARCA NAO CADASTRADA ***" TO MENS
+                    PERFORM ROT-MENS THRU ROT-MENS-FIM
+                    GO TO INC-004.
        INC-006.
-                MOVE VETORMARCA(MARCA + 1) TO TEXTOMARCA.
                 DISPLAY (06, 20) TEXTOMARCA.
        INC-DIA.
                 ACCEPT (07, 18) DIA
                 ACCEPT W-ACT FROM ESCAPE KEY
-                IF W-ACT = 02 GO TO INC-007.
+                IF W-ACT = TEC-ESC GO TO INC-007.
                 IF DIA < 1 OR DIA > 31
                     MOVE "*** DIA INVALIDO ***" TO MENS
                     PERFORM ROT-MENS THRU ROT-MENS-FIM
@@ -220,7 +278,7 @@
        INC-MES.
                 ACCEPT (07, 21) MES
                 ACCEPT W-ACT FROM ESCAPE KEY
-                IF W-ACT = 02 GO TO INC-DIA.
+                IF W-ACT = TEC-ESC GO TO INC-DIA.
                 IF MES < 1 OR MES > 12
                     MOVE "*** MES INVALIDO ***" TO MENS
                     PERFORM ROT-MENS THRU ROT-MENS-FIM
@@ -228,7 +286,7 @@
        INC-ANO.
                 ACCEPT (07, 24) ANO
                 ACCEPT W-ACT FROM ESCAPE KEY
-                IF W-ACT = 02 GO TO INC-007.
+                IF W-ACT = TEC-ESC GO TO INC-007.
                 IF ANO < 1800 OR ANO > 2999
                     MOVE "*** ANO INVALIDO ***" TO MENS
                     PERFORM ROT-MENS THRU ROT-MENS-FIM
@@ -257,7 +315,7 @@
        INC-009.
                 ACCEPT (08, 18) VALORVEIC
                 ACCEPT W-ACT FROM ESCAPE KEY
-                IF W-ACT = 02 GO TO INC-007.
+                IF W-ACT = TEC-ESC GO TO INC-007.
                 IF VALORVEIC < 0 OR ANO > 99999999
                     MOVE "*** VALOR INVALIDO ***" TO MENS
                     PERFORM ROT-MENS THRU ROT-MENS-FIM
@@ -265,7 +323,7 @@
        INC-010.
                 ACCEPT (09, 18) IPVA
                 ACCEPT W-ACT FROM ESCAPE KEY
-                IF W-ACT = 02 GO TO INC-007.
+                IF W-ACT = TEC-ESC GO TO INC-007.
                 IF IPVA < 0 OR IPVA > 100
                     MOVE "*** IPVA INVALIDO ***" TO MENS
                     PERFORM ROT-MENS THRU ROT-MENS-FIM
@@ -277,7 +335,7 @@
        INC-012.
                 ACCEPT (11, 18) SITUACAO
                 ACCEPT W-ACT FROM ESCAPE KEY
-                IF W-ACT = 02 GO TO INC-011.
+                IF W-ACT = TEC-ESC GO TO INC-011.
                 IF SITUACAO = SPACES
                     MOVE "*** SITUACAO INVALIDO ***" TO MENS
                     PERFORM ROT-MENS THRU ROT-MENS-FIM
@@ -298,27 +356,37 @@
                             MOVE "*** SITUAÇÃO INVALIDO ***" TO MENS
                             PERFORM ROT-MENS THRU ROT-MENS-FIM
                             GO TO INC-013.
-                            
-      *
-                IF W-SEL = 1 GO TO ALT-OPC.
 
-       INC-OPC.
-                MOVE "S" TO W-OPCAO
-                DISPLAY (23, 40) "DADOS OK (S/N) : ".
-                ACCEPT (23, 57) W-OPCAO WITH UPDATE
+       INC-014.
+                ACCEPT (12, 18) W-CPF
                 ACCEPT W-ACT FROM ESCAPE KEY
-                IF W-ACT = 02 GO TO INC-005.
-                IF W-OPCAO = "N" OR "n"
-                   MOVE "*** DADOS RECUSADOS PELO OPERADOR ***" TO MENS
-                   PERFORM ROT-MENS THRU ROT-MENS-FIM
-                   GO TO INC-001.
-                IF W-OPCAO NOT = "S" AND "s"
-                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+                IF W-ACT = TEC-ESC GO TO INC-012.
+                PERFORM CPF-001 THRU CPF-001-FIM
+                IF W-CPFOK NOT = "S"
+                   MOVE "*** CPF INVALIDO ***" TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
-                   GO TO INC-OPC.
+                   GO TO INC-014.
+      *
+      *        CEP E' OPCIONAL (CODCEP = ZEROS SIGNIFICA "SEM ENDERECO
+      *        NO CADASTRO", CONFORME RELCEPQ.COB), ENTAO NAO HA RANGE
+      *        NEM EXISTENCIA EM CEP.DAT A VALIDAR AQUI.
+       INC-015.
+                ACCEPT (13, 18) CODCEP
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = TEC-ESC GO TO INC-014.
+      *
+                IF W-SEL = 1 GO TO ALT-OPC.
+
+           COPY CPYCONF.
        INC-WR1.
+                MOVE W-CPF TO CODCPF
                 WRITE REGVEIC
                 IF ST-ERRO = "00" OR "02"
+                      MOVE "VEICULO"    TO AUD-ARQ
+                      MOVE "INCLUSAO"   TO AUD-ACAO
+                      MOVE PLACA        TO AUD-CHAVE
+                      PERFORM AUD-GRAVA THRU AUD-GRAVA-FIM
+                      ADD 1 TO W-INCCNT
                       MOVE "*** DADOS GRAVADOS *** " TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO INC-001.
@@ -333,6 +401,90 @@
                       GO TO ROT-FIM.
       *
       *****************************************
+      * ROTINA DE PESQUISA POR PROPRIETARIO   *
+      * (CHAVE2 = PROPRIETARIO, COM DUPLICATAS)*
+      *****************************************
+      *
+       PSQ-001.
+                MOVE SPACES TO MENS
+                DISPLAY (23, 12) MENS
+                DISPLAY (23, 01) "PROPRIETARIO : "
+                MOVE SPACES TO W-PESQ
+                ACCEPT (23, 16) W-PESQ
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = TEC-ESC
+                   GO TO INC-001.
+                MOVE W-PESQ TO PROPRIETARIO
+                START CADVEIC KEY IS NOT LESS THAN CHAVE2
+                IF ST-ERRO NOT = "00"
+                   MOVE "*** NENHUM VEICULO ENCONTRADO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+       PSQ-002.
+                READ CADVEIC NEXT RECORD
+                IF ST-ERRO = "10"
+                   MOVE "*** FIM DA PESQUISA ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+                IF ST-ERRO NOT = "00"
+                   MOVE "ERRO NA LEITURA ARQUIVO VEICULO" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM.
+                MOVE PROPRIETARIO TO W-PROPANT
+                DISPLAY  (01, 01) ERASE
+                DISPLAY  (01, 20) "CADASTRO DE VEICULO"
+                DISPLAY  (04, 01) "PLACA           : "
+                DISPLAY  (05, 01) "PROPRIETARIO    : "
+                DISPLAY  (06, 01) "MARCA           : "
+                DISPLAY  (07, 01) "DATA COMPRA     :__/__/____"
+                DISPLAY  (08, 01) "VALOR DO VEICULO: "
+                DISPLAY  (09, 01) "% IPVA          : "
+                DISPLAY  (10, 01) "VALOR DO IPVA   : "
+                DISPLAY  (11, 01) "SITUACAO        : "
+                DISPLAY  (12, 01) "CPF DO DONO     : "
+                DISPLAY  (13, 01) "CEP DO DONO     : "
+                DISPLAY  (04, 18) LETRA
+                DISPLAY  (04, 22) NUM
+                DISPLAY  (05, 18) PROPRIETARIO
+                DISPLAY  (06, 18) MARCA
+                PERFORM MBU-001 THRU MBU-001-FIM
+                DISPLAY  (06, 20) TEXTOMARCA
+                DISPLAY  (07, 18) DIA
+                DISPLAY  (07, 21) MES
+                DISPLAY  (07, 24) ANO
+                MOVE VALORVEIC TO MASC-DINHEIRO
+                DISPLAY  (08, 18) MASC-DINHEIRO
+                MOVE IPVA TO MASC-PERCENT
+                DISPLAY  (09, 18) MASC-PERCENT
+                DISPLAY  (10, 18) CALCIPVA
+                DISPLAY  (11, 18) SITUACAO
+                IF SITUACAO = "N" OR "n"
+                    MOVE VETORSITUACAO(1) TO TEXTOSITUACAO
+                    DISPLAY (11, 20) TEXTOSITUACAO
+                ELSE
+                    IF SITUACAO = "U" OR "u"
+                        MOVE VETORSITUACAO(2) TO TEXTOSITUACAO
+                        DISPLAY (11, 20) TEXTOSITUACAO
+                    ELSE
+                        IF SITUACAO = "S" OR "s"
+                          MOVE VETORSITUACAO(3) TO TEXTOSITUACAO
+                          DISPLAY (11, 20) TEXTOSITUACAO.
+                MOVE CODCPF TO W-CPF
+                DISPLAY (12, 18) W-CPF
+                DISPLAY (13, 18) CODCEP
+                MOVE 1 TO W-SEL.
+       PSQ-003.
+                DISPLAY (23, 12)
+                    "ENTER=PROXIMO   F2=SELECIONAR   ESC=ENCERRAR".
+                ACCEPT (23, 65) W-OPCAO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = TEC-ESC
+                   GO TO INC-001.
+                IF W-ACT = TEC-F2
+                   GO TO ACE-001.
+                GO TO PSQ-002.
+      *
+      *****************************************
       * ROTINA DE CONSULTA/ALTERACAO/EXCLUSAO *
       *****************************************
       *
@@ -341,30 +493,31 @@
                      "F1=NOVO REGISTRO   F2=ALTERAR   F3=EXCLUIR"
                 ACCEPT (23, 55) W-OPCAO
                 ACCEPT W-ACT FROM ESCAPE KEY
-                IF W-ACT NOT = 02 AND W-ACT NOT = 03 AND W-ACT NOT = 04
+                IF W-ACT NOT = TEC-ESC AND W-ACT NOT = TEC-F2
+                   AND W-ACT NOT = TEC-F3
                    GO TO ACE-001.
                 MOVE SPACES TO MENS
                 DISPLAY (23, 12) MENS
-                IF W-ACT = 02
+                IF W-ACT = TEC-ESC
                    MOVE 02 TO W-SEL
                    GO TO INC-001.
-                IF W-ACT = 03
-                   GO TO INC-003.
-      *
-       EXC-OPC.
-                DISPLAY (23, 40) "EXCLUIR   (S/N) : ".
-                ACCEPT (23, 57) W-OPCAO
-                IF W-OPCAO = "N" OR "n"
-                   MOVE "*** REGISTRO NAO EXCLUIDO ***" TO MENS
-                   PERFORM ROT-MENS THRU ROT-MENS-FIM
-                   GO TO INC-001.
-                IF W-OPCAO NOT = "S" AND "s"
-                   MOVE "*** DIGITE APENAS S=SIM  e  N=NAO ***" TO MENS
-                   PERFORM ROT-MENS THRU ROT-MENS-FIM
-                   GO TO EXC-OPC.
+      *        F2=ALTERAR PULA DIRETO PARA INC-004 (PROPRIETARIO) POIS
+      *        A PLACA (LETRA+NUM, CAPTADA EM INC-002/INC-003) E' A
+      *        CHAVE QUE JA LOCALIZOU O REGISTRO E NAO PODE SER
+      *        REDIGITADA NA ALTERACAO - MESMO PADRAO DE P201621A.
+                IF W-ACT = TEC-F2
+                   GO TO INC-004.
+                PERFORM OPR-CONF THRU OPR-CONF-FIM
+                GO TO EXC-OPC.
+      *
        EXC-DL1.
                 DELETE CADVEIC RECORD
                 IF ST-ERRO = "00"
+                   MOVE "VEICULO"    TO AUD-ARQ
+                   MOVE "EXCLUSAO"   TO AUD-ACAO
+                   MOVE PLACA        TO AUD-CHAVE
+                   PERFORM AUD-GRAVA THRU AUD-GRAVA-FIM
+                   ADD 1 TO W-EXCCNT
                    MOVE "*** REGISTRO EXCLUIDO ***           " TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO INC-001.
@@ -372,22 +525,17 @@
                 PERFORM ROT-MENS THRU ROT-MENS-FIM
                 GO TO ROT-FIM.
       *
-       ALT-OPC.
-                DISPLAY (23, 40) "ALTERAR  (S/N) : ".
-                ACCEPT (23, 57) W-OPCAO
-                ACCEPT W-ACT FROM ESCAPE KEY
-                IF W-ACT = 02 GO TO INC-005.
-                IF W-OPCAO = "N" OR "n"
-                   MOVE "*** INFORMACOES NAO ALTERADAS *** " TO MENS
-                   PERFORM ROT-MENS THRU ROT-MENS-FIM
-                   GO TO INC-001.
-                IF W-OPCAO NOT = "S" AND "s"
-                   MOVE "*** DIGITE APENAS S=SIM  e  N=NAO ***" TO MENS
-                   PERFORM ROT-MENS THRU ROT-MENS-FIM
-                   GO TO ALT-OPC.
        ALT-RW1.
+                MOVE W-CPF TO CODCPF
                 REWRITE REGVEIC
                 IF ST-ERRO = "00" OR "02"
+                   IF PROPRIETARIO NOT = W-PROPANT
+                      PERFORM VTR-GRAVA THRU VTR-GRAVA-FIM
+                   MOVE "VEICULO"    TO AUD-ARQ
+                   MOVE "ALTERACAO"  TO AUD-ACAO
+                   MOVE PLACA        TO AUD-CHAVE
+                   PERFORM AUD-GRAVA THRU AUD-GRAVA-FIM
+                   ADD 1 TO W-ALTCNT
                    MOVE "*** REGISTRO ALTERADO ***         " TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO INC-001.
@@ -395,12 +543,50 @@
                 PERFORM ROT-MENS THRU ROT-MENS-FIM
                 GO TO ROT-FIM.
       *
+      **********************************************
+      * GRAVA UM REGISTRO DE HISTORICO EM HISTVEIC  *
+      * QUANDO O PROPRIETARIO DO VEICULO MUDA       *
+      **********************************************
+      *
+       VTR-GRAVA.
+                ACCEPT W-DATATRANS FROM DATE YYYYMMDD
+                MOVE SPACES TO LINHIST
+                STRING PLACA       DELIMITED BY SIZE  " DE "
+                       W-PROPANT   DELIMITED BY SPACE " PARA "
+                       PROPRIETARIO DELIMITED BY SPACE " EM "
+                       W-DATATRANS-DIA DELIMITED BY SIZE "/"
+                       W-DATATRANS-MES DELIMITED BY SIZE "/"
+                       W-DATATRANS-ANO DELIMITED BY SIZE
+                       INTO LINHIST
+                WRITE LINHIST.
+       VTR-GRAVA-FIM.
+                EXIT.
+      *
+      **********************************************
+      * BUSCA O NOME DA MARCA EM MARCA.DAT, A PARTIR *
+      * DO CODIGO JA DIGITADO NO CAMPO MARCA         *
+      **********************************************
+      *
+       MBU-001.
+                MOVE MARCA TO COD-MARCA
+                READ MARCAS
+                IF ST-ERRO = "00"
+                   MOVE NOMEMARCA TO TEXTOMARCA
+                ELSE
+                   MOVE SPACES TO TEXTOMARCA.
+       MBU-001-FIM.
+                EXIT.
+      *
       **********************
       * ROTINA DE FIM      *
       **********************
       *
        ROT-FIM.
                 DISPLAY (01, 01) ERASE
+                DISPLAY "RESUMO DA SESSAO - CADASTRO DE VEICULO"
+                DISPLAY "INCLUSOES..............: " W-INCCNT
+                DISPLAY "ALTERACOES..............: " W-ALTCNT
+                DISPLAY "EXCLUSOES..............: " W-EXCCNT
                 EXIT PROGRAM.
        ROT-FIMP.
                 EXIT PROGRAM.
@@ -412,16 +598,29 @@
       * ROTINA DE MENSAGEM *
       **********************
       *
-       ROT-MENS.
-                MOVE ZEROS TO W-CONT.
-       ROT-MENS1.
-               DISPLAY (23, 12) MENS.
-       ROT-MENS2.
-                ADD 1 TO W-CONT
-                IF W-CONT < 3000
-                   GO TO ROT-MENS2
-                ELSE
-                   DISPLAY (23, 12) LIMPA.
-       ROT-MENS-FIM.
-                EXIT.
+           COPY CPYMENS REPLACING ==CPY-COL== BY ==12==.
+      *
+      **********************
+      * IDENTIFICACAO DO OPERADOR *
+      **********************
+      *
+           COPY CPYOPER.
+      *
+           COPY CPYOPRC.
+      *
+      **********************
+      * AUDITORIA (AUDIT.TXT) - A ABERTURA FICA EM INC-OP3, ACIMA,  *
+      * POIS SEGUE O MESMO PADRAO JA USADO PARA HISTVEIC E MARCAS   *
+      * NESTE PROGRAMA (ABERTURA PROPRIA, COM FECHAMENTO DOS DEMAIS *
+      * ARQUIVOS EM CASO DE ERRO) - SO A GRAVACAO (AUD-GRAVA) E     *
+      * REAPROVEITADA DO COPYBOOK COMPARTILHADO                    *
+      **********************
+      *
+           COPY CPYAUDP.
+      *
+      *****************************************
+      * ROTINA DE VALIDACAO DO CPF (MODULO 11) *
+      *****************************************
+      *
+           COPY CPYCPFP.
        FIM-ROT-TEMPO.
