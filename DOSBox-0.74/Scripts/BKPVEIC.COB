@@ -0,0 +1,111 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BKPVEIC.
+      **************************************
+      *  BACKUP NOTURNO DE VEICULO.DAT     *
+      *  PARA EXTRATO SEQUENCIAL (VEIC.BKP)*
+      **************************************
+      *----------------------------------------------------------------
+      * EXTRAI VEICULO.DAT (INDEXADO) PARA UM ARQUIVO SEQUENCIAL COM O
+      * MESMO LAYOUT DE REGISTRO, CAMPO A CAMPO, PARA QUE RECVEIC.COB
+      * POSSA RECONSTRUIR O INDEXADO CASO VEICULO.DAT SEJA PERDIDO OU
+      * CORROMPIDO. RODAR TODA NOITE ANTES DO EXPEDIENTE.
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADVEIC ASSIGN TO DISK
+                        ORGANIZATION IS INDEXED
+                        ACCESS MODE  IS SEQUENTIAL
+                        RECORD KEY   IS PLACA
+                        FILE STATUS  IS ST-ERRO.
+           SELECT ARQBKP ASSIGN TO DISK
+                        ORGANIZATION IS LINE SEQUENTIAL
+                        FILE STATUS  IS ST-ARQ.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+           COPY CPYVEIR.
+      *
+       FD  ARQBKP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "VEIC.BKP".
+       01 RA-REGVEIC.
+                03 RA-LETRA            PIC X(03).
+                03 RA-NUM              PIC X(04).
+                03 RA-PROPRIETARIO     PIC X(35).
+                03 RA-MARCA            PIC 9(01).
+                03 RA-DIA              PIC 9(02).
+                03 RA-MES              PIC 9(02).
+                03 RA-ANO              PIC 9(04).
+                03 RA-VALORVEIC        PIC 9(06)V99.
+                03 RA-IPVA             PIC 99V99.
+                03 RA-CALCIPVA         PIC 9(06).
+                03 RA-SITUACAO         PIC X(01).
+                03 RA-CODCEP           PIC 9(08).
+                03 RA-CODCPF           PIC 9(11).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 ST-ERRO        PIC X(02) VALUE "00".
+       77 ST-ARQ         PIC X(02) VALUE "00".
+       77 W-LIDOS        PIC 9(06) VALUE ZEROS.
+      *
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+           PERFORM BKP-OP0 THRU BKP-OP0-FIM.
+           GO TO BKP-LER.
+      *
+      *-----------------------------------------------------------------
+      * ABERTURA DOS ARQUIVOS
+      *-----------------------------------------------------------------
+       BKP-OP0.
+           OPEN INPUT CADVEIC
+           IF ST-ERRO NOT = "00"
+               DISPLAY "ERRO AO ABRIR VEICULO.DAT - ST=" ST-ERRO
+               GO TO ROT-FIM.
+           OPEN OUTPUT ARQBKP
+           IF ST-ARQ NOT = "00"
+               DISPLAY "ERRO AO ABRIR VEIC.BKP - ST=" ST-ARQ
+               CLOSE CADVEIC
+               GO TO ROT-FIM.
+       BKP-OP0-FIM.
+           EXIT.
+      *
+      *-----------------------------------------------------------------
+      * LEITURA SEQUENCIAL DE VEICULO.DAT E GRAVACAO DO EXTRATO
+      *-----------------------------------------------------------------
+       BKP-LER.
+           READ CADVEIC NEXT RECORD
+               AT END GO TO BKP-FIM.
+           ADD 1 TO W-LIDOS.
+           MOVE LETRA         TO RA-LETRA.
+           MOVE NUM           TO RA-NUM.
+           MOVE PROPRIETARIO  TO RA-PROPRIETARIO.
+           MOVE MARCA         TO RA-MARCA.
+           MOVE DIA           TO RA-DIA.
+           MOVE MES           TO RA-MES.
+           MOVE ANO           TO RA-ANO.
+           MOVE VALORVEIC     TO RA-VALORVEIC.
+           MOVE IPVA          TO RA-IPVA.
+           MOVE CALCIPVA      TO RA-CALCIPVA.
+           MOVE SITUACAO      TO RA-SITUACAO.
+           MOVE CODCEP        TO RA-CODCEP.
+           MOVE CODCPF        TO RA-CODCPF.
+           WRITE RA-REGVEIC.
+           GO TO BKP-LER.
+      *
+      *-----------------------------------------------------------------
+      * FECHAMENTO E RESUMO
+      *-----------------------------------------------------------------
+       BKP-FIM.
+           CLOSE CADVEIC ARQBKP.
+           DISPLAY "BKPVEIC - EXTRATO GERADO EM VEIC.BKP".
+           DISPLAY "REGISTROS COPIADOS..: " W-LIDOS.
+      *
+       ROT-FIM.
+           STOP RUN.
