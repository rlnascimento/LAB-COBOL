@@ -0,0 +1,155 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RELFALT.
+      **************************************
+      *  RELATORIO DE RISCO DE REPROVACAO  *
+      *  POR FALTAS (ALUNO.DAT)            *
+      **************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ALUNO ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS SEQUENTIAL
+                    RECORD KEY   IS CODALU
+                    FILE STATUS  IS ST-ERRO.
+           SELECT RELFALT ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-REL.
+           COPY CPYIMPS.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD ALUNO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ALUNO.DAT".
+       01 REGALU.
+                03 CODALU          PIC 9(05).
+                03 NOME            PIC X(30).
+                03 DISCIPLINA      PIC X(20).
+                03 NOTAS.
+                    05 NOTA1       PIC 99V9.
+                    05 NOTA2       PIC 99V9.
+                    05 NOTA3       PIC 99V9.
+                    05 NOTA4       PIC 99V9.
+                03 FALTAS.
+                    05 FALTA1      PIC 9(2).
+                    05 FALTA2      PIC 9(2).
+                    05 FALTA3      PIC 9(2).
+                    05 FALTA4      PIC 9(2).
+                03 NOTAREC         PIC 99V9.
+      *
+       FD  RELFALT
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "RELFALT.TXT".
+       01 LINREL                       PIC X(80).
+      *
+           COPY CPYIMPR.
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 ST-ERRO        PIC X(02) VALUE "00".
+       77 ST-REL         PIC X(02) VALUE "00".
+       77 ST-IMP         PIC X(02) VALUE "00".
+       77 W-LIDOS        PIC 9(06) VALUE ZEROS.
+       77 W-ARISCO       PIC 9(06) VALUE ZEROS.
+       77 TFALTAS        PIC 9(3)  VALUE ZEROS.
+       77 W-AVISO        PIC 9(3)  VALUE 012.
+      *
+      *-----------------------------------------------------------------
+      * W-AVISO E O LIMITE DE AVISO (ABAIXO DE W-FALTMAX EM P201621X)  *
+      * A PARTIR DO QUAL O ALUNO ENTRA NA LISTA DE RISCO - AJUSTE AQUI *
+      * PARA MUDAR O PONTO DE CORTE DO RELATORIO                      *
+      *-----------------------------------------------------------------
+      *
+       PROCEDURE DIVISION.
+       INICIO.
+           PERFORM RFT-OP0 THRU RFT-OP0-FIM.
+           GO TO RFT-LER.
+      *
+      *-----------------------------------------------------------------
+      * ABERTURA DOS ARQUIVOS E CABECALHO
+      *-----------------------------------------------------------------
+       RFT-OP0.
+           OPEN INPUT ALUNO
+           IF ST-ERRO NOT = "00"
+               DISPLAY "ERRO AO ABRIR ALUNO.DAT - ST=" ST-ERRO
+               GO TO ROT-FIM.
+           OPEN OUTPUT RELFALT
+           IF ST-REL NOT = "00"
+               DISPLAY "ERRO AO ABRIR RELFALT.TXT - ST=" ST-REL
+               CLOSE ALUNO
+               GO TO ROT-FIM.
+           OPEN OUTPUT IMPRESSORA
+           IF ST-IMP NOT = "00"
+               DISPLAY "ERRO AO ABRIR IMPRESSORA - ST=" ST-IMP
+               CLOSE ALUNO RELFALT
+               GO TO ROT-FIM.
+           MOVE "RISCO DE REPROVACAO POR FALTAS - ALUNO.DAT" TO LINREL
+           WRITE LINREL
+           MOVE LINREL TO LINIMPR
+           WRITE LINIMPR
+           MOVE SPACES TO LINREL
+           STRING "LIMITE DE AVISO.........: " W-AVISO
+                  DELIMITED BY SIZE INTO LINREL
+           WRITE LINREL
+           MOVE LINREL TO LINIMPR
+           WRITE LINIMPR
+           MOVE SPACES TO LINREL
+           WRITE LINREL
+           MOVE LINREL TO LINIMPR
+           WRITE LINIMPR.
+       RFT-OP0-FIM.
+           EXIT.
+      *
+      *-----------------------------------------------------------------
+      * VARRE ALUNO.DAT EM ORDEM DE CODALU, RECALCULA TFALTAS (NAO
+      * GRAVADO NO REGISTRO) E LISTA QUEM ESTA EM OU ACIMA DO AVISO
+      *-----------------------------------------------------------------
+       RFT-LER.
+           READ ALUNO NEXT RECORD
+               AT END GO TO RFT-EOF.
+           ADD 1 TO W-LIDOS.
+           COMPUTE TFALTAS = FALTA1 + FALTA2 + FALTA3 + FALTA4
+           IF TFALTAS NOT < W-AVISO
+              ADD 1 TO W-ARISCO
+              MOVE SPACES TO LINREL
+              STRING CODALU     DELIMITED BY SIZE  " "
+                     NOME       DELIMITED BY SPACE " "
+                     DISCIPLINA DELIMITED BY SPACE " FALTAS="
+                     TFALTAS    DELIMITED BY SIZE
+                     INTO LINREL
+              WRITE LINREL
+              MOVE LINREL TO LINIMPR
+              WRITE LINIMPR.
+           GO TO RFT-LER.
+      *
+      *-----------------------------------------------------------------
+      * FECHAMENTO
+      *-----------------------------------------------------------------
+       RFT-EOF.
+           MOVE SPACES TO LINREL
+           WRITE LINREL
+           MOVE LINREL TO LINIMPR
+           WRITE LINIMPR
+           STRING "ALUNOS LIDOS............: " W-LIDOS
+                  DELIMITED BY SIZE INTO LINREL
+           WRITE LINREL
+           MOVE LINREL TO LINIMPR
+           WRITE LINIMPR
+           MOVE SPACES TO LINREL
+           STRING "ALUNOS EM RISCO.........: " W-ARISCO
+                  DELIMITED BY SIZE INTO LINREL
+           WRITE LINREL
+           MOVE LINREL TO LINIMPR
+           WRITE LINIMPR.
+           CLOSE ALUNO RELFALT IMPRESSORA.
+           DISPLAY "RELFALT - RELATORIO GERADO EM RELFALT.TXT".
+           DISPLAY "ALUNOS EM RISCO..........: " W-ARISCO.
+      *
+       ROT-FIM.
+           STOP RUN.
