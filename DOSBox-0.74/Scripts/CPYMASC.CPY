@@ -0,0 +1,14 @@
+      *-----------------------------------------------------------------
+      * CPYMASC - MASCARAS DE EDICAO PARA EXIBICAO DE DINHEIRO, TELEFONE
+      * E PERCENTUAL. OS CAMPOS MASC-FONE/MASC-DINHEIRO/MASC-PERCENT SAO
+      * PARA TELA DE CADASTRO (ACCEPT/DISPLAY EM COLUNA FIXA); OS CAMPOS
+      * MASC-...-REL SAO PARA LINHA DE RELATORIO (ZERO A ESQUERDA
+      * SUPRIMIDO). MASC-DINHEIRO-REL-B EXISTE PARA RELATORIOS QUE
+      * PRECISAM MOSTRAR DOIS VALORES EM DINHEIRO NA MESMA LINHA.
+      *-----------------------------------------------------------------
+       77 MASC-FONE           PIC 9.9999.9999.
+       77 MASC-DINHEIRO       PIC 999999.99.
+       77 MASC-PERCENT        PIC 99.99.
+       77 MASC-DINHEIRO-REL   PIC ZZZ.ZZZ,ZZ.
+       77 MASC-DINHEIRO-REL-B PIC ZZZ.ZZZ,ZZ.
+       77 MASC-INTEIRO-REL    PIC ZZZ.ZZZ.
