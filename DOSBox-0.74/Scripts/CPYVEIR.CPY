@@ -0,0 +1,28 @@
+      *-----------------------------------------------------------------
+      * CPYVEIR - REGISTRO DO ARQUIVO DE VEICULOS (VEICULO.DAT). COPIADO
+      * POR TODO PROGRAMA QUE LEIA OU GRAVE VEICULO.DAT, PARA QUE SO
+      * EXISTA UM LUGAR ONDE O LAYOUT DO REGISTRO E DECLARADO (INCLUI
+      * CODCPF, O CPF DO PROPRIETARIO, VALIDADO POR CPYCPFP.CPY NA
+      * CAPTURA).
+      *-----------------------------------------------------------------
+       FD CADVEIC
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "VEICULO.DAT".
+       01 REGVEIC.
+                03 PLACA.
+                    05 LETRA           PIC X(03).
+                    05 NUM             PIC X(04).
+                    05 NUM-N REDEFINES NUM
+                                        PIC 9(04).
+                03 PROPRIETARIO        PIC X(35).
+                03 MARCA               PIC 9(01).
+                03 DATACOMPRA.
+                    05 DIA             PIC 9(02).
+                    05 MES             PIC 9(02).
+                    05 ANO             PIC 9(04).
+                03 VALORVEIC           PIC 9(06)V99.
+                03 IPVA                PIC 99V99.
+                03 CALCIPVA            PIC 9(06).
+                03 SITUACAO            PIC X(01).
+                03 CODCEP              PIC 9(08).
+                03 CODCPF              PIC 9(11).
