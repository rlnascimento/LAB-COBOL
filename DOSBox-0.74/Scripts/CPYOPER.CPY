@@ -0,0 +1,20 @@
+      *-----------------------------------------------------------------
+      * CPYOPER - IDENTIFICACAO DO OPERADOR NO INICIO DO PROGRAMA.
+      * PEDE O CODIGO DO OPERADOR E NAO ACEITA CAMPO EM BRANCO, PARA
+      * QUE TODA GRAVACAO EM AUDIT.TXT (VIA AUD-GRAVA) TENHA UM
+      * OPERADOR VALIDO. QUEM FIZER O COPY DEVE TER DECLARADO
+      * W-OPERADOR, MENS, LIMPA, W-CONT E ROT-MENS/ROT-MENS-FIM.
+      *-----------------------------------------------------------------
+       OPR-001.
+                DISPLAY (01, 01) ERASE
+                DISPLAY (10, 20) "IDENTIFICACAO DO OPERADOR"
+                DISPLAY (12, 20) "CODIGO DO OPERADOR : ".
+       OPR-002.
+                MOVE SPACES TO W-OPERADOR
+                ACCEPT (12, 42) W-OPERADOR
+                IF W-OPERADOR = SPACES
+                   MOVE "*** OPERADOR E OBRIGATORIO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO OPR-002.
+       OPR-002-FIM.
+                EXIT.
