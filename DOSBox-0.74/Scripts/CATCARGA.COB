@@ -0,0 +1,105 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CATCARGA.
+      **************************************
+      *  CARGA INICIAL DO ARQUIVO CATEGO.DAT
+      *  (CATEGORIAS DE AMIGO), A PARTIR DAS
+      *  DEZ CATEGORIAS QUE ANTES ESTAVAM
+      *  FIXAS EM WORKING-STORAGE
+      **************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY CPYCATS.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+           COPY CPYCATR.
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 ST-ERRO        PIC X(02) VALUE "00".
+       77 W-IDX          PIC 9(02) VALUE ZEROS.
+       77 W-TIPO         PIC 9(02) VALUE ZEROS.
+       77 W-GRAVADOS     PIC 9(06) VALUE ZEROS.
+       77 W-ALTERADOS    PIC 9(06) VALUE ZEROS.
+      *VECTOR
+       01 TABAMIGO.
+            03  TABAMIGO0 PIC X(12) VALUE "FACULDADE".
+            03  TABAMIGO1 PIC X(12) VALUE "IGREJA".
+            03  TABAMIGO2 PIC X(12) VALUE "BAIRRO".
+            03  TABAMIGO3 PIC X(12) VALUE "CLUBE".
+            03  TABAMIGO4 PIC X(12) VALUE "BALADA".
+            03  TABAMIGO5 PIC X(12) VALUE "ACADEMIA".
+            03  TABAMIGO6 PIC X(12) VALUE "BOTECO".
+            03  TABAMIGO7 PIC X(12) VALUE "PRAIA".
+            03  TABAMIGO8 PIC X(12) VALUE "VIAGEM".
+            03  TABAMIGO9 PIC X(12) VALUE "INIMIGO".
+       01 TABELAAMIGO REDEFINES TABAMIGO.
+            03  TABELAAMIGOV PIC X(12) OCCURS 10 TIMES.
+      *
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+           PERFORM CGA-OP0 THRU CGA-OP0-FIM.
+           MOVE ZEROS TO W-IDX.
+       CGA-LER.
+           ADD 1 TO W-IDX.
+           IF W-IDX > 10 GO TO CGA-FIM.
+           PERFORM CGA-GRAVA THRU CGA-GRAVA-FIM.
+           GO TO CGA-LER.
+      *
+      *-----------------------------------------------------------------
+      * ABERTURA DO ARQUIVO - CRIA CATEGO.DAT SE AINDA NAO EXISTIR
+      *-----------------------------------------------------------------
+       CGA-OP0.
+           OPEN I-O CATEGO
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "30"
+                      OPEN OUTPUT CATEGO
+                      CLOSE CATEGO
+                      OPEN I-O CATEGO
+                   ELSE
+                      DISPLAY "ERRO AO ABRIR CATEGO.DAT - ST=" ST-ERRO
+                      GO TO CGA-FIM.
+       CGA-OP0-FIM.
+           EXIT.
+      *
+      *-----------------------------------------------------------------
+      * GRAVA (INCLUI) OU ATUALIZA (REGRAVA) A CATEGORIA W-IDX-1
+      *-----------------------------------------------------------------
+       CGA-GRAVA.
+           SUBTRACT 1 FROM W-IDX GIVING W-TIPO
+           MOVE W-TIPO TO CAT-TIPO
+           MOVE TABELAAMIGOV(W-IDX) TO DESCAMIGO
+           WRITE REGCATG
+           IF ST-ERRO = "00"
+               ADD 1 TO W-GRAVADOS
+               GO TO CGA-GRAVA-FIM.
+           IF ST-ERRO = "22"
+               REWRITE REGCATG
+               IF ST-ERRO = "00"
+                   ADD 1 TO W-ALTERADOS
+               ELSE
+                   DISPLAY "ERRO AO REGRAVAR CATEGORIA " CAT-TIPO
+                       " - ST=" ST-ERRO
+               END-IF
+               GO TO CGA-GRAVA-FIM.
+           DISPLAY "ERRO AO GRAVAR CATEGORIA " CAT-TIPO " - ST="
+               ST-ERRO.
+       CGA-GRAVA-FIM.
+           EXIT.
+      *
+      *-----------------------------------------------------------------
+      * FECHAMENTO E RESUMO DA CARGA
+      *-----------------------------------------------------------------
+       CGA-FIM.
+           CLOSE CATEGO.
+           DISPLAY "CATCARGA - RESUMO DA CARGA".
+           DISPLAY "GRAVADOS...: " W-GRAVADOS.
+           DISPLAY "ALTERADOS..: " W-ALTERADOS.
+           STOP RUN.
