@@ -0,0 +1,135 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ARCSUCAT.
+      **************************************
+      *  ARQUIVAMENTO DE VEICULOS SUCATA   *
+      *  (VEICULO.DAT -> VEICSUCA.DAT)     *
+      **************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADVEIC ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS SEQUENTIAL
+                    RECORD KEY   IS PLACA
+                    FILE STATUS  IS ST-ERRO.
+           SELECT VEICSUCA ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS SUCA-PLACA
+                    FILE STATUS  IS ST-SUCA.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+           COPY CPYVEIR.
+      *
+       FD VEICSUCA
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "VEICSUCA.DAT".
+       01 REGSUCA.
+                03 SUCA-PLACA.
+                    05 SUCA-LETRA      PIC X(03).
+                    05 SUCA-NUM        PIC X(04).
+                03 SUCA-PROPRIETARIO   PIC X(35).
+                03 SUCA-MARCA          PIC 9(01).
+                03 SUCA-DATACOMPRA.
+                    05 SUCA-DIA        PIC 9(02).
+                    05 SUCA-MES        PIC 9(02).
+                    05 SUCA-ANO        PIC 9(04).
+                03 SUCA-VALORVEIC      PIC 9(06)V99.
+                03 SUCA-IPVA           PIC 99V99.
+                03 SUCA-CALCIPVA       PIC 9(06).
+                03 SUCA-SITUACAO       PIC X(01).
+                03 SUCA-CODCEP         PIC 9(08).
+                03 SUCA-CODCPF         PIC 9(11).
+                03 SUCA-DATARQ.
+                    05 SUCA-DATARQ-DIA PIC 9(02).
+                    05 SUCA-DATARQ-MES PIC 9(02).
+                    05 SUCA-DATARQ-ANO PIC 9(04).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 ST-ERRO        PIC X(02) VALUE "00".
+       77 ST-SUCA        PIC X(02) VALUE "00".
+       77 W-LIDOS        PIC 9(06) VALUE ZEROS.
+       77 W-ARQUIVADOS   PIC 9(06) VALUE ZEROS.
+       01 W-DATA.
+            03 W-DATA-ANO   PIC 9(04).
+            03 W-DATA-MES   PIC 9(02).
+            03 W-DATA-DIA   PIC 9(02).
+      *
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+           ACCEPT W-DATA FROM DATE YYYYMMDD.
+           PERFORM ARC-OP0 THRU ARC-OP0-FIM.
+           GO TO ARC-LER.
+      *
+      *-----------------------------------------------------------------
+      * ABERTURA DOS ARQUIVOS
+      *-----------------------------------------------------------------
+       ARC-OP0.
+           OPEN I-O CADVEIC
+           IF ST-ERRO NOT = "00"
+               DISPLAY "ERRO AO ABRIR VEICULO.DAT - ST=" ST-ERRO
+               GO TO ROT-FIM.
+           OPEN I-O VEICSUCA
+           IF ST-SUCA NOT = "00"
+               IF ST-SUCA = "30" OR ST-SUCA = "35"
+                  OPEN OUTPUT VEICSUCA
+                  CLOSE VEICSUCA
+                  OPEN I-O VEICSUCA
+               ELSE
+                  DISPLAY "ERRO AO ABRIR VEICSUCA.DAT - ST=" ST-SUCA
+                  CLOSE CADVEIC
+                  GO TO ROT-FIM.
+       ARC-OP0-FIM.
+           EXIT.
+      *
+      *-----------------------------------------------------------------
+      * VARRE VEICULO.DAT; TODO REGISTRO COM SITUACAO = SUCATA E
+      * GRAVADO EM VEICSUCA.DAT (COM A DATA DO ARQUIVAMENTO) E
+      * REMOVIDO DO ARQUIVO ATIVO
+      *-----------------------------------------------------------------
+       ARC-LER.
+           READ CADVEIC NEXT RECORD
+               AT END GO TO ARC-EOF.
+           ADD 1 TO W-LIDOS.
+           IF SITUACAO = "S" OR "s"
+              MOVE PLACA        TO SUCA-PLACA
+              MOVE PROPRIETARIO TO SUCA-PROPRIETARIO
+              MOVE MARCA        TO SUCA-MARCA
+              MOVE DATACOMPRA   TO SUCA-DATACOMPRA
+              MOVE VALORVEIC    TO SUCA-VALORVEIC
+              MOVE IPVA         TO SUCA-IPVA
+              MOVE CALCIPVA     TO SUCA-CALCIPVA
+              MOVE SITUACAO     TO SUCA-SITUACAO
+              MOVE CODCEP       TO SUCA-CODCEP
+              MOVE CODCPF       TO SUCA-CODCPF
+              MOVE W-DATA-DIA   TO SUCA-DATARQ-DIA
+              MOVE W-DATA-MES   TO SUCA-DATARQ-MES
+              MOVE W-DATA-ANO   TO SUCA-DATARQ-ANO
+              WRITE REGSUCA
+              IF ST-SUCA = "00"
+                 DELETE CADVEIC RECORD
+                 ADD 1 TO W-ARQUIVADOS
+              ELSE
+                 DISPLAY "ERRO AO GRAVAR VEICSUCA - PLACA=" PLACA
+                         " ST=" ST-SUCA.
+           GO TO ARC-LER.
+      *
+      *-----------------------------------------------------------------
+      * FECHAMENTO
+      *-----------------------------------------------------------------
+       ARC-EOF.
+           CLOSE CADVEIC VEICSUCA.
+           DISPLAY "ARCSUCAT - ARQUIVAMENTO DE VEICULOS SUCATA".
+           DISPLAY "VEICULOS LIDOS...........: " W-LIDOS.
+           DISPLAY "VEICULOS ARQUIVADOS......: " W-ARQUIVADOS.
+      *
+       ROT-FIM.
+           STOP RUN.
