@@ -0,0 +1,7 @@
+      *-----------------------------------------------------------------
+      * CPYCONT - CONTADORES DE INCLUSAO/ALTERACAO/EXCLUSAO DA SESSAO,
+      * PARA O RESUMO EXIBIDO EM ROT-FIM.
+      *-----------------------------------------------------------------
+       77 W-INCCNT       PIC 9(04) VALUE ZEROS.
+       77 W-ALTCNT       PIC 9(04) VALUE ZEROS.
+       77 W-EXCCNT       PIC 9(04) VALUE ZEROS.
