@@ -0,0 +1,97 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BKPCEP.
+      **************************************
+      *  BACKUP NOTURNO DE CEP.DAT PARA    *
+      *  EXTRATO SEQUENCIAL (CEP.BKP)      *
+      **************************************
+      *----------------------------------------------------------------
+      * EXTRAI CEP.DAT (INDEXADO) PARA UM ARQUIVO SEQUENCIAL COM O
+      * MESMO LAYOUT DE REGISTRO, CAMPO A CAMPO, PARA QUE RECCEP.COB
+      * POSSA RECONSTRUIR O INDEXADO CASO CEP.DAT SEJA PERDIDO OU
+      * CORROMPIDO. RODAR TODA NOITE ANTES DO EXPEDIENTE.
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY CPYCEPS.
+           SELECT ARQBKP ASSIGN TO DISK
+                        ORGANIZATION IS LINE SEQUENTIAL
+                        FILE STATUS  IS ST-ARQ.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+           COPY CPYCEPR.
+      *
+       FD  ARQBKP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CEP.BKP".
+       01 RA-REGCEP.
+                03 RA-CODCEP       PIC 9(08).
+                03 RA-LOGRADOURO   PIC X(35).
+                03 RA-BAIRRO       PIC X(20).
+                03 RA-CIDADE       PIC X(20).
+                03 RA-UF           PIC X(02).
+                03 RA-LOCAL        PIC 9(01).
+                03 RA-LOCALIDADE   PIC X(20).
+                03 RA-CODCPF       PIC 9(11).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 ST-ERRO        PIC X(02) VALUE "00".
+       77 ST-ARQ         PIC X(02) VALUE "00".
+       77 W-LIDOS        PIC 9(06) VALUE ZEROS.
+      *
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+           PERFORM BKP-OP0 THRU BKP-OP0-FIM.
+           GO TO BKP-LER.
+      *
+      *-----------------------------------------------------------------
+      * ABERTURA DOS ARQUIVOS
+      *-----------------------------------------------------------------
+       BKP-OP0.
+           OPEN INPUT CEP
+           IF ST-ERRO NOT = "00"
+               DISPLAY "ERRO AO ABRIR CEP.DAT - ST=" ST-ERRO
+               GO TO ROT-FIM.
+           OPEN OUTPUT ARQBKP
+           IF ST-ARQ NOT = "00"
+               DISPLAY "ERRO AO ABRIR CEP.BKP - ST=" ST-ARQ
+               CLOSE CEP
+               GO TO ROT-FIM.
+       BKP-OP0-FIM.
+           EXIT.
+      *
+      *-----------------------------------------------------------------
+      * LEITURA SEQUENCIAL DE CEP.DAT E GRAVACAO DO EXTRATO
+      *-----------------------------------------------------------------
+       BKP-LER.
+           READ CEP NEXT RECORD
+               AT END GO TO BKP-FIM.
+           ADD 1 TO W-LIDOS.
+           MOVE CODCEP        TO RA-CODCEP.
+           MOVE LOGRADOURO    TO RA-LOGRADOURO.
+           MOVE BAIRRO        TO RA-BAIRRO.
+           MOVE CIDADE        TO RA-CIDADE.
+           MOVE UF            TO RA-UF.
+           MOVE LOCAL         TO RA-LOCAL.
+           MOVE LOCALIDADE    TO RA-LOCALIDADE.
+           MOVE CODCPF        TO RA-CODCPF.
+           WRITE RA-REGCEP.
+           GO TO BKP-LER.
+      *
+      *-----------------------------------------------------------------
+      * FECHAMENTO E RESUMO
+      *-----------------------------------------------------------------
+       BKP-FIM.
+           CLOSE CEP ARQBKP.
+           DISPLAY "BKPCEP - EXTRATO GERADO EM CEP.BKP".
+           DISPLAY "REGISTROS COPIADOS..: " W-LIDOS.
+      *
+       ROT-FIM.
+           STOP RUN.
