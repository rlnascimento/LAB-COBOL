@@ -0,0 +1,23 @@
+      *-----------------------------------------------------------------
+      * CPYAMIR - REGISTRO DO ARQUIVO DE AMIGOS (AMIGO.DAT). COPIADO POR
+      * TODO PROGRAMA QUE LEIA OU GRAVE AMIGO.DAT, PARA QUE SO EXISTA UM
+      * LUGAR ONDE O LAYOUT DO REGISTRO E DECLARADO (INCLUI CODCPF, O
+      * CPF DO AMIGO, VALIDADO POR CPYCPFP.CPY NA CAPTURA).
+      *-----------------------------------------------------------------
+       FD CODAMIGO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "AMIGO.DAT".
+       01 REGAMIGO.
+                03 APELIDO             PIC X(12).
+                03 NOME                PIC X(35).
+                03 EMAIL               PIC X(35).
+                03 TELEFONE.
+                    05 DDD             PIC 9(03).
+                    05 NUMERO          PIC 9(09).
+                03 TIPOAMIGO           PIC 9(01).
+                03 DATANASCIMENTO.
+                    05 DIA             PIC 9(02).
+                    05 MES             PIC 9(02).
+                    05 ANO             PIC 9(04).
+                03 CODCEP              PIC 9(08).
+                03 CODCPF              PIC 9(11).
