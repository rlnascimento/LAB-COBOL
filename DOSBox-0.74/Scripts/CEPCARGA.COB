@@ -0,0 +1,126 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CEPCARGA.
+      **************************************
+      *     CARGA DO ARQUIVO DE CEP        *
+      **************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY CPYCEPS.
+           SELECT ARQCEP ASSIGN TO DISK
+                        ORGANIZATION IS LINE SEQUENTIAL
+                        FILE STATUS  IS ST-ARQ.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+           COPY CPYCEPR.
+      *
+       FD  ARQCEP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CEPCARGA.TXT".
+       01 REGARQ.
+                03 RA-CODCEP       PIC 9(08).
+                03 RA-LOGRADOURO   PIC X(35).
+                03 RA-BAIRRO       PIC X(20).
+                03 RA-CIDADE       PIC X(20).
+                03 RA-UF           PIC X(02).
+                03 RA-LOCAL        PIC 9(01).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 ST-ERRO        PIC X(02) VALUE "00".
+       77 ST-ARQ         PIC X(02) VALUE "00".
+       77 W-FIM          PIC X(01) VALUE "N".
+       77 W-LIDOS        PIC 9(06) VALUE ZEROS.
+       77 W-GRAVADOS     PIC 9(06) VALUE ZEROS.
+       77 W-ALTERADOS    PIC 9(06) VALUE ZEROS.
+       77 W-REJEITADOS   PIC 9(06) VALUE ZEROS.
+           COPY CPYLOCT.
+      *
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+           PERFORM CGA-OP0 THRU CGA-OP0-FIM.
+           GO TO CGA-LER.
+      *
+      *-----------------------------------------------------------------
+      * ABERTURA DOS ARQUIVOS - CRIA CEP.DAT SE AINDA NAO EXISTIR
+      *-----------------------------------------------------------------
+       CGA-OP0.
+           OPEN INPUT ARQCEP
+           IF ST-ARQ NOT = "00"
+               DISPLAY "ARQUIVO CEPCARGA.TXT NAO ENCONTRADO - ST="
+                   ST-ARQ
+               GO TO CGA-FIM.
+           OPEN I-O CEP
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "30"
+                      OPEN OUTPUT CEP
+                      CLOSE CEP
+                      OPEN I-O CEP
+               ELSE
+                      DISPLAY "ERRO AO ABRIR CEP.DAT - ST=" ST-ERRO
+                      CLOSE ARQCEP
+                      GO TO CGA-FIM.
+       CGA-OP0-FIM.
+           EXIT.
+      *
+      *-----------------------------------------------------------------
+      * LEITURA DO EXTRATO DOS CORREIOS, UM REGISTRO POR VEZ
+      *-----------------------------------------------------------------
+       CGA-LER.
+           READ ARQCEP
+               AT END
+                   MOVE "S" TO W-FIM
+                   GO TO CGA-FIM.
+           ADD 1 TO W-LIDOS.
+           PERFORM CGA-GRAVA THRU CGA-GRAVA-FIM.
+           GO TO CGA-LER.
+      *
+      *-----------------------------------------------------------------
+      * GRAVA (INCLUI) OU ATUALIZA (REGRAVA) O REGISTRO EM CEP.DAT
+      *-----------------------------------------------------------------
+       CGA-GRAVA.
+           MOVE RA-CODCEP     TO CODCEP.
+           MOVE RA-LOGRADOURO TO LOGRADOURO.
+           MOVE RA-BAIRRO     TO BAIRRO.
+           MOVE RA-CIDADE     TO CIDADE.
+           MOVE RA-UF         TO UF.
+           MOVE RA-LOCAL      TO LOCAL.
+           MOVE TABELALOCV (LOCAL + 1) TO LOCALIDADE.
+           WRITE REGCEP
+           IF ST-ERRO = "00"
+               ADD 1 TO W-GRAVADOS
+               GO TO CGA-GRAVA-FIM.
+           IF ST-ERRO = "22"
+               REWRITE REGCEP
+               IF ST-ERRO = "00"
+                   ADD 1 TO W-ALTERADOS
+               ELSE
+                   ADD 1 TO W-REJEITADOS
+                   DISPLAY "ERRO AO REGRAVAR CEP " CODCEP " - ST="
+                       ST-ERRO
+               END-IF
+               GO TO CGA-GRAVA-FIM.
+           ADD 1 TO W-REJEITADOS.
+           DISPLAY "ERRO AO GRAVAR CEP " CODCEP " - ST=" ST-ERRO.
+       CGA-GRAVA-FIM.
+           EXIT.
+      *
+      *-----------------------------------------------------------------
+      * FECHAMENTO E RESUMO DA CARGA
+      *-----------------------------------------------------------------
+       CGA-FIM.
+           IF W-FIM = "S"
+               CLOSE ARQCEP CEP.
+           DISPLAY "CEPCARGA - RESUMO DA CARGA".
+           DISPLAY "LIDOS......: " W-LIDOS.
+           DISPLAY "GRAVADOS...: " W-GRAVADOS.
+           DISPLAY "ALTERADOS..: " W-ALTERADOS.
+           DISPLAY "REJEITADOS.: " W-REJEITADOS.
+           STOP RUN.
