@@ -0,0 +1,167 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECALUNO.
+      **************************************
+      *  RECONSTRUCAO DE ALUNO.DAT A PARTIR*
+      *  DO EXTRATO SEQUENCIAL (ALUNO.BKP) *
+      **************************************
+      *----------------------------------------------------------------
+      * LE O EXTRATO GERADO POR BKPALUNO.COB (ALUNO.BKP) E REGRAVA CADA
+      * REGISTRO EM ALUNO.DAT. SE ALUNO.DAT NAO EXISTIR (PERDIDO OU
+      * EXCLUIDO) ELE E CRIADO, JA COM A CHAVE ALTERNATIVA CHAVE2=NOME
+      * QUE OS DEMAIS PROGRAMAS ESPERAM; SE EXISTIR, OS REGISTROS DO
+      * EXTRATO SIMPLESMENTE ATUALIZAM OS JA GRAVADOS. USAR QUANDO
+      * ALUNO.DAT FOR PERDIDO OU FICAR CORROMPIDO, EM VEZ DE DEIXAR O
+      * CADASTRO RECRIA-LO VAZIO.
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ALUNO ASSIGN TO DISK
+                        ORGANIZATION IS INDEXED
+                        ACCESS MODE  IS DYNAMIC
+                        RECORD KEY   IS CODALU
+                        FILE STATUS  IS ST-ERRO
+                        ALTERNATE RECORD KEY IS CHAVE2 = NOME
+                                                      WITH DUPLICATES.
+           SELECT ARQBKP ASSIGN TO DISK
+                        ORGANIZATION IS LINE SEQUENTIAL
+                        FILE STATUS  IS ST-ARQ.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ALUNO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ALUNO.DAT".
+       01 REGALU.
+                03 CODALU          PIC 9(05).
+                03 NOME            PIC X(30).
+                03 DISCIPLINA      PIC X(20).
+                03 NOTAS.
+                    05 NOTA1       PIC 99V9.
+                    05 NOTA2       PIC 99V9.
+                    05 NOTA3       PIC 99V9.
+                    05 NOTA4       PIC 99V9.
+                03 FALTAS.
+                    05 FALTA1      PIC 9(2).
+                    05 FALTA2      PIC 9(2).
+                    05 FALTA3      PIC 9(2).
+                    05 FALTA4      PIC 9(2).
+                03 NOTAREC         PIC 99V9.
+      *
+       FD  ARQBKP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ALUNO.BKP".
+       01 RA-REGALU.
+                03 RA-CODALU       PIC 9(05).
+                03 RA-NOME         PIC X(30).
+                03 RA-DISCIPLINA   PIC X(20).
+                03 RA-NOTA1        PIC 99V9.
+                03 RA-NOTA2        PIC 99V9.
+                03 RA-NOTA3        PIC 99V9.
+                03 RA-NOTA4        PIC 99V9.
+                03 RA-FALTA1       PIC 9(2).
+                03 RA-FALTA2       PIC 9(2).
+                03 RA-FALTA3       PIC 9(2).
+                03 RA-FALTA4       PIC 9(2).
+                03 RA-NOTAREC      PIC 99V9.
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 ST-ERRO        PIC X(02) VALUE "00".
+       77 ST-ARQ         PIC X(02) VALUE "00".
+       77 W-FIM          PIC X(01) VALUE "N".
+       77 W-LIDOS        PIC 9(06) VALUE ZEROS.
+       77 W-GRAVADOS     PIC 9(06) VALUE ZEROS.
+       77 W-ALTERADOS    PIC 9(06) VALUE ZEROS.
+       77 W-REJEITADOS   PIC 9(06) VALUE ZEROS.
+      *
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+           PERFORM REC-OP0 THRU REC-OP0-FIM.
+           GO TO REC-LER.
+      *
+      *-----------------------------------------------------------------
+      * ABERTURA DOS ARQUIVOS - CRIA ALUNO.DAT SE AINDA NAO EXISTIR
+      *-----------------------------------------------------------------
+       REC-OP0.
+           OPEN INPUT ARQBKP
+           IF ST-ARQ NOT = "00"
+               DISPLAY "ARQUIVO ALUNO.BKP NAO ENCONTRADO - ST=" ST-ARQ
+               GO TO REC-FIM.
+           OPEN I-O ALUNO
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "30"
+                      OPEN OUTPUT ALUNO
+                      CLOSE ALUNO
+                      OPEN I-O ALUNO
+               ELSE
+                      DISPLAY "ERRO AO ABRIR ALUNO.DAT - ST=" ST-ERRO
+                      CLOSE ARQBKP
+                      GO TO REC-FIM.
+       REC-OP0-FIM.
+           EXIT.
+      *
+      *-----------------------------------------------------------------
+      * LEITURA DO EXTRATO, UM REGISTRO POR VEZ
+      *-----------------------------------------------------------------
+       REC-LER.
+           READ ARQBKP
+               AT END
+                   MOVE "S" TO W-FIM
+                   GO TO REC-FIM.
+           ADD 1 TO W-LIDOS.
+           PERFORM REC-GRAVA THRU REC-GRAVA-FIM.
+           GO TO REC-LER.
+      *
+      *-----------------------------------------------------------------
+      * GRAVA (INCLUI) OU ATUALIZA (REGRAVA) O REGISTRO EM ALUNO.DAT
+      *-----------------------------------------------------------------
+       REC-GRAVA.
+           MOVE RA-CODALU     TO CODALU.
+           MOVE RA-NOME       TO NOME.
+           MOVE RA-DISCIPLINA TO DISCIPLINA.
+           MOVE RA-NOTA1      TO NOTA1.
+           MOVE RA-NOTA2      TO NOTA2.
+           MOVE RA-NOTA3      TO NOTA3.
+           MOVE RA-NOTA4      TO NOTA4.
+           MOVE RA-FALTA1     TO FALTA1.
+           MOVE RA-FALTA2     TO FALTA2.
+           MOVE RA-FALTA3     TO FALTA3.
+           MOVE RA-FALTA4     TO FALTA4.
+           MOVE RA-NOTAREC    TO NOTAREC.
+           WRITE REGALU
+           IF ST-ERRO = "00"
+               ADD 1 TO W-GRAVADOS
+               GO TO REC-GRAVA-FIM.
+           IF ST-ERRO = "22"
+               REWRITE REGALU
+               IF ST-ERRO = "00"
+                   ADD 1 TO W-ALTERADOS
+               ELSE
+                   ADD 1 TO W-REJEITADOS
+                   DISPLAY "ERRO AO REGRAVAR ALUNO " CODALU " - ST="
+                       ST-ERRO
+               END-IF
+               GO TO REC-GRAVA-FIM.
+           ADD 1 TO W-REJEITADOS.
+           DISPLAY "ERRO AO GRAVAR ALUNO " CODALU " - ST=" ST-ERRO.
+       REC-GRAVA-FIM.
+           EXIT.
+      *
+      *-----------------------------------------------------------------
+      * FECHAMENTO E RESUMO DA RECONSTRUCAO
+      *-----------------------------------------------------------------
+       REC-FIM.
+           IF W-FIM = "S"
+               CLOSE ARQBKP ALUNO.
+           DISPLAY "RECALUNO - RESUMO DA RECONSTRUCAO".
+           DISPLAY "LIDOS......: " W-LIDOS.
+           DISPLAY "GRAVADOS...: " W-GRAVADOS.
+           DISPLAY "ALTERADOS..: " W-ALTERADOS.
+           DISPLAY "REJEITADOS.: " W-REJEITADOS.
+           STOP RUN.
