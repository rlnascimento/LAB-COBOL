@@ -0,0 +1,250 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RELCRUZ.
+      **************************************
+      *  RELATORIO DE CRUZAMENTO DE NOMES  *
+      *  (ALUNO/VEICULO CONTRA AMIGO.DAT)  *
+      **************************************
+      *----------------------------------------------------------------
+      * COMPARA O NOME DO ALUNO (ALUNO.DAT) E O PROPRIETARIO DO VEICULO
+      * (VEICULO.DAT) CONTRA O NOME DOS AMIGOS (AMIGO.DAT), PROCURANDO
+      * A PRIMEIRA PALAVRA DO NOME EM COMUM (VIA CHAVE2), E LISTA TODA
+      * COINCIDENCIA ENCONTRADA PARA CONFERENCIA MANUAL -- NAO SAO
+      * NECESSARIAMENTE A MESMA PESSOA, SO UM INDICIO DE QUE PODEM SER.
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CODAMIGO ASSIGN TO DISK
+                        ORGANIZATION IS INDEXED
+                        ACCESS MODE  IS DYNAMIC
+                        RECORD KEY   IS APELIDO
+                        FILE STATUS  IS ST-ERRO
+                        ALTERNATE RECORD KEY IS CHAVE2 = NOME-AMI
+                                                      WITH DUPLICATES.
+           SELECT ALUNO ASSIGN TO DISK
+                        ORGANIZATION IS INDEXED
+                        ACCESS MODE  IS SEQUENTIAL
+                        RECORD KEY   IS CODALU
+                        FILE STATUS  IS ST-ERRO.
+           SELECT CADVEIC ASSIGN TO DISK
+                        ORGANIZATION IS INDEXED
+                        ACCESS MODE  IS SEQUENTIAL
+                        RECORD KEY   IS PLACA
+                        FILE STATUS  IS ST-ERRO.
+           SELECT RELCRUZ ASSIGN TO DISK
+                        ORGANIZATION IS LINE SEQUENTIAL
+                        FILE STATUS  IS ST-REL.
+           COPY CPYIMPS.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+           COPY CPYAMIR
+               REPLACING ==NOME== BY ==NOME-AMI==
+                         ==CODCEP== BY ==CODCEP-AMI==.
+      *
+       FD  ALUNO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ALUNO.DAT".
+       01 REGALU.
+                03 CODALU          PIC 9(05).
+                03 NOME-ALU        PIC X(30).
+                03 DISCIPLINA      PIC X(20).
+                03 NOTAS.
+                    05 NOTA1       PIC 99V9.
+                    05 NOTA2       PIC 99V9.
+                    05 NOTA3       PIC 99V9.
+                    05 NOTA4       PIC 99V9.
+                03 FALTAS.
+                    05 FALTA1      PIC 9(2).
+                    05 FALTA2      PIC 9(2).
+                    05 FALTA3      PIC 9(2).
+                    05 FALTA4      PIC 9(2).
+                03 NOTAREC         PIC 99V9.
+      *
+           COPY CPYVEIR
+               REPLACING ==CODCEP== BY ==CODCEP-VEI==.
+      *
+       FD  RELCRUZ
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "RELCRUZ.TXT".
+       01 LINREL                       PIC X(80).
+      *
+           COPY CPYIMPR.
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 ST-ERRO        PIC X(02) VALUE "00".
+       77 ST-REL         PIC X(02) VALUE "00".
+       77 ST-IMP         PIC X(02) VALUE "00".
+       77 W-LIDALU       PIC 9(06) VALUE ZEROS.
+       77 W-LIDVEI       PIC 9(06) VALUE ZEROS.
+       77 W-SIMALU       PIC 9(06) VALUE ZEROS.
+       77 W-SIMVEI       PIC 9(06) VALUE ZEROS.
+       77 W-NOMEENT      PIC X(35) VALUE SPACES.
+       77 W-I            PIC 9(02) VALUE ZEROS.
+       77 W-TAM          PIC 9(02) VALUE ZEROS.
+      *
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+           PERFORM RCZ-OP0 THRU RCZ-OP0-FIM.
+           GO TO RCZ-ALU.
+      *
+      *-----------------------------------------------------------------
+      * ABERTURA DOS ARQUIVOS DE ENTRADA E DO ARQUIVO DE RELATORIO
+      *-----------------------------------------------------------------
+       RCZ-OP0.
+           OPEN INPUT CODAMIGO
+           IF ST-ERRO NOT = "00"
+               DISPLAY "ERRO AO ABRIR AMIGO.DAT - ST=" ST-ERRO
+               GO TO ROT-FIM.
+           OPEN INPUT ALUNO
+           IF ST-ERRO NOT = "00"
+               DISPLAY "ERRO AO ABRIR ALUNO.DAT - ST=" ST-ERRO
+               CLOSE CODAMIGO
+               GO TO ROT-FIM.
+           OPEN INPUT CADVEIC
+           IF ST-ERRO NOT = "00"
+               DISPLAY "ERRO AO ABRIR VEICULO.DAT - ST=" ST-ERRO
+               CLOSE CODAMIGO ALUNO
+               GO TO ROT-FIM.
+           OPEN OUTPUT RELCRUZ
+           IF ST-REL NOT = "00"
+               DISPLAY "ERRO AO ABRIR RELCRUZ.TXT - ST=" ST-REL
+               CLOSE CODAMIGO ALUNO CADVEIC
+               GO TO ROT-FIM.
+           OPEN OUTPUT IMPRESSORA
+           IF ST-IMP NOT = "00"
+               DISPLAY "ERRO AO ABRIR IMPRESSORA - ST=" ST-IMP
+               CLOSE CODAMIGO ALUNO CADVEIC RELCRUZ
+               GO TO ROT-FIM.
+           MOVE "CRUZAMENTO DE NOMES - ALUNO/VEICULO CONTRA AMIGO.DAT"
+                                                          TO LINREL
+           WRITE LINREL
+           MOVE LINREL TO LINIMPR
+           WRITE LINIMPR
+           MOVE SPACES TO LINREL
+           WRITE LINREL
+           MOVE LINREL TO LINIMPR
+           WRITE LINIMPR.
+       RCZ-OP0-FIM.
+           EXIT.
+      *
+      *-----------------------------------------------------------------
+      * EXTRAI A PRIMEIRA PALAVRA DE W-NOMEENT (ATE O PRIMEIRO ESPACO
+      * OU ATE A POSICAO 35) E DEIXA O TAMANHO DELA EM W-TAM. SE O NOME
+      * ESTIVER EM BRANCO, W-TAM FICA ZERO.
+      *-----------------------------------------------------------------
+       RCZ-PAL.
+           MOVE ZEROS TO W-I W-TAM.
+       RCZ-PAL-002.
+           ADD 1 TO W-I.
+           IF W-I > 35 GO TO RCZ-PAL-FIM.
+           IF W-NOMEENT(W-I:1) = SPACE GO TO RCZ-PAL-FIM.
+           MOVE W-I TO W-TAM
+           GO TO RCZ-PAL-002.
+       RCZ-PAL-FIM.
+           EXIT.
+      *
+      *-----------------------------------------------------------------
+      * VARRE ALUNO.DAT E, PARA CADA NOME, PROCURA EM AMIGO.DAT (VIA
+      * CHAVE2) QUEM COMECA PELA MESMA PRIMEIRA PALAVRA
+      *-----------------------------------------------------------------
+       RCZ-ALU.
+           READ ALUNO NEXT RECORD
+               AT END GO TO RCZ-VEI.
+           ADD 1 TO W-LIDALU.
+           MOVE NOME-ALU TO W-NOMEENT.
+           PERFORM RCZ-PAL THRU RCZ-PAL-FIM.
+           IF W-TAM = 0 GO TO RCZ-ALU.
+           MOVE SPACES TO NOME-AMI
+           MOVE W-NOMEENT(1:W-TAM) TO NOME-AMI(1:W-TAM)
+           START CODAMIGO KEY IS NOT LESS THAN CHAVE2
+           IF ST-ERRO NOT = "00" GO TO RCZ-ALU.
+       RCZ-ALU-002.
+           READ CODAMIGO NEXT RECORD
+               AT END GO TO RCZ-ALU.
+           IF NOME-AMI(1:W-TAM) NOT = W-NOMEENT(1:W-TAM)
+               GO TO RCZ-ALU.
+           ADD 1 TO W-SIMALU
+           MOVE SPACES TO LINREL
+           STRING "ALUNO " NOME-ALU DELIMITED BY SIZE
+                  " ~ AMIGO " APELIDO DELIMITED BY SIZE
+                  " (" NOME-AMI DELIMITED BY SIZE ")"
+                  INTO LINREL
+           WRITE LINREL
+           MOVE LINREL TO LINIMPR
+           WRITE LINIMPR
+           GO TO RCZ-ALU-002.
+      *
+      *-----------------------------------------------------------------
+      * VARRE VEICULO.DAT E, PARA CADA PROPRIETARIO, PROCURA EM
+      * AMIGO.DAT (VIA CHAVE2) QUEM COMECA PELA MESMA PRIMEIRA PALAVRA
+      *-----------------------------------------------------------------
+       RCZ-VEI.
+           READ CADVEIC NEXT RECORD
+               AT END GO TO RCZ-FIM.
+           ADD 1 TO W-LIDVEI.
+           MOVE PROPRIETARIO TO W-NOMEENT.
+           PERFORM RCZ-PAL THRU RCZ-PAL-FIM.
+           IF W-TAM = 0 GO TO RCZ-VEI.
+           MOVE SPACES TO NOME-AMI
+           MOVE W-NOMEENT(1:W-TAM) TO NOME-AMI(1:W-TAM)
+           START CODAMIGO KEY IS NOT LESS THAN CHAVE2
+           IF ST-ERRO NOT = "00" GO TO RCZ-VEI.
+       RCZ-VEI-002.
+           READ CODAMIGO NEXT RECORD
+               AT END GO TO RCZ-VEI.
+           IF NOME-AMI(1:W-TAM) NOT = W-NOMEENT(1:W-TAM)
+               GO TO RCZ-VEI.
+           ADD 1 TO W-SIMVEI
+           MOVE SPACES TO LINREL
+           STRING "VEICULO " PLACA DELIMITED BY SIZE
+                  " PROPRIETARIO " PROPRIETARIO DELIMITED BY SIZE
+                  " ~ AMIGO " APELIDO DELIMITED BY SIZE
+                  " (" NOME-AMI DELIMITED BY SIZE ")"
+                  INTO LINREL
+           WRITE LINREL
+           MOVE LINREL TO LINIMPR
+           WRITE LINIMPR
+           GO TO RCZ-VEI-002.
+      *
+      *-----------------------------------------------------------------
+      * FECHAMENTO E RESUMO
+      *-----------------------------------------------------------------
+       RCZ-FIM.
+           MOVE SPACES TO LINREL
+           WRITE LINREL
+           MOVE LINREL TO LINIMPR
+           WRITE LINIMPR.
+           STRING "ALUNOS LIDOS............: " W-LIDALU
+                  DELIMITED BY SIZE INTO LINREL
+           WRITE LINREL
+           MOVE LINREL TO LINIMPR
+           WRITE LINIMPR.
+           STRING "ALUNOS COM COINCIDENCIA..: " W-SIMALU
+                  DELIMITED BY SIZE INTO LINREL
+           WRITE LINREL
+           MOVE LINREL TO LINIMPR
+           WRITE LINIMPR.
+           STRING "VEICULOS LIDOS...........: " W-LIDVEI
+                  DELIMITED BY SIZE INTO LINREL
+           WRITE LINREL
+           MOVE LINREL TO LINIMPR
+           WRITE LINIMPR.
+           STRING "VEICULOS COM COINCIDENCIA: " W-SIMVEI
+                  DELIMITED BY SIZE INTO LINREL
+           WRITE LINREL
+           MOVE LINREL TO LINIMPR
+           WRITE LINIMPR.
+           CLOSE CODAMIGO ALUNO CADVEIC RELCRUZ IMPRESSORA.
+           DISPLAY "RELCRUZ - RELATORIO GERADO EM RELCRUZ.TXT".
+           DISPLAY "ALUNOS COM COINCIDENCIA..: " W-SIMALU.
+           DISPLAY "VEICULOS COM COINCIDENCIA: " W-SIMVEI.
+      *
+       ROT-FIM.
+           STOP RUN.
