@@ -0,0 +1,107 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BKPAMIGO.
+      **************************************
+      *  BACKUP NOTURNO DE AMIGO.DAT PARA  *
+      *  EXTRATO SEQUENCIAL (AMIGO.BKP)    *
+      **************************************
+      *----------------------------------------------------------------
+      * EXTRAI AMIGO.DAT (INDEXADO) PARA UM ARQUIVO SEQUENCIAL COM O
+      * MESMO LAYOUT DE REGISTRO, CAMPO A CAMPO, PARA QUE RECAMIGO.COB
+      * POSSA RECONSTRUIR O INDEXADO CASO AMIGO.DAT SEJA PERDIDO OU
+      * CORROMPIDO. RODAR TODA NOITE ANTES DO EXPEDIENTE.
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CODAMIGO ASSIGN TO DISK
+                        ORGANIZATION IS INDEXED
+                        ACCESS MODE  IS SEQUENTIAL
+                        RECORD KEY   IS APELIDO
+                        FILE STATUS  IS ST-ERRO.
+           SELECT ARQBKP ASSIGN TO DISK
+                        ORGANIZATION IS LINE SEQUENTIAL
+                        FILE STATUS  IS ST-ARQ.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+           COPY CPYAMIR.
+      *
+       FD  ARQBKP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "AMIGO.BKP".
+       01 RA-REGAMIGO.
+                03 RA-APELIDO          PIC X(12).
+                03 RA-NOME             PIC X(35).
+                03 RA-EMAIL            PIC X(35).
+                03 RA-DDD              PIC 9(03).
+                03 RA-NUMERO           PIC 9(09).
+                03 RA-TIPOAMIGO        PIC 9(01).
+                03 RA-DIA              PIC 9(02).
+                03 RA-MES              PIC 9(02).
+                03 RA-ANO              PIC 9(04).
+                03 RA-CODCEP           PIC 9(08).
+                03 RA-CODCPF           PIC 9(11).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 ST-ERRO        PIC X(02) VALUE "00".
+       77 ST-ARQ         PIC X(02) VALUE "00".
+       77 W-LIDOS        PIC 9(06) VALUE ZEROS.
+      *
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+           PERFORM BKP-OP0 THRU BKP-OP0-FIM.
+           GO TO BKP-LER.
+      *
+      *-----------------------------------------------------------------
+      * ABERTURA DOS ARQUIVOS
+      *-----------------------------------------------------------------
+       BKP-OP0.
+           OPEN INPUT CODAMIGO
+           IF ST-ERRO NOT = "00"
+               DISPLAY "ERRO AO ABRIR AMIGO.DAT - ST=" ST-ERRO
+               GO TO ROT-FIM.
+           OPEN OUTPUT ARQBKP
+           IF ST-ARQ NOT = "00"
+               DISPLAY "ERRO AO ABRIR AMIGO.BKP - ST=" ST-ARQ
+               CLOSE CODAMIGO
+               GO TO ROT-FIM.
+       BKP-OP0-FIM.
+           EXIT.
+      *
+      *-----------------------------------------------------------------
+      * LEITURA SEQUENCIAL DE AMIGO.DAT E GRAVACAO DO EXTRATO
+      *-----------------------------------------------------------------
+       BKP-LER.
+           READ CODAMIGO NEXT RECORD
+               AT END GO TO BKP-FIM.
+           ADD 1 TO W-LIDOS.
+           MOVE APELIDO       TO RA-APELIDO.
+           MOVE NOME          TO RA-NOME.
+           MOVE EMAIL         TO RA-EMAIL.
+           MOVE DDD           TO RA-DDD.
+           MOVE NUMERO        TO RA-NUMERO.
+           MOVE TIPOAMIGO     TO RA-TIPOAMIGO.
+           MOVE DIA           TO RA-DIA.
+           MOVE MES           TO RA-MES.
+           MOVE ANO           TO RA-ANO.
+           MOVE CODCEP        TO RA-CODCEP.
+           MOVE CODCPF        TO RA-CODCPF.
+           WRITE RA-REGAMIGO.
+           GO TO BKP-LER.
+      *
+      *-----------------------------------------------------------------
+      * FECHAMENTO E RESUMO
+      *-----------------------------------------------------------------
+       BKP-FIM.
+           CLOSE CODAMIGO ARQBKP.
+           DISPLAY "BKPAMIGO - EXTRATO GERADO EM AMIGO.BKP".
+           DISPLAY "REGISTROS COPIADOS..: " W-LIDOS.
+      *
+       ROT-FIM.
+           STOP RUN.
