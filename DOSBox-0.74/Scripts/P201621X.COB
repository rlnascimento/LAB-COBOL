@@ -17,6 +17,7 @@
                     FILE STATUS  IS ST-ERRO
                     ALTERNATE RECORD KEY IS CHAVE2 = NOME
                                                       WITH DUPLICATES.
+           COPY CPYAUDS.
       *
       *-----------------------------------------------------------------
        DATA DIVISION.
@@ -31,9 +32,15 @@
                 03 NOTAS.
 				    05 NOTA1	   PIC 99V9.
 				    05 NOTA2	   PIC 99V9.
+                    05 NOTA3       PIC 99V9.
+                    05 NOTA4       PIC 99V9.
                 03	FALTAS.
 				    05 FALTA1      PIC 9(2).
 					05 FALTA2      PIC 9(2).
+                    05 FALTA3      PIC 9(2).
+                    05 FALTA4      PIC 9(2).
+                03 NOTAREC         PIC 99V9.
+           COPY CPYAUDR.
       *
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
@@ -42,12 +49,43 @@
        77 W-OPCAO      PIC X(01) VALUE SPACES.
        77 ST-ERRO      PIC X(02) VALUE "00".
        77 W-ACT        PIC 9(02) VALUE ZEROS.
+           COPY CPYTECL.
        77 MENS         PIC X(50) VALUE SPACES.
        77 LIMPA        PIC X(50) VALUE SPACES.
        77 MEDIA        PIC 99V9 VALUE ZEROS.
        77 TFALTAS      PIC 9(3) VALUE ZEROS.
+       77 W-QTDNOTAS   PIC 9(1) VALUE ZEROS.
+       77 W-SOMANOTAS  PIC 9(3)V9 VALUE ZEROS.
+       77 W-MEDMIN     PIC 9V9  VALUE 6,0.
+       77 W-FALTMAX    PIC 9(3) VALUE 015.
+       77 STATUSALU    PIC X(09) VALUE SPACES.
+       77 W-MAXFALTAS  PIC 9(02) VALUE 60.
+       77 W-IXD        PIC 9(02) VALUE ZEROS.
+       77 W-PESQ       PIC X(30) VALUE SPACES.
        01 MASC1        PIC Z9,9.
        01 MASC2        PIC ZZ9.
+           COPY CPYAUDW.
+           COPY CPYCONT.
+      *
+      *-----------------------------------------------------------------
+      * NUMERO DE AULAS PREVISTAS NO BIMESTRE, POR DISCIPLINA - USADO
+      * PARA LIMITAR O TOTAL DE FALTAS QUE PODE SER LANCADO
+      *-----------------------------------------------------------------
+       01 TAB-DISCIPLINAS.
+           03 TAB-DISC-01  PIC X(20) VALUE "MATEMATICA".
+           03 TAB-AUL-01   PIC 9(02) VALUE 40.
+           03 TAB-DISC-02  PIC X(20) VALUE "PORTUGUES".
+           03 TAB-AUL-02   PIC 9(02) VALUE 40.
+           03 TAB-DISC-03  PIC X(20) VALUE "HISTORIA".
+           03 TAB-AUL-03   PIC 9(02) VALUE 20.
+           03 TAB-DISC-04  PIC X(20) VALUE "GEOGRAFIA".
+           03 TAB-AUL-04   PIC 9(02) VALUE 20.
+           03 TAB-DISC-05  PIC X(20) VALUE "EDUCACAO FISICA".
+           03 TAB-AUL-05   PIC 9(02) VALUE 20.
+       01 TABELA-DISCIPLINAS REDEFINES TAB-DISCIPLINAS.
+           03 TABELA-DISC OCCURS 05 TIMES.
+               05 TABELA-DISCNOME  PIC X(20).
+               05 TABELA-DISCAULAS PIC 9(02).
        SCREEN SECTION.
         01  TELALUNO.
            05  BLANK SCREEN.
@@ -83,47 +121,47 @@
                VALUE  "�   NOTA 2           :".
            05  LINE 08  COLUMN 41 
                VALUE  "                                       �".
-           05  LINE 09  COLUMN 01 
+           05  LINE 09  COLUMN 01
+               VALUE  "�   NOTA 3           :".
+           05  LINE 09  COLUMN 41
+               VALUE  "                                       �".
+           05  LINE 10  COLUMN 01
+               VALUE  "�   NOTA 4           :".
+           05  LINE 10  COLUMN 41
+               VALUE  "                                       �".
+           05  LINE 11  COLUMN 01
                VALUE  "�   MEDIA            :".
-           05  LINE 09  COLUMN 41 
+           05  LINE 11  COLUMN 41
                VALUE  "                                       �".
-           05  LINE 10  COLUMN 01 
+           05  LINE 12  COLUMN 01
                VALUE  "�   FALTA 1          :".
-           05  LINE 10  COLUMN 41 
+           05  LINE 12  COLUMN 41
                VALUE  "                                       �".
-           05  LINE 11  COLUMN 01 
+           05  LINE 13  COLUMN 01
                VALUE  "�   FALTA 2          :".
-           05  LINE 11  COLUMN 41 
-               VALUE  "                                       �".
-           05  LINE 12  COLUMN 01 
-               VALUE  "�   TOTAL FALTA      :".
-           05  LINE 12  COLUMN 41 
-               VALUE  "                                       �".
-           05  LINE 13  COLUMN 01 
-               VALUE  "�".
-           05  LINE 13  COLUMN 41 
+           05  LINE 13  COLUMN 41
                VALUE  "                                       �".
-           05  LINE 14  COLUMN 01 
-               VALUE  "�".
-           05  LINE 14  COLUMN 41 
+           05  LINE 14  COLUMN 01
+               VALUE  "�   FALTA 3          :".
+           05  LINE 14  COLUMN 41
                VALUE  "                                       �".
-           05  LINE 15  COLUMN 01 
-               VALUE  "�".
-           05  LINE 15  COLUMN 41 
+           05  LINE 15  COLUMN 01
+               VALUE  "�   FALTA 4          :".
+           05  LINE 15  COLUMN 41
                VALUE  "                                       �".
-           05  LINE 16  COLUMN 01 
-               VALUE  "�".
-           05  LINE 16  COLUMN 41 
+           05  LINE 16  COLUMN 01
+               VALUE  "�   TOTAL FALTA      :".
+           05  LINE 16  COLUMN 41
                VALUE  "                                       �".
-           05  LINE 17  COLUMN 01 
-               VALUE  "�".
-           05  LINE 17  COLUMN 41 
+           05  LINE 17  COLUMN 01
+               VALUE  "�   NOTA RECUPERACAO :".
+           05  LINE 17  COLUMN 41
                VALUE  "                                       �".
-           05  LINE 18  COLUMN 01 
-               VALUE  "�".
-           05  LINE 18  COLUMN 41 
+           05  LINE 18  COLUMN 01
+               VALUE  "�   STATUS           :".
+           05  LINE 18  COLUMN 41
                VALUE  "                                       �".
-           05  LINE 19  COLUMN 01 
+           05  LINE 19  COLUMN 01
                VALUE  "�".
            05  LINE 19  COLUMN 41 
                VALUE  "                                       �".
@@ -167,53 +205,75 @@
                LINE 08  COLUMN 24  PIC Z9,9
                USING  NOTA2
                HIGHLIGHT.
-           05  TMEDIA
+           05  TNOTA3
                LINE 09  COLUMN 24  PIC Z9,9
+               USING  NOTA3
+               HIGHLIGHT.
+           05  TNOTA4
+               LINE 10  COLUMN 24  PIC Z9,9
+               USING  NOTA4
+               HIGHLIGHT.
+           05  TMEDIA
+               LINE 11  COLUMN 24  PIC Z9,9
                USING  MEDIA
                HIGHLIGHT.
            05  TFALTA1
-               LINE 10  COLUMN 24  PIC Z9
+               LINE 12  COLUMN 24  PIC Z9
                USING  FALTA1
                HIGHLIGHT.
            05  TFALTA2
-               LINE 11  COLUMN 24  PIC Z9
+               LINE 13  COLUMN 24  PIC Z9
                USING  FALTA2
                HIGHLIGHT.
+           05  TFALTA3
+               LINE 14  COLUMN 24  PIC Z9
+               USING  FALTA3
+               HIGHLIGHT.
+           05  TFALTA4
+               LINE 15  COLUMN 24  PIC Z9
+               USING  FALTA4
+               HIGHLIGHT.
            05  TTFALTAS
-               LINE 12  COLUMN 24  PIC ZZ9
+               LINE 16  COLUMN 24  PIC ZZ9
                USING  TFALTAS
                HIGHLIGHT.
+           05  TNOTAREC
+               LINE 17  COLUMN 24  PIC Z9,9
+               USING  NOTAREC
+               HIGHLIGHT.
+           05  TSTATUS
+               LINE 18  COLUMN 24  PIC X(09)
+               USING  STATUSALU
+               HIGHLIGHT.
 
       *-----------------------------------------------------------------
        PROCEDURE DIVISION.
        INICIO.
       *
-       INC-OP0.
-           OPEN I-O ALUNO
-           IF ST-ERRO NOT = "00"
-               IF ST-ERRO = "30"
-                      OPEN OUTPUT ALUNO
-                      CLOSE ALUNO
-                      MOVE "*** ARQUIVO ALUNO SENDO CRIADO **" TO MENS
-                      PERFORM ROT-MENS THRU ROT-MENS-FIM
-                      GO TO INC-OP0
-                   ELSE
-                      MOVE "ERRO NA ABERTURA DO ARQUIVO ALUNO" TO MENS
-                      PERFORM ROT-MENS THRU ROT-MENS-FIM
-                      GO TO ROT-FIM
-                ELSE
-                    NEXT SENTENCE.
+           PERFORM OPR-001 THRU OPR-002-FIM.
+           COPY CPYOPCR
+               REPLACING ==CPY-ARQ== BY ==ALUNO==
+                   ==CPY-MSG-CRIA== BY
+                       =="*** ARQUIVO ALUNO SENDO CRIADO **"==
+                   ==CPY-MSG-ERRO== BY
+                       =="ERRO NA ABERTURA DO ARQUIVO ALUNO"==.
+           PERFORM AUD-OP0 THRU AUD-OP0-FIM.
        INC-001.
-                MOVE ZEROS  TO CODALU NOTA1 NOTA2 FALTA1 FALTA2
+                MOVE ZEROS  TO CODALU NOTA1 NOTA2 NOTA3 NOTA4
+                                     FALTA1 FALTA2 FALTA3 FALTA4
+                                     NOTAREC
 				MOVE ZERO   TO TFALTAS MEDIA
-                MOVE SPACES TO NOME DISCIPLINA.
-                DISPLAY TELALUNO.
+                MOVE SPACES TO NOME DISCIPLINA STATUSALU.
+                DISPLAY TELALUNO
+                DISPLAY (23, 12) "F4=PESQUISAR POR NOME".
        INC-002.
                 ACCEPT  TCODIGO
                 ACCEPT W-ACT FROM ESCAPE KEY
-                 IF W-ACT = 02
+                 IF W-ACT = TEC-ESC
                    CLOSE ALUNO
                    GO TO ROT-FIM.
+                IF W-ACT = TEC-F4
+                   GO TO PSQ-001.
                 IF CODALU  = 0
                    MOVE "*** ALUNO INVALIDO ***" TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
@@ -221,10 +281,11 @@
        LER-ALUNO01.
                 MOVE 0 TO W-SEL
                 READ ALUNO
-				PERFORM INC-008
-				PERFORM INC-011
                 IF ST-ERRO NOT = "23"
                    IF ST-ERRO = "00"
+                      PERFORM INC-010
+                      PERFORM INC-015
+                      PERFORM INC-017
                       DISPLAY TELALUNO
                       MOVE "*** ALUNO JA CADASTRAD0 ***" TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
@@ -239,15 +300,15 @@
        INC-004.
                 ACCEPT TNOME
                 ACCEPT W-ACT FROM ESCAPE KEY
-                IF W-ACT = 02 GO TO INC-002.
+                IF W-ACT = TEC-ESC GO TO INC-002.
        INC-005.
                 ACCEPT TDISCIPLINA
                 ACCEPT W-ACT FROM ESCAPE KEY
-                IF W-ACT = 02 GO TO INC-004.
+                IF W-ACT = TEC-ESC GO TO INC-004.
        INC-006.
                 ACCEPT TNOTA1
                 ACCEPT W-ACT FROM ESCAPE KEY
-                IF W-ACT = 02 GO TO INC-005.
+                IF W-ACT = TEC-ESC GO TO INC-005.
                 IF NOTA1 <0 OR > 10
                    MOVE  "NOTA INVALIDA" TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
@@ -255,47 +316,114 @@
        INC-007.
                 ACCEPT TNOTA2
                 ACCEPT W-ACT FROM ESCAPE KEY
-                IF W-ACT = 02 GO TO INC-006.
+                IF W-ACT = TEC-ESC GO TO INC-006.
 				IF NOTA2 <0 OR > 10
                    MOVE  "NOTA INVALIDA" TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO INC-006.
        INC-008.
-                COMPUTE MEDIA = NOTA1 + NOTA2
-                COMPUTE MEDIA = MEDIA / 2
-                DISPLAY TMEDIA.
+                ACCEPT TNOTA3
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = TEC-ESC GO TO INC-007.
+                IF NOTA3 <0 OR > 10
+                   MOVE  "NOTA INVALIDA" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-008.
        INC-009.
-                ACCEPT TFALTA1
+                ACCEPT TNOTA4
                 ACCEPT W-ACT FROM ESCAPE KEY
-                IF W-ACT= 02 GO TO INC-007.
+                IF W-ACT = TEC-ESC GO TO INC-008.
+                IF NOTA4 <0 OR > 10
+                   MOVE  "NOTA INVALIDA" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-009.
        INC-010.
+                MOVE 2 TO W-QTDNOTAS
+                COMPUTE W-SOMANOTAS = NOTA1 + NOTA2
+                IF NOTA3 > 0
+                   ADD NOTA3 TO W-SOMANOTAS
+                   ADD 1 TO W-QTDNOTAS.
+                IF NOTA4 > 0
+                   ADD NOTA4 TO W-SOMANOTAS
+                   ADD 1 TO W-QTDNOTAS.
+                COMPUTE MEDIA = W-SOMANOTAS / W-QTDNOTAS
+                DISPLAY TMEDIA
+                PERFORM FAL-MAXAULAS THRU FAL-MAXAULAS-FIM.
+       INC-011.
+                ACCEPT TFALTA1
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT= TEC-ESC GO TO INC-009.
+                IF FALTA1 > W-MAXFALTAS
+                   MOVE  "FALTA INVALIDA" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-011.
+       INC-012.
                 ACCEPT TFALTA2
                 ACCEPT W-ACT FROM ESCAPE KEY
-                IF W-ACT= 02 GO TO INC-009.
-       INC-011.
-                COMPUTE TFALTAS = FALTA1 + FALTA2
+                IF W-ACT= TEC-ESC GO TO INC-011.
+                IF FALTA2 > W-MAXFALTAS
+                   MOVE  "FALTA INVALIDA" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-012.
+       INC-013.
+                ACCEPT TFALTA3
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT= TEC-ESC GO TO INC-012.
+                IF FALTA3 > W-MAXFALTAS
+                   MOVE  "FALTA INVALIDA" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-013.
+       INC-014.
+                ACCEPT TFALTA4
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT= TEC-ESC GO TO INC-013.
+                IF FALTA4 > W-MAXFALTAS
+                   MOVE  "FALTA INVALIDA" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-014.
+       INC-015.
+                COMPUTE TFALTAS = FALTA1 + FALTA2 + FALTA3 + FALTA4
                 DISPLAY TTFALTAS.
+      *
+      *        SE A MEDIA DAS NOTAS FICOU ABAIXO DA MINIMA, O ALUNO
+      *        TEM DIREITO A UMA NOTA DE RECUPERACAO, QUE PASSA A
+      *        VALER COMO MEDIA FINAL NO LUGAR DA MEDIA REPROVADA.
+       INC-016.
+                IF MEDIA NOT < W-MEDMIN
+                   MOVE ZEROS TO NOTAREC
+                   DISPLAY TNOTAREC
+                   GO TO INC-017.
+                ACCEPT TNOTAREC
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = TEC-ESC GO TO INC-014.
+                IF NOTAREC <0 OR > 10
+                   MOVE  "NOTA INVALIDA" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-016.
+                MOVE NOTAREC TO MEDIA
+                DISPLAY TMEDIA.
+       INC-017.
+                IF MEDIA < W-MEDMIN AND NOTAREC > 0
+                   MOVE NOTAREC TO MEDIA
+                   DISPLAY TMEDIA.
+                IF MEDIA NOT < W-MEDMIN AND TFALTAS NOT > W-FALTMAX
+                   MOVE "APROVADO " TO STATUSALU
+                ELSE
+                   MOVE "REPROVADO" TO STATUSALU.
+                DISPLAY TSTATUS.
       *
                 IF W-SEL = 1
                               GO TO ALT-OPC.
 
-       INC-OPC.
-                MOVE "S" TO W-OPCAO
-                DISPLAY (23, 40) "DADOS OK (S/N) : ".
-                ACCEPT (23, 57) W-OPCAO WITH UPDATE
-                ACCEPT W-ACT FROM ESCAPE KEY
-                IF W-ACT = 02 GO TO INC-005.
-                IF W-OPCAO = "N" OR "n"
-                   MOVE "*** DADOS RECUSADOS PELO OPERADOR ***" TO MENS
-                   PERFORM ROT-MENS THRU ROT-MENS-FIM
-                   GO TO INC-001.
-                IF W-OPCAO NOT = "S" AND "s"
-                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
-                   PERFORM ROT-MENS THRU ROT-MENS-FIM
-                   GO TO INC-OPC.
+           COPY CPYCONF.
        INC-WR1.
                 WRITE REGALU
                 IF ST-ERRO = "00" OR "02"
+                      MOVE "ALUNO"      TO AUD-ARQ
+                      MOVE "INCLUSAO"   TO AUD-ACAO
+                      MOVE CODALU       TO AUD-CHAVE
+                      PERFORM AUD-GRAVA THRU AUD-GRAVA-FIM
+                      ADD 1 TO W-INCCNT
                       MOVE "*** DADOS GRAVADOS *** " TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO INC-001.
@@ -310,6 +438,51 @@
                       GO TO ROT-FIM.
       *
       *****************************************
+      * ROTINA DE PESQUISA POR NOME (CHAVE2)  *
+      *****************************************
+      *
+       PSQ-001.
+                MOVE SPACES TO MENS
+                DISPLAY (23, 12) MENS
+                DISPLAY (23, 12) "NOME : "
+                MOVE SPACES TO W-PESQ
+                ACCEPT (23, 20) W-PESQ
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = TEC-ESC
+                   GO TO INC-001.
+                MOVE W-PESQ TO NOME
+                START ALUNO KEY IS NOT LESS THAN CHAVE2
+                IF ST-ERRO NOT = "00"
+                   MOVE "*** NENHUM ALUNO ENCONTRADO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+       PSQ-002.
+                READ ALUNO NEXT RECORD
+                IF ST-ERRO = "10"
+                   MOVE "*** FIM DA PESQUISA ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+                IF ST-ERRO NOT = "00"
+                   MOVE "ERRO NA LEITURA ARQUIVO ALUNO" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM.
+                PERFORM INC-010
+                PERFORM INC-015
+                PERFORM INC-017
+                DISPLAY TELALUNO
+                MOVE 1 TO W-SEL.
+       PSQ-003.
+                DISPLAY (23, 12)
+                    "ENTER=PROXIMO   F2=SELECIONAR   ESC=ENCERRAR".
+                ACCEPT (23, 65) W-OPCAO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = TEC-ESC
+                   GO TO INC-001.
+                IF W-ACT = TEC-F2
+                   GO TO ACE-001.
+                GO TO PSQ-002.
+      *
+      *****************************************
       * ROTINA DE CONSULTA/ALTERACAO/EXCLUSAO *
       *****************************************
       *
@@ -318,30 +491,27 @@
                      "F1=NOVO REGISTRO   F2=ALTERAR   F3=EXCLUIR"
                 ACCEPT (23, 55) W-OPCAO
                 ACCEPT W-ACT FROM ESCAPE KEY
-                IF W-ACT NOT = 02 AND W-ACT NOT = 03 AND W-ACT NOT = 04
+                IF W-ACT NOT = TEC-ESC AND W-ACT NOT = TEC-F2
+                   AND W-ACT NOT = TEC-F3
                    GO TO ACE-001.
                 MOVE SPACES TO MENS
                 DISPLAY (23, 12) MENS
-                IF W-ACT = 02
+                IF W-ACT = TEC-ESC
                    MOVE 02 TO W-SEL
                    GO TO INC-001.
-                IF W-ACT = 03
+                IF W-ACT = TEC-F2
                    GO TO INC-004.
+                PERFORM OPR-CONF THRU OPR-CONF-FIM
+                GO TO EXC-OPC.
       *
-       EXC-OPC.
-                DISPLAY (23, 40) "EXCLUIR   (S/N) : ".
-                ACCEPT (23, 57) W-OPCAO
-                IF W-OPCAO = "N" OR "n"
-                   MOVE "*** REGISTRO NAO EXCLUIDO ***" TO MENS
-                   PERFORM ROT-MENS THRU ROT-MENS-FIM
-                   GO TO INC-001.
-                IF W-OPCAO NOT = "S" AND "s"
-                   MOVE "*** DIGITE APENAS S=SIM  e  N=NAO ***" TO MENS
-                   PERFORM ROT-MENS THRU ROT-MENS-FIM
-                   GO TO EXC-OPC.
        EXC-DL1.
                 DELETE ALUNO RECORD
                 IF ST-ERRO = "00"
+                   MOVE "ALUNO"      TO AUD-ARQ
+                   MOVE "EXCLUSAO"   TO AUD-ACAO
+                   MOVE CODALU       TO AUD-CHAVE
+                   PERFORM AUD-GRAVA THRU AUD-GRAVA-FIM
+                   ADD 1 TO W-EXCCNT
                    MOVE "*** REGISTRO EXCLUIDO ***           " TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO INC-001.
@@ -349,22 +519,14 @@
                 PERFORM ROT-MENS THRU ROT-MENS-FIM
                 GO TO ROT-FIM.
       *
-       ALT-OPC.
-                DISPLAY (23, 40) "ALTERAR  (S/N) : ".
-                ACCEPT (23, 57) W-OPCAO
-                ACCEPT W-ACT FROM ESCAPE KEY
-                IF W-ACT = 02 GO TO INC-005.
-                IF W-OPCAO = "N" OR "n"
-                   MOVE "*** INFORMACOES NAO ALTERADAS *** " TO MENS
-                   PERFORM ROT-MENS THRU ROT-MENS-FIM
-                   GO TO INC-001.
-                IF W-OPCAO NOT = "S" AND "s"
-                   MOVE "*** DIGITE APENAS S=SIM  e  N=NAO ***" TO MENS
-                   PERFORM ROT-MENS THRU ROT-MENS-FIM
-                   GO TO ALT-OPC.
        ALT-RW1.
                 REWRITE REGALU
                 IF ST-ERRO = "00" OR "02"
+                   MOVE "ALUNO"      TO AUD-ARQ
+                   MOVE "ALTERACAO"  TO AUD-ACAO
+                   MOVE CODALU       TO AUD-CHAVE
+                   PERFORM AUD-GRAVA THRU AUD-GRAVA-FIM
+                   ADD 1 TO W-ALTCNT
                    MOVE "*** REGISTRO ALTERADO ***         " TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO INC-001.
@@ -378,6 +540,10 @@
       *
        ROT-FIM.
                 DISPLAY (01, 01) ERASE
+                DISPLAY "RESUMO DA SESSAO - CADASTRO DE ALUNO"
+                DISPLAY "INCLUSOES..............: " W-INCCNT
+                DISPLAY "ALTERACOES..............: " W-ALTCNT
+                DISPLAY "EXCLUSOES..............: " W-EXCCNT
                 EXIT PROGRAM.
        ROT-FIMP.
                 EXIT PROGRAM.
@@ -389,17 +555,38 @@
       * ROTINA DE MENSAGEM *
       **********************
       *
-       ROT-MENS.
-                MOVE ZEROS TO W-CONT.
-       ROT-MENS1.
-               DISPLAY (23, 12) MENS.
-       ROT-MENS2.
-                ADD 1 TO W-CONT
-                IF W-CONT < 3000
-                   GO TO ROT-MENS2
-                ELSE
-                   DISPLAY (23, 12) LIMPA.
-       ROT-MENS-FIM.
+           COPY CPYMENS REPLACING ==CPY-COL== BY ==12==.
+      *
+      **************************************
+      * ROTINA DE LIMITE DE FALTAS POR      *
+      * DISCIPLINA (TAB-DISCIPLINAS)        *
+      **************************************
+      *
+       FAL-MAXAULAS.
+                MOVE 60 TO W-MAXFALTAS
+                MOVE 1  TO W-IXD.
+       FAL-MAXAULAS2.
+                IF W-IXD > 5 GO TO FAL-MAXAULAS-FIM.
+                IF TABELA-DISCNOME(W-IXD) = DISCIPLINA
+                   MOVE TABELA-DISCAULAS(W-IXD) TO W-MAXFALTAS
+                   GO TO FAL-MAXAULAS-FIM.
+                ADD 1 TO W-IXD
+                GO TO FAL-MAXAULAS2.
+       FAL-MAXAULAS-FIM.
                 EXIT.
+      *
+      **********************
+      * IDENTIFICACAO DO OPERADOR *
+      **********************
+      *
+           COPY CPYOPER.
+      *
+           COPY CPYOPRC.
+      *
+      **********************
+      * AUDITORIA (AUDIT.TXT)   *
+      **********************
+      *
+           COPY CPYAUDP.
        FIM-ROT-TEMPO.
     
\ No newline at end of file
