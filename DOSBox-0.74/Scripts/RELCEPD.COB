@@ -0,0 +1,253 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RELCEPD.
+      **************************************
+      *  RELATORIO DE LOGRADOURO DUPLICADO *
+      *  (CEP.DAT VIA CHAVE2)              *
+      **************************************
+      *----------------------------------------------------------------
+      * CHECKPOINT: A CADA LOGRADOURO FECHADO (RCD-FECHAGRUPO), O ULTIMO
+      * LOGRADOURO PROCESSADO E OS TOTAIS ACUMULADOS SAO GRAVADOS EM
+      * RELCEPD.CKP. SE O JOB FOR INTERROMPIDO, A PROXIMA EXECUCAO LE
+      * ESSE CHECKPOINT E RETOMA A PARTIR DO LOGRADOURO SEGUINTE (START
+      * KEY IS GREATER THAN), EM VEZ DE VARRER CEP.DAT DESDE O INICIO,
+      * CONTINUANDO O RELATORIO (OPEN EXTEND) EM VEZ DE RECRIA-LO. AO
+      * TERMINAR NORMALMENTE, O CHECKPOINT E ESVAZIADO.
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY CPYCEPS.
+           SELECT RELCEP ASSIGN TO DISK
+                        ORGANIZATION IS LINE SEQUENTIAL
+                        FILE STATUS  IS ST-REL.
+           COPY CPYIMPS.
+           SELECT CHKREL ASSIGN TO DISK
+                        ORGANIZATION IS LINE SEQUENTIAL
+                        FILE STATUS  IS ST-CHK.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+           COPY CPYCEPR.
+      *
+       FD  RELCEP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "RELCEPD.TXT".
+       01 LINREL                       PIC X(80).
+      *
+           COPY CPYIMPR.
+      *
+       FD  CHKREL
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "RELCEPD.CKP".
+       01 REGCHK.
+                03 CK-LOGRADOURO       PIC X(35).
+                03 CK-LIDOS            PIC 9(06).
+                03 CK-GRUPOS           PIC 9(06).
+                03 CK-DUPLIC           PIC 9(06).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 ST-ERRO        PIC X(02) VALUE "00".
+       77 ST-REL         PIC X(02) VALUE "00".
+       77 ST-CHK         PIC X(02) VALUE "00".
+       77 ST-IMP         PIC X(02) VALUE "00".
+       77 W-LIDOS        PIC 9(06) VALUE ZEROS.
+       77 W-GRUPOS       PIC 9(06) VALUE ZEROS.
+       77 W-DUPLIC       PIC 9(06) VALUE ZEROS.
+       77 W-QTDGRUPO     PIC 9(06) VALUE ZEROS.
+       77 W-LOGANT       PIC X(35) VALUE SPACES.
+       77 W-PRIMEIRO     PIC X(01) VALUE "S".
+       77 W-RETOMOU      PIC X(01) VALUE "N".
+       77 W-CK-LOGRADOURO PIC X(35) VALUE SPACES.
+       77 W-CK-LIDOS      PIC 9(06) VALUE ZEROS.
+       77 W-CK-GRUPOS     PIC 9(06) VALUE ZEROS.
+       77 W-CK-DUPLIC     PIC 9(06) VALUE ZEROS.
+      *
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+           PERFORM RCD-OP0 THRU RCD-OP0-FIM.
+           GO TO RCD-LER.
+      *
+      *-----------------------------------------------------------------
+      * ABERTURA DOS ARQUIVOS - LE O CHECKPOINT (SE HOUVER) ANTES DE
+      * POSICIONAR O ARQUIVO DE CEP E DECIDIR SE O RELATORIO CONTINUA
+      * OU COMECA DO ZERO
+      *-----------------------------------------------------------------
+       RCD-OP0.
+           OPEN INPUT CEP
+           IF ST-ERRO NOT = "00"
+               DISPLAY "ERRO AO ABRIR CEP.DAT - ST=" ST-ERRO
+               GO TO ROT-FIM.
+           PERFORM RCD-CHKLER THRU RCD-CHKLER-FIM.
+           IF W-RETOMOU = "S"
+               OPEN EXTEND RELCEP
+           ELSE
+               OPEN OUTPUT RELCEP.
+           IF ST-REL NOT = "00"
+               DISPLAY "ERRO AO ABRIR RELCEPD.TXT - ST=" ST-REL
+               CLOSE CEP
+               GO TO ROT-FIM.
+           IF W-RETOMOU = "S"
+               OPEN EXTEND IMPRESSORA
+           ELSE
+               OPEN OUTPUT IMPRESSORA.
+           IF ST-IMP NOT = "00"
+               DISPLAY "ERRO AO ABRIR IMPRESSORA - ST=" ST-IMP
+               CLOSE CEP RELCEP
+               GO TO ROT-FIM.
+           OPEN OUTPUT CHKREL.
+           IF W-RETOMOU = "N"
+               MOVE "RELATORIO DE LOGRADOURO DUPLICADO EM CEP.DAT"
+                                                          TO LINREL
+               WRITE LINREL
+               MOVE LINREL TO LINIMPR
+               WRITE LINIMPR
+               MOVE SPACES TO LINREL
+               WRITE LINREL
+               MOVE LINREL TO LINIMPR
+               WRITE LINIMPR
+           ELSE
+               MOVE W-CK-LIDOS  TO W-LIDOS
+               MOVE W-CK-GRUPOS TO W-GRUPOS
+               MOVE W-CK-DUPLIC TO W-DUPLIC
+               DISPLAY "RELCEPD - RETOMANDO APOS " W-CK-LOGRADOURO.
+           IF W-RETOMOU = "S"
+               MOVE W-CK-LOGRADOURO TO LOGRADOURO
+               START CEP KEY IS GREATER THAN CHAVE2
+           ELSE
+               MOVE LOW-VALUES TO CODCEP
+               START CEP KEY IS NOT LESS THAN CHAVE2.
+           IF ST-ERRO NOT = "00"
+               DISPLAY "CEP.DAT - NADA PENDENTE A CONFERIR"
+               PERFORM RCD-CHKLIMPA THRU RCD-CHKLIMPA-FIM
+               CLOSE CEP RELCEP IMPRESSORA
+               GO TO ROT-FIM.
+       RCD-OP0-FIM.
+           EXIT.
+      *
+      *-----------------------------------------------------------------
+      * LE O ULTIMO CHECKPOINT GRAVADO (SE EXISTIR) EM RELCEPD.CKP --
+      * CADA LINHA SOBRESCREVE A ANTERIOR NA MEMORIA, DE MODO QUE SO
+      * INTERESSA A ULTIMA GRAVADA, O LOGRADOURO MAIS RECENTE FECHADO
+      *-----------------------------------------------------------------
+       RCD-CHKLER.
+           OPEN INPUT CHKREL
+           IF ST-CHK NOT = "00"
+               GO TO RCD-CHKLER-FIM.
+       RCD-CHKLER-002.
+           READ CHKREL
+               AT END GO TO RCD-CHKLER-EOF.
+           MOVE CK-LOGRADOURO TO W-CK-LOGRADOURO
+           MOVE CK-LIDOS      TO W-CK-LIDOS
+           MOVE CK-GRUPOS     TO W-CK-GRUPOS
+           MOVE CK-DUPLIC     TO W-CK-DUPLIC
+           MOVE "S" TO W-RETOMOU
+           GO TO RCD-CHKLER-002.
+       RCD-CHKLER-EOF.
+           CLOSE CHKREL.
+       RCD-CHKLER-FIM.
+           EXIT.
+      *
+      *-----------------------------------------------------------------
+      * ESVAZIA O CHECKPOINT (JOB CONCLUIDO OU SEM NADA A FAZER)
+      *-----------------------------------------------------------------
+       RCD-CHKLIMPA.
+           OPEN OUTPUT CHKREL
+           CLOSE CHKREL.
+       RCD-CHKLIMPA-FIM.
+           EXIT.
+      *
+      *-----------------------------------------------------------------
+      * VARRE CEP.DAT EM ORDEM DE LOGRADOURO (CHAVE2), CONTANDO
+      * QUANTOS CODCEP EXISTEM POR LOGRADOURO E GRAVANDO OS GRUPOS
+      * COM MAIS DE UM CODCEP
+      *-----------------------------------------------------------------
+       RCD-LER.
+           READ CEP NEXT RECORD
+               AT END GO TO RCD-EOF.
+           ADD 1 TO W-LIDOS.
+           IF W-PRIMEIRO = "S"
+               MOVE "N" TO W-PRIMEIRO
+               MOVE LOGRADOURO TO W-LOGANT
+               MOVE 1 TO W-QTDGRUPO
+               GO TO RCD-LER.
+           IF LOGRADOURO = W-LOGANT
+               ADD 1 TO W-QTDGRUPO
+               GO TO RCD-LER.
+      *
+      * TROCOU DE LOGRADOURO - FECHA O GRUPO ANTERIOR E ABRE UM NOVO
+           PERFORM RCD-FECHAGRUPO THRU RCD-FECHAGRUPO-FIM.
+           MOVE LOGRADOURO TO W-LOGANT
+           MOVE 1 TO W-QTDGRUPO
+           GO TO RCD-LER.
+      *
+      *-----------------------------------------------------------------
+      * FIM DE ARQUIVO - FECHA O ULTIMO GRUPO PENDENTE
+      *-----------------------------------------------------------------
+       RCD-EOF.
+           IF W-PRIMEIRO = "N"
+               PERFORM RCD-FECHAGRUPO THRU RCD-FECHAGRUPO-FIM.
+           GO TO RCD-FIM.
+      *
+      *-----------------------------------------------------------------
+      * SE O GRUPO QUE ACABOU DE FECHAR TINHA MAIS DE UM CODCEP,
+      * GRAVA UMA LINHA NO RELATORIO. EM SEGUIDA, GRAVA O CHECKPOINT
+      * COM O LOGRADOURO QUE ACABOU DE FECHAR E OS TOTAIS ATE AQUI --
+      * W-LIDOS AINDA INCLUI O PRIMEIRO REGISTRO DO GRUPO SEGUINTE
+      * (JA LIDO PARA DETECTAR A TROCA), POR ISSO O CHECKPOINT GRAVA
+      * W-LIDOS - 1, A CONTAGEM EXATA ATE O FIM DO GRUPO FECHADO
+      *-----------------------------------------------------------------
+       RCD-FECHAGRUPO.
+           IF W-QTDGRUPO > 1
+               ADD 1 TO W-GRUPOS
+               ADD W-QTDGRUPO TO W-DUPLIC
+               MOVE SPACES TO LINREL
+               STRING "LOGRADOURO " W-LOGANT " - " W-QTDGRUPO
+                      " CODCEP DIFERENTES"
+                      DELIMITED BY SIZE INTO LINREL
+               WRITE LINREL
+               MOVE LINREL TO LINIMPR
+               WRITE LINIMPR.
+           MOVE W-LOGANT TO CK-LOGRADOURO
+           COMPUTE CK-LIDOS = W-LIDOS - 1
+           MOVE W-GRUPOS TO CK-GRUPOS
+           MOVE W-DUPLIC TO CK-DUPLIC
+           WRITE REGCHK.
+       RCD-FECHAGRUPO-FIM.
+           EXIT.
+      *
+      *-----------------------------------------------------------------
+      * FECHAMENTO E RESUMO - JOB CONCLUIDO, ESVAZIA O CHECKPOINT
+      *-----------------------------------------------------------------
+       RCD-FIM.
+           MOVE SPACES TO LINREL
+           WRITE LINREL
+           MOVE LINREL TO LINIMPR
+           WRITE LINIMPR.
+           STRING "REGISTROS LIDOS.........: " W-LIDOS
+                  DELIMITED BY SIZE INTO LINREL
+           WRITE LINREL
+           MOVE LINREL TO LINIMPR
+           WRITE LINIMPR.
+           STRING "LOGRADOUROS DUPLICADOS..: " W-GRUPOS
+                  DELIMITED BY SIZE INTO LINREL
+           WRITE LINREL
+           MOVE LINREL TO LINIMPR
+           WRITE LINIMPR.
+           STRING "CODCEP ENVOLVIDOS.......: " W-DUPLIC
+                  DELIMITED BY SIZE INTO LINREL
+           WRITE LINREL
+           MOVE LINREL TO LINIMPR
+           WRITE LINIMPR.
+           CLOSE CEP RELCEP CHKREL IMPRESSORA.
+           PERFORM RCD-CHKLIMPA THRU RCD-CHKLIMPA-FIM.
+           DISPLAY "RELCEPD - RELATORIO GERADO EM RELCEPD.TXT".
+           DISPLAY "LOGRADOUROS DUPLICADOS..: " W-GRUPOS.
+      *
+       ROT-FIM.
+           STOP RUN.
