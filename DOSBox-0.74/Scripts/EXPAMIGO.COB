@@ -0,0 +1,135 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXPAMIGO.
+      **************************************
+      *  EXTRATO DE AMIGO.DAT EM FORMATO   *
+      *  DELIMITADO (CSV)                  *
+      **************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CODAMIGO ASSIGN TO DISK
+                        ORGANIZATION IS INDEXED
+                        ACCESS MODE  IS SEQUENTIAL
+                        RECORD KEY   IS APELIDO
+                        FILE STATUS  IS ST-ERRO.
+           SELECT RELEXP ASSIGN TO DISK
+                        ORGANIZATION IS LINE SEQUENTIAL
+                        FILE STATUS  IS ST-REL.
+           COPY CPYCATS.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+           COPY CPYAMIR.
+      *
+       FD  RELEXP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "AMIGO.CSV".
+       01 LINEXP                       PIC X(150).
+      *
+           COPY CPYCATR.
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 ST-ERRO        PIC X(02) VALUE "00".
+       77 ST-REL         PIC X(02) VALUE "00".
+       77 W-LIDOS        PIC 9(06) VALUE ZEROS.
+       77 TEXTOAMIGO     PIC X(10) VALUE SPACES.
+      *VECTOR
+       01 TABAMIGO.
+            03  TABAMIGO0 PIC X(12) VALUE "FACULDADE".
+            03  TABAMIGO1 PIC X(12) VALUE "IGREJA".
+            03  TABAMIGO2 PIC X(12) VALUE "BAIRRO".
+            03  TABAMIGO3 PIC X(12) VALUE "CLUBE".
+            03  TABAMIGO4 PIC X(12) VALUE "BALADA".
+            03  TABAMIGO5 PIC X(12) VALUE "ACADEMIA".
+            03  TABAMIGO6 PIC X(12) VALUE "BOTECO".
+            03  TABAMIGO7 PIC X(12) VALUE "PRAIA".
+            03  TABAMIGO8 PIC X(12) VALUE "VIAGEM".
+            03  TABAMIGO9 PIC X(12) VALUE "INIMIGO".
+       01 TABELAAMIGO REDEFINES TABAMIGO.
+            03  TABELAAMIGOV PIC X(12) OCCURS 10 TIMES.
+      *
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+           PERFORM CAT-CARGA THRU CAT-CARGA-FIM.
+           PERFORM EXP-OP0 THRU EXP-OP0-FIM.
+           GO TO EXP-LER.
+      *
+      *-----------------------------------------------------------------
+      * ABERTURA DOS ARQUIVOS
+      *-----------------------------------------------------------------
+       EXP-OP0.
+           OPEN INPUT CODAMIGO
+           IF ST-ERRO NOT = "00"
+               DISPLAY "ERRO AO ABRIR AMIGO.DAT - ST=" ST-ERRO
+               GO TO ROT-FIM.
+           OPEN OUTPUT RELEXP
+           IF ST-REL NOT = "00"
+               DISPLAY "ERRO AO ABRIR AMIGO.CSV - ST=" ST-REL
+               CLOSE CODAMIGO
+               GO TO ROT-FIM.
+           MOVE "APELIDO,NOME,EMAIL,TELEFONE,CATEGORIA,NASCIMENTO"
+                TO LINEXP
+           WRITE LINEXP.
+       EXP-OP0-FIM.
+           EXIT.
+      *
+      *-----------------------------------------------------------------
+      * CARREGA TABELAAMIGOV COM AS DESCRICOES GRAVADAS EM CATEGO.DAT,
+      * MANTENDO O VALOR FIXO DE WORKING-STORAGE PARA QUALQUER TIPO QUE
+      * AINDA NAO TENHA UM REGISTRO CADASTRADO (ARQUIVO NOVO OU AINDA
+      * NAO ATUALIZADO PELO CADCATG)
+      *-----------------------------------------------------------------
+       CAT-CARGA.
+           OPEN INPUT CATEGO
+           IF ST-ERRO NOT = "00"
+               GO TO CAT-CARGA-FIM.
+       CAT-CARGA-LER.
+           READ CATEGO NEXT RECORD
+               AT END GO TO CAT-CARGA-EOF.
+           MOVE DESCAMIGO TO TABELAAMIGOV(CAT-TIPO + 1).
+           GO TO CAT-CARGA-LER.
+       CAT-CARGA-EOF.
+           CLOSE CATEGO.
+       CAT-CARGA-FIM.
+           EXIT.
+      *
+      *-----------------------------------------------------------------
+      * LEITURA SEQUENCIAL DE AMIGO.DAT E GRAVACAO DE UMA LINHA
+      * DELIMITADA POR VIRGULA PARA CADA REGISTRO
+      *-----------------------------------------------------------------
+       EXP-LER.
+           READ CODAMIGO NEXT RECORD
+               AT END GO TO EXP-FIM.
+           ADD 1 TO W-LIDOS.
+           MOVE TABELAAMIGOV(TIPOAMIGO + 1) TO TEXTOAMIGO
+           MOVE SPACES TO LINEXP
+           STRING APELIDO       DELIMITED BY SPACE ","
+                  NOME          DELIMITED BY SPACE ","
+                  EMAIL         DELIMITED BY SPACE ","
+                  DDD           DELIMITED BY SIZE  "-"
+                  NUMERO        DELIMITED BY SIZE  ","
+                  TEXTOAMIGO    DELIMITED BY SPACE ","
+                  DIA           DELIMITED BY SIZE  "/"
+                  MES           DELIMITED BY SIZE  "/"
+                  ANO           DELIMITED BY SIZE
+                  INTO LINEXP
+           WRITE LINEXP.
+           GO TO EXP-LER.
+      *
+      *-----------------------------------------------------------------
+      * FECHAMENTO E RESUMO
+      *-----------------------------------------------------------------
+       EXP-FIM.
+           CLOSE CODAMIGO RELEXP.
+           DISPLAY "EXPAMIGO - EXTRATO GERADO EM AMIGO.CSV".
+           DISPLAY "REGISTROS EXPORTADOS.....: " W-LIDOS.
+      *
+       ROT-FIM.
+           STOP RUN.
