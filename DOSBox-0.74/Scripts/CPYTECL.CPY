@@ -0,0 +1,9 @@
+      *-----------------------------------------------------------------
+      * CPYTECL - CODIGOS DE TECLA RETORNADOS POR "ACCEPT W-ACT FROM
+      * ESCAPE KEY", NOMEADOS PARA QUE AS COMPARACOES EM ACE-001 E NOS
+      * DEMAIS PONTOS DE NAVEGACAO NAO FIQUEM COM LITERAIS SOLTOS.
+      *-----------------------------------------------------------------
+       77 TEC-ESC         PIC 9(02) VALUE 02.
+       77 TEC-F2          PIC 9(02) VALUE 03.
+       77 TEC-F3          PIC 9(02) VALUE 04.
+       77 TEC-F4          PIC 9(02) VALUE 05.
