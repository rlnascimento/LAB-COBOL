@@ -3,285 +3,18 @@
       **************************************
       * MANUTENCAO DO CADASTRO DE AMIGO  *
       **************************************
+      * SUBSTITUIDO POR P2017N01-ISHII.COB (PROGRAM-ID P2017N01), QUE
+      * TEM O LAYOUT DE REGISTRO UNICO PARA O AMIGO.DAT (VER MIGAMIGO
+      * PARA A CONVERSAO DE UM AMIGO.DAT GRAVADO POR ESTA VERSAO).
+      * MANTIDO COMO PONTEIRO PARA NAO QUEBRAR QUEM AINDA RODA CEP001.
       *----------------------------------------------------------------
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
                          DECIMAL-POINT IS COMMA.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-       SELECT AMIGO ASSIGN TO DISK
-                    ORGANIZATION IS INDEXED
-                    ACCESS MODE  IS DYNAMIC
-                    RECORD KEY   IS APELIDO
-                    FILE STATUS  IS ST-ERRO.
-      *              ALTERNATE RECORD KEY IS CHAVE2 = NOME
-      *                                               WITH DUPLICATES.
       *
-      *-----------------------------------------------------------------
-       DATA DIVISION.
-       FILE SECTION.
-       FD AMIGO
-               LABEL RECORD IS STANDARD
-               VALUE OF FILE-ID IS "AMIGO.DAT".
-       01 REGPRO.
-                03 APELIDO              PIC X(12).
-                03 NOME                 PIC X(35).
-                03 EMAIL                PIC X(25).
-                03 TELEFONE.
-                    05 DDD              PIC 9(3).
-                    05 NUMERO           PIC 9(9).
-                03 TIPOAMIGO            PIC 9.
-                03 DATANASCIMENTO.
-                    05 DIA              PIC 9(2).
-                    05 MES              PIC 9(2).
-                    05 ANO              PIC 9(4).
-                
-      *
-      *-----------------------------------------------------------------
-       WORKING-STORAGE SECTION.
-       77 W-SEL        PIC 9(01) VALUE ZEROS.
-       77 W-CONT       PIC 9(06) VALUE ZEROS.
-       77 W-OPCAO      PIC X(01) VALUE SPACES.
-       77 ST-ERRO      PIC X(02) VALUE "00".
-       77 W-ACT        PIC 9(02) VALUE ZEROS.
-       77 MENS         PIC X(50) VALUE SPACES.
-       77 LIMPA        PIC X(50) VALUE SPACES.
-       77 MASC1        PIC 9.999.9999
-       
-      * VETOR
-
-      * Você tem que criar uma tabela
-      * Você vai criar uma variavel que vai receber os valores da tabela
-       01 TABELA.
-               03 AMIGO1 PIC X(12) VALUE "FACULDADE".  
-               03 AMIGO2 PIC X(12) VALUE "IGREJA".  
-               03 AMIGO3 PIC X(12) VALUE "BAIRRO".  
-               03 AMIGO4 PIC X(12) VALUE "CLUBE".  
-               03 AMIGO5 PIC X(12) VALUE "BALADA".  
-               03 AMIGO6 PIC X(12) VALUE "ACADEMIA".  
-               03 AMIGO7 PIC X(12) VALUE "BOTECO".  
-               03 AMIGO8 PIC X(12) VALUE "PRAIA".  
-               03 AMIGO9 PIC X(12) VALUE "VIAGEM".  
-               03 AMIGO10 PIC X(12) VALUE "INIMIGO".
-       
-       01 VARTABELA REDEFINES TABELA.
-               03 VARTABELA PIC X(12) OCCURS 10 TIMES.    
       *-----------------------------------------------------------------
        PROCEDURE DIVISION.
        INICIO.
-      *
-       INC-OP0.
-           OPEN I-O AMIGO
-           IF ST-ERRO NOT = "00"
-               IF ST-ERRO = "30"
-                      OPEN OUTPUT AMIGO
-                      CLOSE AMIGO
-                      MOVE "*** ARQUIVO AMIGO SENDO CRIADO **" TO MENS
-                      PERFORM ROT-MENS THRU ROT-MENS-FIM
-                      GO TO INC-OP0
-                   ELSE
-                      MOVE "ERRO NA ABERTURA DO ARQUIVO DE AMIGOS" TO MENS
-                      PERFORM ROT-MENS THRU ROT-MENS-FIM
-                      GO TO ROT-FIM
-                ELSE
-                    NEXT SENTENCE.
-                    
-       INC-001.
-                MOVE ZEROS  TO TELEFONE TIPOAMIGO DATANASCIMENTO
-                MOVE SPACES TO NOME EMAIL APELIDO
-                DISPLAY (01, 01) ERASE
-                DISPLAY  (01, 20) "CADASTRO DE AMIGO"
-                DISPLAY  (04, 01) "APELIDO              : "
-                DISPLAY  (05, 01) "NOME                 : "
-                DISPLAY  (06, 01) "EMAIL                : "
-                DISPLAY  (07, 01) "TELEFONE             : "
-                DISPLAY  (08, 01) "TIPO DE AMIGO        : "
-                DISPLAY  (09, 01) "DATA DE NASCIMENTO   : ".
-                
-       INC-002.
-                ACCEPT  (04, 23) APELIDO
-                ACCEPT W-ACT FROM ESCAPE KEY
-                 IF W-ACT = 02
-                   CLOSE AMIGO
-                   GO TO ROT-FIM.
-                IF APELIDO  = 0
-                   MOVE "*** AMIGO INVALIDO ***" TO MENS
-                   PERFORM ROT-MENS THRU ROT-MENS-FIM
-                   GO TO INC-001.
-                   
-       LER-AMIGO01.
-                MOVE 0 TO W-SEL
-                READ AMIGO
-                IF ST-ERRO NOT = "23"
-                   IF ST-ERRO = "00"
-                      DISPLAY (05, 23) NOME
-                      DISPLAY (06, 23) EMAIL
-                      DISPLAY (07, 23) TELEFONE
-                      DISPLAY (08, 23) TIPOAMIGO
-                      DISPLAY (09, 23) DATANASCIMENTO
-                      MOVE "*** AMIGO JA CADASTRAD0 ***" TO MENS
-                      PERFORM ROT-MENS THRU ROT-MENS-FIM
-                      MOVE 1 TO W-SEL
-                      GO TO ACE-001
-                   ELSE
-                      MOVE "ERRO NA LEITURA ARQUIVO AMIGO"   TO MENS
-                      PERFORM ROT-MENS THRU ROT-MENS-FIM
-                      GO TO ROT-FIM
-                ELSE
-                   NEXT SENTENCE.
-                   
-       INC-003.
-                ACCEPT (05, 23) NOME
-                ACCEPT W-ACT FROM ESCAPE KEY
-                IF W-ACT = 02 GO TO INC-002.
-      * QUESTION:  o que é esta merda de W-ACT? 
-       INC-004.
-                ACCEPT (06, 23) EMAIL
-                ACCEPT W-ACT FROM ESCAPE KEY
-                IF W-ACT = 02 GO TO INC-003.
-       INC-005.
-                ACCEPT (07, 23) TELEFONE
-                MOVE TELEFONE TO MASC1
-                DISPLAY (07,23) MASC1
-                ACCEPT W-ACT FROM ESCAPE KEY
-                IF W-ACT = 02 GO TO INC-004.
-       INC-006.
-                ACCEPT (08, 23) TIPOAMIGO
-                ACCEPT W-ACT FROM ESCAPE KEY
-                IF W-ACT = 02 GO TO INC-005.
-       INC-007.
-                ACCEPT (09, 23) DATANASCIMENTO
-                ACCEPT W-ACT FROM ESCAPE KEY
-                IF W-ACT = 02 GO TO INC-006.
-
-                IF W-SEL = 1
-                              GO TO ALT-OPC.
-
-       INC-OPC.
-                MOVE "S" TO W-OPCAO
-                DISPLAY (23, 40) "DADOS OK (S/N) : ".
-                ACCEPT (23, 57) W-OPCAO WITH UPDATE
-                ACCEPT W-ACT FROM ESCAPE KEY
-                IF W-ACT = 02 GO TO INC-005.
-                IF W-OPCAO = "N" OR "n"
-                   MOVE "*** DADOS RECUSADOS PELO OPERADOR ***" TO MENS
-                   PERFORM ROT-MENS THRU ROT-MENS-FIM
-                   GO TO INC-001.
-                IF W-OPCAO NOT = "S" AND "s"
-                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
-                   PERFORM ROT-MENS THRU ROT-MENS-FIM
-                   GO TO INC-OPC.
-                   
-       INC-WR1.
-                WRITE REGPRO
-                IF ST-ERRO = "00" OR "02"
-                      MOVE "*** AMIGO GRAVADO *** " TO MENS
-                      PERFORM ROT-MENS THRU ROT-MENS-FIM
-                      GO TO INC-001.
-                IF ST-ERRO = "22"
-                      MOVE "*** AMIGO JA EXISTE ***       " TO MENS
-                      PERFORM ROT-MENS THRU ROT-MENS-FIM
-                      GO TO INC-001.
-                ELSE
-                      MOVE "ERRO NA GRAVACAO DO ARQUIVO DE AMIGOS"
-                                                       TO MENS
-                      PERFORM ROT-MENS THRU ROT-MENS-FIM
-                      GO TO ROT-FIM.
-      *
-      *****************************************
-      * ROTINA DE CONSULTA/ALTERACAO/EXCLUSAO *
-      *****************************************
-      *
-       ACE-001.
-                DISPLAY (23, 12)
-                     "F1=NOVO REGISTRO   F2=ALTERAR   F3=EXCLUIR"
-                ACCEPT (23, 55) W-OPCAO
-                ACCEPT W-ACT FROM ESCAPE KEY
-                IF W-ACT NOT = 02 AND W-ACT NOT = 03 AND W-ACT NOT = 04
-                   GO TO ACE-001.
-                MOVE SPACES TO MENS
-                DISPLAY (23, 12) MENS
-                IF W-ACT = 02
-                   MOVE 02 TO W-SEL
-                   GO TO INC-001.
-                IF W-ACT = 03
-                   GO TO INC-003.
-      *
-       EXC-OPC.
-                DISPLAY (23, 40) "EXCLUIR   (S/N) : ".
-                ACCEPT (23, 57) W-OPCAO
-                IF W-OPCAO = "N" OR "n"
-                   MOVE "*** REGISTRO NAO EXCLUIDO ***" TO MENS
-                   PERFORM ROT-MENS THRU ROT-MENS-FIM
-                   GO TO INC-001.
-                IF W-OPCAO NOT = "S" AND "s"
-                   MOVE "*** DIGITE APENAS S=SIM  e  N=NAO ***" TO MENS
-                   PERFORM ROT-MENS THRU ROT-MENS-FIM
-                   GO TO EXC-OPC.
-       EXC-DL1.
-                DELETE AMIGO RECORD
-                IF ST-ERRO = "00"
-                   MOVE "*** REGISTRO EXCLUIDO ***           " TO MENS
-                   PERFORM ROT-MENS THRU ROT-MENS-FIM
-                   GO TO INC-001.
-                MOVE "ERRO NA EXCLUSAO DO REGISTRO "   TO MENS
-                PERFORM ROT-MENS THRU ROT-MENS-FIM
-                GO TO ROT-FIM.
-      *
-       ALT-OPC.
-                DISPLAY (23, 40) "ALTERAR  (S/N) : ".
-                ACCEPT (23, 57) W-OPCAO
-                ACCEPT W-ACT FROM ESCAPE KEY
-                IF W-ACT = 02 GO TO INC-005.
-                IF W-OPCAO = "N" OR "n"
-                   MOVE "*** INFORMACOES NAO ALTERADAS *** " TO MENS
-                   PERFORM ROT-MENS THRU ROT-MENS-FIM
-                   GO TO INC-001.
-                IF W-OPCAO NOT = "S" AND "s"
-                   MOVE "*** DIGITE APENAS S=SIM  e  N=NAO ***" TO MENS
-                   PERFORM ROT-MENS THRU ROT-MENS-FIM
-                   GO TO ALT-OPC.
-       ALT-RW1.
-                REWRITE REGPRO
-                IF ST-ERRO = "00" OR "02"
-                   MOVE "*** REGISTRO ALTERADO ***         " TO MENS
-                   PERFORM ROT-MENS THRU ROT-MENS-FIM
-                   GO TO INC-001.
-                MOVE "ERRO NA EXCLUSAO DO REGISTRO AMIGO"   TO MENS
-                PERFORM ROT-MENS THRU ROT-MENS-FIM
-                GO TO ROT-FIM.
-      *
-      **********************
-      * ROTINA DE FIM      *
-      **********************
-      *
-       ROT-FIM.
-                DISPLAY (01, 01) ERASE
-                EXIT PROGRAM.
-       ROT-FIMP.
-                EXIT PROGRAM.
-
-       ROT-FIMS.
+                CALL "P2017N01".
                 STOP RUN.
-      *
-      **********************
-      * ROTINA DE MENSAGEM *
-      **********************
-      *
-       ROT-MENS.
-                MOVE ZEROS TO W-CONT.
-       ROT-MENS1.
-               DISPLAY (23, 12) MENS.
-       ROT-MENS2.
-                ADD 1 TO W-CONT
-                IF W-CONT < 2000
-      * NOTA: Não parece mais esse merda é um loop for
-      * como eu odeio essa linguagem
-      
-                    GO TO ROT-MENS2
-                ELSE
-                   DISPLAY (23, 12) LIMPA.
-       ROT-MENS-FIM.
-                EXIT.
-       FIM-ROT-TEMPO.
