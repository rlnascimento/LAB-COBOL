@@ -10,28 +10,14 @@
                          DECIMAL-POINT IS COMMA.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-       SELECT CEP ASSIGN TO DISK
-                    ORGANIZATION IS INDEXED
-                    ACCESS MODE  IS DYNAMIC
-                    RECORD KEY   IS CODCEP
-                    FILE STATUS  IS ST-ERRO
-                    ALTERNATE RECORD KEY IS CHAVE2 = LOGRADOURO
-                                                      WITH DUPLICATES.
+           COPY CPYCEPS.
+           COPY CPYAUDS.
       *
       *-----------------------------------------------------------------
        DATA DIVISION.
        FILE SECTION.
-       FD CEP
-               LABEL RECORD IS STANDARD
-               VALUE OF FILE-ID IS "CEP.DAT".
-       01 REGCEP.
-                03 CODCEP          PIC 9(08).
-                03 LOGRADOURO      PIC X(35).
-                03 BAIRRO          PIC X(20).
-                03 CIDADE          PIC X(20).
-                03 UF              PIC X(02).
-                03 LOCAL           PIC 9(01).
-                    05 LOCALIDADE  PIC X(20).
+           COPY CPYCEPR.
+           COPY CPYAUDR.
       *
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
@@ -40,10 +26,50 @@
        77 W-OPCAO      PIC X(01) VALUE SPACES.
        77 ST-ERRO      PIC X(02) VALUE "00".
        77 W-ACT        PIC 9(02) VALUE ZEROS.
+           COPY CPYTECL.
        77 MENS         PIC X(50) VALUE SPACES.
        77 LIMPA        PIC X(50) VALUE SPACES.
        77 MEDIA        PIC 99V9 VALUE ZEROS.
        77 TFALTAS      PIC 9(3) VALUE ZEROS.
+       77 W-PESQ       PIC X(35) VALUE SPACES.
+       77 W-IDXUF      PIC 9(02) VALUE ZEROS.
+       77 W-UFOK       PIC X(01) VALUE "N".
+           COPY CPYCPFW.
+           COPY CPYAUDW.
+           COPY CPYCONT.
+      *
+       01 TABUF.
+           03 TABUF01  PIC X(02) VALUE "AC".
+           03 TABUF02  PIC X(02) VALUE "AL".
+           03 TABUF03  PIC X(02) VALUE "AP".
+           03 TABUF04  PIC X(02) VALUE "AM".
+           03 TABUF05  PIC X(02) VALUE "BA".
+           03 TABUF06  PIC X(02) VALUE "CE".
+           03 TABUF07  PIC X(02) VALUE "DF".
+           03 TABUF08  PIC X(02) VALUE "ES".
+           03 TABUF09  PIC X(02) VALUE "GO".
+           03 TABUF10  PIC X(02) VALUE "MA".
+           03 TABUF11  PIC X(02) VALUE "MT".
+           03 TABUF12  PIC X(02) VALUE "MS".
+           03 TABUF13  PIC X(02) VALUE "MG".
+           03 TABUF14  PIC X(02) VALUE "PA".
+           03 TABUF15  PIC X(02) VALUE "PB".
+           03 TABUF16  PIC X(02) VALUE "PR".
+           03 TABUF17  PIC X(02) VALUE "PE".
+           03 TABUF18  PIC X(02) VALUE "PI".
+           03 TABUF19  PIC X(02) VALUE "RJ".
+           03 TABUF20  PIC X(02) VALUE "RN".
+           03 TABUF21  PIC X(02) VALUE "RS".
+           03 TABUF22  PIC X(02) VALUE "RO".
+           03 TABUF23  PIC X(02) VALUE "RR".
+           03 TABUF24  PIC X(02) VALUE "SC".
+           03 TABUF25  PIC X(02) VALUE "SP".
+           03 TABUF26  PIC X(02) VALUE "SE".
+           03 TABUF27  PIC X(02) VALUE "TO".
+       01 TABELAUF REDEFINES TABUF.
+           03 TABELAUFV PIC X(02) OCCURS 27 TIMES.
+      *
+           COPY CPYLOCT.
       *
        SCREEN SECTION.
 
@@ -134,16 +160,16 @@
                VALUE  "                                       º".
            05  LINE 22  COLUMN 01 
                VALUE  "ÌÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍ".
-           05  LINE 22  COLUMN 41 
-               VALUE  "ÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍËÍÍÍÍÍ¹".
-           05  LINE 23  COLUMN 01 
+           05  LINE 22  COLUMN 41
+               VALUE  "ÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍËÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍ¹".
+           05  LINE 23  COLUMN 01
                VALUE  "ºMENSAGEM:".
-           05  LINE 23  COLUMN 41 
-               VALUE  "                                 º CPF º".
-           05  LINE 24  COLUMN 01 
+           05  LINE 23  COLUMN 41
+               VALUE  "                     º CPF:            º".
+           05  LINE 24  COLUMN 01
                VALUE  "ÈÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍ".
-           05  LINE 24  COLUMN 41 
-               VALUE  "ÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÊÍÍÍÍÍ¼".
+           05  LINE 24  COLUMN 41
+               VALUE  "ÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÊÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍ¼".
            05  TNUMCEP
                LINE 08  COLUMN 06  PIC 99999.999
                USING  CODCEP
@@ -172,38 +198,38 @@
                LINE 14  COLUMN 08  PIC X(20)
                USING  LOCALIDADE
                HIGHLIGHT.
+           05  TCPF
+               LINE 23  COLUMN 68  PIC 9(11)
+               USING  W-CPF
+               HIGHLIGHT.
 
       *-----------------------------------------------------------------
        PROCEDURE DIVISION.
        INICIO.
       *
-       INC-OP0.
-           OPEN I-O CEP
-           IF ST-ERRO NOT = "00"
-               IF ST-ERRO = "30"
-                      OPEN OUTPUT CEP
-                      CLOSE CEP
-                      MOVE "*** ARQUIVO CEP SENDO CRIADO **" TO MENS
-                      PERFORM ROT-MENS THRU ROT-MENS-FIM
-                      GO TO INC-OP0
-                   ELSE
-                      MOVE "ERRO NA ABERTURA DO ARQUIVO CEP" TO MENS
-                      PERFORM ROT-MENS THRU ROT-MENS-FIM
-                      GO TO ROT-FIM
-                ELSE
-                    NEXT SENTENCE.
+           PERFORM OPR-001 THRU OPR-002-FIM.
+           COPY CPYOPCR
+               REPLACING ==CPY-ARQ== BY ==CEP==
+                   ==CPY-MSG-CRIA== BY
+                       =="*** ARQUIVO CEP SENDO CRIADO **"==
+                   ==CPY-MSG-ERRO== BY
+                       =="ERRO NA ABERTURA DO ARQUIVO CEP"==.
+           PERFORM AUD-OP0 THRU AUD-OP0-FIM.
        TELA.
            DISPLAY TFP201601.
        INC-001.
-                MOVE ZERO   TO CODCEP LOCAL
+                MOVE ZERO   TO CODCEP LOCAL W-CPF
                 MOVE SPACES TO LOGRADOURO BAIRRO CIDADE UF LOCALIDADE.
                 DISPLAY TFP201601.
+                DISPLAY (23, 12) "F4=PESQUISAR POR LOGRADOURO/BAIRRO".
        INC-002.
                 ACCEPT  CODCEP
                 ACCEPT W-ACT FROM ESCAPE KEY
-                 IF W-ACT = 02
+                 IF W-ACT = TEC-ESC
                    CLOSE CEP
                    GO TO ROT-FIM.
+                IF W-ACT = TEC-F4
+                   GO TO PSQ-001.
                 IF CODCEP  = 0
                    MOVE "*** CEP INVALIDO ***" TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
@@ -214,6 +240,7 @@
                 PERFORM INC-008
                 IF ST-ERRO NOT = "23"
                    IF ST-ERRO = "00"
+                      MOVE CODCPF TO W-CPF
                       DISPLAY TFP201601
                       MOVE "*** CEP JA CADASTRAD0 ***" TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
@@ -228,44 +255,53 @@
        INC-004.
                 ACCEPT TLOGRA
                 ACCEPT W-ACT FROM ESCAPE KEY
-                IF W-ACT = 02 GO TO INC-002.
+                IF W-ACT = TEC-ESC GO TO INC-002.
        INC-005.
                 ACCEPT TBAIRRO
                 ACCEPT W-ACT FROM ESCAPE KEY
-                IF W-ACT = 02 GO TO INC-004.
+                IF W-ACT = TEC-ESC GO TO INC-004.
        INC-006.
                 ACCEPT TCIDADE
                 ACCEPT W-ACT FROM ESCAPE KEY
-                IF W-ACT = 02 GO TO INC-005.
+                IF W-ACT = TEC-ESC GO TO INC-005.
        INC-007.
                 ACCEPT TUF
                 ACCEPT W-ACT FROM ESCAPE KEY
-                IF W-ACT = 02 GO TO INC-006.
+                IF W-ACT = TEC-ESC GO TO INC-006.
+                PERFORM UFV-001 THRU UFV-001-FIM
+                IF W-UFOK NOT = "S"
+                   MOVE "*** UF INVALIDA ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-007.
        INC-008.
                 ACCEPT TLOCAL
                 ACCEPT W-ACT FROM ESCAPE KEY
-                IF W-ACT = 02 GO TO INC-007.
+                IF W-ACT = TEC-ESC GO TO INC-007.
+                MOVE TABELALOCV (LOCAL + 1) TO LOCALIDADE
+                DISPLAY TTLOCAL.
+       INC-009.
+                ACCEPT TCPF
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = TEC-ESC GO TO INC-008.
+                PERFORM CPF-001 THRU CPF-001-FIM
+                IF W-CPFOK NOT = "S"
+                   MOVE "*** CPF INVALIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-009.
       *
                 IF W-SEL = 1
                               GO TO ALT-OPC.
 
-       INC-OPC.
-                MOVE "S" TO W-OPCAO
-                DISPLAY (23, 40) "DADOS OK (S/N) : ".
-                ACCEPT (23, 57) W-OPCAO WITH UPDATE
-                ACCEPT W-ACT FROM ESCAPE KEY
-                IF W-ACT = 02 GO TO INC-005.
-                IF W-OPCAO = "N" OR "n"
-                   MOVE "*** DADOS RECUSADOS PELO OPERADOR ***" TO MENS
-                   PERFORM ROT-MENS THRU ROT-MENS-FIM
-                   GO TO INC-001.
-                IF W-OPCAO NOT = "S" AND "s"
-                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
-                   PERFORM ROT-MENS THRU ROT-MENS-FIM
-                   GO TO INC-OPC.
+           COPY CPYCONF.
        INC-WR1.
+                MOVE W-CPF TO CODCPF
                 WRITE REGCEP
                 IF ST-ERRO = "00" OR "02"
+                      MOVE "CEP"        TO AUD-ARQ
+                      MOVE "INCLUSAO"   TO AUD-ACAO
+                      MOVE CODCEP       TO AUD-CHAVE
+                      PERFORM AUD-GRAVA THRU AUD-GRAVA-FIM
+                      ADD 1 TO W-INCCNT
                       MOVE "*** DADOS GRAVADOS *** " TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO INC-001.
@@ -280,6 +316,49 @@
                       GO TO ROT-FIM.
       *
       *****************************************
+      * ROTINA DE PESQUISA POR LOGRADOURO/BAIRRO (CHAVE2)  *
+      *****************************************
+      *
+       PSQ-001.
+                MOVE SPACES TO MENS
+                DISPLAY (23, 12) MENS
+                DISPLAY (23, 12) "LOGRADOURO/BAIRRO : "
+                MOVE SPACES TO W-PESQ
+                ACCEPT (23, 33) W-PESQ
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = TEC-ESC
+                   GO TO INC-001.
+                MOVE W-PESQ TO LOGRADOURO
+                START CEP KEY IS NOT LESS THAN CHAVE2
+                IF ST-ERRO NOT = "00"
+                   MOVE "*** NENHUM LOGRADOURO ENCONTRADO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+       PSQ-002.
+                READ CEP NEXT RECORD
+                IF ST-ERRO = "10"
+                   MOVE "*** FIM DA PESQUISA ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+                IF ST-ERRO NOT = "00"
+                   MOVE "ERRO NA LEITURA ARQUIVO CEP" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM.
+                MOVE CODCPF TO W-CPF
+                DISPLAY TFP201601.
+                MOVE 1 TO W-SEL.
+       PSQ-003.
+                DISPLAY (23, 12)
+                    "ENTER=PROXIMO   F2=SELECIONAR   ESC=ENCERRAR".
+                ACCEPT (23, 65) W-OPCAO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = TEC-ESC
+                   GO TO INC-001.
+                IF W-ACT = TEC-F2
+                   GO TO ACE-001.
+                GO TO PSQ-002.
+      *
+      *****************************************
       * ROTINA DE CONSULTA/ALTERACAO/EXCLUSAO *
       *****************************************
       *
@@ -288,30 +367,27 @@
                      "F1=NOVO REGISTRO   F2=ALTERAR   F3=EXCLUIR"
                 ACCEPT (23, 55) W-OPCAO
                 ACCEPT W-ACT FROM ESCAPE KEY
-                IF W-ACT NOT = 02 AND W-ACT NOT = 03 AND W-ACT NOT = 04
+                IF W-ACT NOT = TEC-ESC AND W-ACT NOT = TEC-F2
+                   AND W-ACT NOT = TEC-F3
                    GO TO ACE-001.
                 MOVE SPACES TO MENS
                 DISPLAY (23, 12) MENS
-                IF W-ACT = 02
+                IF W-ACT = TEC-ESC
                    MOVE 02 TO W-SEL
                    GO TO INC-001.
-                IF W-ACT = 03
+                IF W-ACT = TEC-F2
                    GO TO INC-004.
+                PERFORM OPR-CONF THRU OPR-CONF-FIM
+                GO TO EXC-OPC.
       *
-       EXC-OPC.
-                DISPLAY (23, 40) "EXCLUIR   (S/N) : ".
-                ACCEPT (23, 57) W-OPCAO
-                IF W-OPCAO = "N" OR "n"
-                   MOVE "*** REGISTRO NAO EXCLUIDO ***" TO MENS
-                   PERFORM ROT-MENS THRU ROT-MENS-FIM
-                   GO TO INC-001.
-                IF W-OPCAO NOT = "S" AND "s"
-                   MOVE "*** DIGITE APENAS S=SIM  e  N=NAO ***" TO MENS
-                   PERFORM ROT-MENS THRU ROT-MENS-FIM
-                   GO TO EXC-OPC.
        EXC-DL1.
                 DELETE CEP RECORD
                 IF ST-ERRO = "00"
+                   MOVE "CEP"        TO AUD-ARQ
+                   MOVE "EXCLUSAO"   TO AUD-ACAO
+                   MOVE CODCEP       TO AUD-CHAVE
+                   PERFORM AUD-GRAVA THRU AUD-GRAVA-FIM
+                   ADD 1 TO W-EXCCNT
                    MOVE "*** REGISTRO EXCLUIDO ***           " TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO INC-001.
@@ -319,22 +395,15 @@
                 PERFORM ROT-MENS THRU ROT-MENS-FIM
                 GO TO ROT-FIM.
       *
-       ALT-OPC.
-                DISPLAY (23, 40) "ALTERAR  (S/N) : ".
-                ACCEPT (23, 57) W-OPCAO
-                ACCEPT W-ACT FROM ESCAPE KEY
-                IF W-ACT = 02 GO TO INC-005.
-                IF W-OPCAO = "N" OR "n"
-                   MOVE "*** INFORMACOES NAO ALTERADAS *** " TO MENS
-                   PERFORM ROT-MENS THRU ROT-MENS-FIM
-                   GO TO INC-001.
-                IF W-OPCAO NOT = "S" AND "s"
-                   MOVE "*** DIGITE APENAS S=SIM  e  N=NAO ***" TO MENS
-                   PERFORM ROT-MENS THRU ROT-MENS-FIM
-                   GO TO ALT-OPC.
        ALT-RW1.
+                MOVE W-CPF TO CODCPF
                 REWRITE REGCEP
                 IF ST-ERRO = "00" OR "02"
+                   MOVE "CEP"        TO AUD-ARQ
+                   MOVE "ALTERACAO"  TO AUD-ACAO
+                   MOVE CODCEP       TO AUD-CHAVE
+                   PERFORM AUD-GRAVA THRU AUD-GRAVA-FIM
+                   ADD 1 TO W-ALTCNT
                    MOVE "*** REGISTRO ALTERADO ***         " TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO INC-001.
@@ -342,12 +411,39 @@
                 PERFORM ROT-MENS THRU ROT-MENS-FIM
                 GO TO ROT-FIM.
       *
+      *****************************************
+      * ROTINA DE VALIDACAO DA UF (27 ESTADOS) *
+      *****************************************
+      *
+       UFV-001.
+                MOVE 1   TO W-IDXUF
+                MOVE "N" TO W-UFOK.
+       UFV-002.
+                IF TABELAUFV (W-IDXUF) = UF
+                   MOVE "S" TO W-UFOK
+                   GO TO UFV-001-FIM.
+                ADD 1 TO W-IDXUF
+                IF W-IDXUF < 28
+                   GO TO UFV-002.
+       UFV-001-FIM.
+                EXIT.
+      *
+      *****************************************
+      * ROTINA DE VALIDACAO DO CPF (MODULO 11) *
+      *****************************************
+      *
+           COPY CPYCPFP.
+      *
       **********************
       * ROTINA DE FIM      *
       **********************
       *
        ROT-FIM.
                 DISPLAY (01, 01) ERASE
+                DISPLAY "RESUMO DA SESSAO - CADASTRO DE CEP"
+                DISPLAY "INCLUSOES..............: " W-INCCNT
+                DISPLAY "ALTERACOES..............: " W-ALTCNT
+                DISPLAY "EXCLUSOES..............: " W-EXCCNT
                 EXIT PROGRAM.
        ROT-FIMP.
                 EXIT PROGRAM.
@@ -359,17 +455,20 @@
       * ROTINA DE MENSAGEM *
       **********************
       *
-       ROT-MENS.
-                MOVE ZEROS TO W-CONT.
-       ROT-MENS1.
-               DISPLAY (23, 12) MENS.
-       ROT-MENS2.
-                ADD 1 TO W-CONT
-                IF W-CONT < 3000
-                   GO TO ROT-MENS2
-                ELSE
-                   DISPLAY (23, 12) LIMPA.
-       ROT-MENS-FIM.
-                EXIT.
+           COPY CPYMENS REPLACING ==CPY-COL== BY ==12==.
+      *
+      **********************
+      * IDENTIFICACAO DO OPERADOR *
+      **********************
+      *
+           COPY CPYOPER.
+      *
+           COPY CPYOPRC.
+      *
+      **********************
+      * AUDITORIA (AUDIT.TXT)   *
+      **********************
+      *
+           COPY CPYAUDP.
        FIM-ROT-TEMPO.
     
\ No newline at end of file
