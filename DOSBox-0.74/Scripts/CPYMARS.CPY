@@ -0,0 +1,11 @@
+      *-----------------------------------------------------------------
+      * CPYMARS - LAYOUT PADRAO DO ARQUIVO DE MARCA DE VEICULO
+      * (MARCA.DAT). COPIADO POR CADMARCA.COB E POR QUALQUER PROGRAMA
+      * QUE PRECISE LER MARCA.DAT, PARA QUE SO EXISTA UM LUGAR ONDE
+      * O LAYOUT DO REGISTRO E DECLARADO.
+      *-----------------------------------------------------------------
+       SELECT MARCAS ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS COD-MARCA
+                    FILE STATUS  IS ST-ERRO.
