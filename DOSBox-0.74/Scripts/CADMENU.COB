@@ -0,0 +1,74 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MENU.
+      **************************************
+      *     MENU PRINCIPAL DOS CADASTROS   *
+      **************************************
+      *----------------------------------------------------------------
+      * PONTO UNICO DE ENTRADA PARA OS QUATRO CADASTROS DA LOJA, PARA
+      * QUE O OPERADOR NAO PRECISE SABER DE COR O NOME DE CADA
+      * PROGRAMA COBOL. CADA OPCAO FAZ UM CALL PARA O PROGRAM-ID DO
+      * CADASTRO CORRESPONDENTE:
+      *    1 - CEP        -> FP16201   (CADCEP.COB)
+      *    2 - AMIGOS     -> P2017N01  (P2017N01-ISHII.COB)
+      *    3 - ALUNOS     -> P201621A  (P201621X.COB, VERSAO EM TELA)
+      *    4 - VEICULOS   -> P2017N02  (P2017N02-ISHII.COB)
+      * COMO TODOS OS QUATRO TERMINAM COM STOP RUN, O CONTROLE NAO
+      * VOLTA PARA ESTE MENU DEPOIS DO CALL (O STOP RUN DO PROGRAMA
+      * CHAMADO ENCERRA O RUN UNIT INTEIRO) - O MESMO COMPORTAMENTO JA
+      * USADO EM P2017N01.COB PARA CHAMAR P2017N01.
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77 W-OPC        PIC 9(01) VALUE ZEROS.
+       77 W-ACT        PIC 9(02) VALUE ZEROS.
+       77 MENS         PIC X(50) VALUE SPACES.
+       77 LIMPA        PIC X(50) VALUE SPACES.
+       77 W-CONT       PIC 9(06) VALUE ZEROS.
+      *
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+                GO TO MNU-001.
+      *
+       MNU-001.
+                DISPLAY (01, 01) ERASE
+                DISPLAY (01, 25) "MENU PRINCIPAL"
+                DISPLAY (04, 10) "1 - CADASTRO DE CEP"
+                DISPLAY (05, 10) "2 - CADASTRO DE AMIGOS"
+                DISPLAY (06, 10) "3 - CADASTRO DE ALUNOS"
+                DISPLAY (07, 10) "4 - CADASTRO DE VEICULOS"
+                DISPLAY (08, 10) "0 - SAIR"
+                DISPLAY (10, 10) "OPCAO           : ".
+       MNU-002.
+                MOVE ZEROS TO W-OPC
+                ACCEPT (10, 29) W-OPC
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO ROT-FIM.
+                IF W-OPC = 1 CALL "FP16201"  GO TO ROT-FIM.
+                IF W-OPC = 2 CALL "P2017N01" GO TO ROT-FIM.
+                IF W-OPC = 3 CALL "P201621A" GO TO ROT-FIM.
+                IF W-OPC = 4 CALL "P2017N02" GO TO ROT-FIM.
+                IF W-OPC = 0 GO TO ROT-FIM.
+                MOVE "*** OPCAO INVALIDA ***" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO MNU-001.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+                DISPLAY (01, 01) ERASE
+                STOP RUN.
+      *
+      **********************
+      * ROTINA DE MENSAGEM *
+      **********************
+      *
+           COPY CPYMENS REPLACING ==CPY-COL== BY ==12==.
