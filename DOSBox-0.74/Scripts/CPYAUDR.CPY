@@ -0,0 +1,7 @@
+      *-----------------------------------------------------------------
+      * CPYAUDR - REGISTRO DO ARQUIVO DE AUDITORIA (AUDIT.TXT)
+      *-----------------------------------------------------------------
+       FD  AUDITORIA
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "AUDIT.TXT".
+       01 LINAUDIT                     PIC X(80).
