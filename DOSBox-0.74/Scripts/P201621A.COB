@@ -17,6 +17,7 @@
                     FILE STATUS  IS ST-ERRO
                     ALTERNATE RECORD KEY IS CHAVE2 = NOME
                                                       WITH DUPLICATES.
+           COPY CPYAUDS.
       *
       *-----------------------------------------------------------------
        DATA DIVISION.
@@ -28,12 +29,18 @@
                 03 CODALU          PIC 9(05).
                 03 NOME            PIC X(30).
                 03 DISCIPLINA      PIC X(20).
-                03 NOTAS.           
+                03 NOTAS.
 				    05 NOTA1	   PIC 99V9.
 				    05 NOTA2	   PIC 99V9.
-                03	FALTAS.        
+                    05 NOTA3       PIC 99V9.
+                    05 NOTA4       PIC 99V9.
+                03	FALTAS.
 				    05 FALTA1      PIC 9(2).
 					05 FALTA2      PIC 9(2).
+                    05 FALTA3      PIC 9(2).
+                    05 FALTA4      PIC 9(2).
+                03 NOTAREC         PIC 99V9.
+           COPY CPYAUDR.
       *
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
@@ -42,33 +49,34 @@
        77 W-OPCAO      PIC X(01) VALUE SPACES.
        77 ST-ERRO      PIC X(02) VALUE "00".
        77 W-ACT        PIC 9(02) VALUE ZEROS.
+           COPY CPYTECL.
        77 MENS         PIC X(50) VALUE SPACES.
        77 LIMPA        PIC X(50) VALUE SPACES.
 	   77 MEDIA        PIC 99V9 VALUE ZEROS.
 	   77 TFALTAS      PIC 9(3) VALUE ZEROS.
+	   77 W-QTDNOTAS   PIC 9(1) VALUE ZEROS.
+	   77 W-SOMANOTAS  PIC 9(3)V9 VALUE ZEROS.
+	   77 W-PESQ       PIC X(30) VALUE SPACES.
 	   01 MASC1        PIC Z9,9.
 	   01 MASC2        PIC ZZ9.
+           COPY CPYAUDW.
+           COPY CPYCONT.
       *-----------------------------------------------------------------
        PROCEDURE DIVISION.
        INICIO.
       *
-       INC-OP0.
-           OPEN I-O ALUNO
-           IF ST-ERRO NOT = "00"
-               IF ST-ERRO = "30"
-                      OPEN OUTPUT ALUNO
-                      CLOSE ALUNO
-                      MOVE "*** ARQUIVO ALUNO SENDO CRIADO **" TO MENS
-                      PERFORM ROT-MENS THRU ROT-MENS-FIM
-                      GO TO INC-OP0
-                   ELSE
-                      MOVE "ERRO NA ABERTURA DO ARQUIVO ALUNO" TO MENS
-                      PERFORM ROT-MENS THRU ROT-MENS-FIM
-                      GO TO ROT-FIM
-                ELSE
-                    NEXT SENTENCE.
+           PERFORM OPR-001 THRU OPR-002-FIM.
+           COPY CPYOPCR
+               REPLACING ==CPY-ARQ== BY ==ALUNO==
+                   ==CPY-MSG-CRIA== BY
+                       =="*** ARQUIVO ALUNO SENDO CRIADO **"==
+                   ==CPY-MSG-ERRO== BY
+                       =="ERRO NA ABERTURA DO ARQUIVO ALUNO"==.
+           PERFORM AUD-OP0 THRU AUD-OP0-FIM.
        INC-001.
-                MOVE ZEROS  TO CODALU NOTA1 NOTA2 FALTA1 FALTA2
+                MOVE ZEROS  TO CODALU NOTA1 NOTA2 NOTA3 NOTA4
+                                     FALTA1 FALTA2 FALTA3 FALTA4
+                                     NOTAREC
 				MOVE ZERO   TO TFALTAS MEDIA
                 MOVE SPACES TO NOME DISCIPLINA.
                 DISPLAY (01, 01) ERASE.
@@ -78,16 +86,23 @@
                 DISPLAY (06, 01) "DISCIPLINA         : "
                 DISPLAY (07, 01) "NOTA 1             : "
                 DISPLAY (08, 01) "NOTA 2             : "
-                DISPLAY (09, 01) "MEDIA              : "
-                DISPLAY (10, 01) "FALTA 1            : "
-                DISPLAY (11, 01) "FALTA 2            : "
-                DISPLAY (12, 01) "TOTAL DE FALTAS    : ".
+                DISPLAY (09, 01) "NOTA 3             : "
+                DISPLAY (10, 01) "NOTA 4             : "
+                DISPLAY (11, 01) "MEDIA              : "
+                DISPLAY (12, 01) "FALTA 1            : "
+                DISPLAY (13, 01) "FALTA 2            : "
+                DISPLAY (14, 01) "FALTA 3            : "
+                DISPLAY (15, 01) "FALTA 4            : "
+                DISPLAY (16, 01) "TOTAL DE FALTAS    : "
+                DISPLAY (18, 01) "F4=PESQUISAR POR NOME".
        INC-002.
                 ACCEPT  (04, 22) CODALU
                 ACCEPT W-ACT FROM ESCAPE KEY
-                 IF W-ACT = 02
+                 IF W-ACT = TEC-ESC
                    CLOSE ALUNO
                    GO TO ROT-FIM.
+                IF W-ACT = TEC-F4
+                   GO TO PSQ-001.
                 IF CODALU  = 0
                    MOVE "*** ALUNO INVALIDO ***" TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
@@ -102,10 +117,14 @@
                       DISPLAY (06, 22) DISCIPLINA
                       DISPLAY (07, 22) NOTA1
 					  DISPLAY (08, 22) NOTA2
-					  DISPLAY (09, 22) MEDIA
-                      DISPLAY (10, 22) FALTA1
-					  DISPLAY (11, 22) FALTA2
-					  DISPLAY (12, 22) TFALTAS
+					  DISPLAY (09, 22) NOTA3
+					  DISPLAY (10, 22) NOTA4
+					  DISPLAY (11, 22) MEDIA
+                      DISPLAY (12, 22) FALTA1
+					  DISPLAY (13, 22) FALTA2
+					  DISPLAY (14, 22) FALTA3
+					  DISPLAY (15, 22) FALTA4
+					  DISPLAY (16, 22) TFALTAS
                       MOVE "*** ALUNO JA CADASTRAD0 ***" TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       MOVE 1 TO W-SEL
@@ -119,55 +138,70 @@
        INC-004.
                 ACCEPT (05, 22) NOME
                 ACCEPT W-ACT FROM ESCAPE KEY
-                IF W-ACT = 02 GO TO INC-002.
+                IF W-ACT = TEC-ESC GO TO INC-002.
        INC-005.
                 ACCEPT (06, 22) DISCIPLINA
                 ACCEPT W-ACT FROM ESCAPE KEY
-                IF W-ACT = 02 GO TO INC-004.
+                IF W-ACT = TEC-ESC GO TO INC-004.
        INC-006.
                 ACCEPT (07, 22) NOTA1
                 ACCEPT W-ACT FROM ESCAPE KEY
-                IF W-ACT = 02 GO TO INC-005.
+                IF W-ACT = TEC-ESC GO TO INC-005.
        INC-007.
                 ACCEPT (08, 22) NOTA2
                 ACCEPT W-ACT FROM ESCAPE KEY
-                IF W-ACT = 02 GO TO INC-006.
+                IF W-ACT = TEC-ESC GO TO INC-006.
        INC-008.
-                COMPUTE MEDIA = NOTA1 + NOTA2
-                COMPUTE MEDIA = MEDIA / 2
-                DISPLAY (09, 22) MEDIA.
+                ACCEPT (09, 22) NOTA3
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = TEC-ESC GO TO INC-007.
        INC-009.
-                ACCEPT (10, 22) FALTA1
+                ACCEPT (10, 22) NOTA4
                 ACCEPT W-ACT FROM ESCAPE KEY
-                IF W-ACT= 02 GO TO INC-007.
+                IF W-ACT = TEC-ESC GO TO INC-008.
        INC-010.
-                ACCEPT (11, 22) FALTA2
-                ACCEPT W-ACT FROM ESCAPE KEY
-                IF W-ACT= 02 GO TO INC-009.
+                MOVE 2 TO W-QTDNOTAS
+                COMPUTE W-SOMANOTAS = NOTA1 + NOTA2
+                IF NOTA3 > 0
+                   ADD NOTA3 TO W-SOMANOTAS
+                   ADD 1 TO W-QTDNOTAS.
+                IF NOTA4 > 0
+                   ADD NOTA4 TO W-SOMANOTAS
+                   ADD 1 TO W-QTDNOTAS.
+                COMPUTE MEDIA = W-SOMANOTAS / W-QTDNOTAS
+                DISPLAY (11, 22) MEDIA.
        INC-011.
-                COMPUTE TFALTAS = FALTA1 + FALTA2
-                DISPLAY (12, 22) TFALTAS.
+                ACCEPT (12, 22) FALTA1
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT= TEC-ESC GO TO INC-009.
+       INC-012.
+                ACCEPT (13, 22) FALTA2
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT= TEC-ESC GO TO INC-011.
+       INC-013.
+                ACCEPT (14, 22) FALTA3
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT= TEC-ESC GO TO INC-012.
+       INC-014.
+                ACCEPT (15, 22) FALTA4
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT= TEC-ESC GO TO INC-013.
+       INC-015.
+                COMPUTE TFALTAS = FALTA1 + FALTA2 + FALTA3 + FALTA4
+                DISPLAY (16, 22) TFALTAS.
       *
                 IF W-SEL = 1
                               GO TO ALT-OPC.
 
-       INC-OPC.
-                MOVE "S" TO W-OPCAO
-                DISPLAY (23, 40) "DADOS OK (S/N) : ".
-                ACCEPT (23, 57) W-OPCAO WITH UPDATE
-                ACCEPT W-ACT FROM ESCAPE KEY
-                IF W-ACT = 02 GO TO INC-005.
-                IF W-OPCAO = "N" OR "n"
-                   MOVE "*** DADOS RECUSADOS PELO OPERADOR ***" TO MENS
-                   PERFORM ROT-MENS THRU ROT-MENS-FIM
-                   GO TO INC-001.
-                IF W-OPCAO NOT = "S" AND "s"
-                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
-                   PERFORM ROT-MENS THRU ROT-MENS-FIM
-                   GO TO INC-OPC.
+           COPY CPYCONF.
        INC-WR1.
                 WRITE REGALU
                 IF ST-ERRO = "00" OR "02"
+                      MOVE "ALUNO"      TO AUD-ARQ
+                      MOVE "INCLUSAO"   TO AUD-ACAO
+                      MOVE CODALU       TO AUD-CHAVE
+                      PERFORM AUD-GRAVA THRU AUD-GRAVA-FIM
+                      ADD 1 TO W-INCCNT
                       MOVE "*** DADOS GRAVADOS *** " TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO INC-001.
@@ -182,6 +216,75 @@
                       GO TO ROT-FIM.
       *
       *****************************************
+      * ROTINA DE PESQUISA POR NOME (CHAVE2)  *
+      *****************************************
+      *
+       PSQ-001.
+                MOVE SPACES TO MENS
+                DISPLAY (23, 12) MENS
+                DISPLAY (23, 01) "NOME : "
+                MOVE SPACES TO W-PESQ
+                ACCEPT (23, 09) W-PESQ
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = TEC-ESC
+                   GO TO INC-001.
+                MOVE W-PESQ TO NOME
+                START ALUNO KEY IS NOT LESS THAN CHAVE2
+                IF ST-ERRO NOT = "00"
+                   MOVE "*** NENHUM ALUNO ENCONTRADO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+       PSQ-002.
+                READ ALUNO NEXT RECORD
+                IF ST-ERRO = "10"
+                   MOVE "*** FIM DA PESQUISA ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+                IF ST-ERRO NOT = "00"
+                   MOVE "ERRO NA LEITURA ARQUIVO ALUNO" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM.
+                DISPLAY (01, 01) ERASE
+                DISPLAY (01, 20) "CADASTRO DE ALUNO"
+                DISPLAY (04, 01) "CODIGO DO ALUNO    : "
+                DISPLAY (05, 01) "NOME               : "
+                DISPLAY (06, 01) "DISCIPLINA         : "
+                DISPLAY (07, 01) "NOTA 1             : "
+                DISPLAY (08, 01) "NOTA 2             : "
+                DISPLAY (09, 01) "NOTA 3             : "
+                DISPLAY (10, 01) "NOTA 4             : "
+                DISPLAY (11, 01) "MEDIA              : "
+                DISPLAY (12, 01) "FALTA 1            : "
+                DISPLAY (13, 01) "FALTA 2            : "
+                DISPLAY (14, 01) "FALTA 3            : "
+                DISPLAY (15, 01) "FALTA 4            : "
+                DISPLAY (16, 01) "TOTAL DE FALTAS    : "
+                DISPLAY (04, 22) CODALU
+                DISPLAY (05, 22) NOME
+                DISPLAY (06, 22) DISCIPLINA
+                DISPLAY (07, 22) NOTA1
+                DISPLAY (08, 22) NOTA2
+                DISPLAY (09, 22) NOTA3
+                DISPLAY (10, 22) NOTA4
+                PERFORM INC-010
+                DISPLAY (12, 22) FALTA1
+                DISPLAY (13, 22) FALTA2
+                DISPLAY (14, 22) FALTA3
+                DISPLAY (15, 22) FALTA4
+                PERFORM INC-015
+                MOVE 1 TO W-SEL.
+       PSQ-003.
+                DISPLAY (23, 12)
+                    "ENTER=PROXIMO   F2=SELECIONAR   ESC=ENCERRAR".
+                ACCEPT (23, 65) W-OPCAO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = TEC-ESC
+                   GO TO INC-001.
+                IF W-ACT = TEC-F2
+                   GO TO ACE-001.
+                GO TO PSQ-002.
+      *
+      *****************************************
       * ROTINA DE CONSULTA/ALTERACAO/EXCLUSAO *
       *****************************************
       *
@@ -190,30 +293,27 @@
                      "F1=NOVO REGISTRO   F2=ALTERAR   F3=EXCLUIR"
                 ACCEPT (23, 55) W-OPCAO
                 ACCEPT W-ACT FROM ESCAPE KEY
-                IF W-ACT NOT = 02 AND W-ACT NOT = 03 AND W-ACT NOT = 04
+                IF W-ACT NOT = TEC-ESC AND W-ACT NOT = TEC-F2
+                   AND W-ACT NOT = TEC-F3
                    GO TO ACE-001.
                 MOVE SPACES TO MENS
                 DISPLAY (23, 12) MENS
-                IF W-ACT = 02
+                IF W-ACT = TEC-ESC
                    MOVE 02 TO W-SEL
                    GO TO INC-001.
-                IF W-ACT = 03
+                IF W-ACT = TEC-F2
                    GO TO INC-004.
+                PERFORM OPR-CONF THRU OPR-CONF-FIM
+                GO TO EXC-OPC.
       *
-       EXC-OPC.
-                DISPLAY (23, 40) "EXCLUIR   (S/N) : ".
-                ACCEPT (23, 57) W-OPCAO
-                IF W-OPCAO = "N" OR "n"
-                   MOVE "*** REGISTRO NAO EXCLUIDO ***" TO MENS
-                   PERFORM ROT-MENS THRU ROT-MENS-FIM
-                   GO TO INC-001.
-                IF W-OPCAO NOT = "S" AND "s"
-                   MOVE "*** DIGITE APENAS S=SIM  e  N=NAO ***" TO MENS
-                   PERFORM ROT-MENS THRU ROT-MENS-FIM
-                   GO TO EXC-OPC.
        EXC-DL1.
                 DELETE ALUNO RECORD
                 IF ST-ERRO = "00"
+                   MOVE "ALUNO"      TO AUD-ARQ
+                   MOVE "EXCLUSAO"   TO AUD-ACAO
+                   MOVE CODALU       TO AUD-CHAVE
+                   PERFORM AUD-GRAVA THRU AUD-GRAVA-FIM
+                   ADD 1 TO W-EXCCNT
                    MOVE "*** REGISTRO EXCLUIDO ***           " TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO INC-001.
@@ -221,22 +321,14 @@
                 PERFORM ROT-MENS THRU ROT-MENS-FIM
                 GO TO ROT-FIM.
       *
-       ALT-OPC.
-                DISPLAY (23, 40) "ALTERAR  (S/N) : ".
-                ACCEPT (23, 57) W-OPCAO
-                ACCEPT W-ACT FROM ESCAPE KEY
-                IF W-ACT = 02 GO TO INC-005.
-                IF W-OPCAO = "N" OR "n"
-                   MOVE "*** INFORMACOES NAO ALTERADAS *** " TO MENS
-                   PERFORM ROT-MENS THRU ROT-MENS-FIM
-                   GO TO INC-001.
-                IF W-OPCAO NOT = "S" AND "s"
-                   MOVE "*** DIGITE APENAS S=SIM  e  N=NAO ***" TO MENS
-                   PERFORM ROT-MENS THRU ROT-MENS-FIM
-                   GO TO ALT-OPC.
        ALT-RW1.
                 REWRITE REGALU
                 IF ST-ERRO = "00" OR "02"
+                   MOVE "ALUNO"      TO AUD-ARQ
+                   MOVE "ALTERACAO"  TO AUD-ACAO
+                   MOVE CODALU       TO AUD-CHAVE
+                   PERFORM AUD-GRAVA THRU AUD-GRAVA-FIM
+                   ADD 1 TO W-ALTCNT
                    MOVE "*** REGISTRO ALTERADO ***         " TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO INC-001.
@@ -250,6 +342,10 @@
       *
        ROT-FIM.
                 DISPLAY (01, 01) ERASE
+                DISPLAY "RESUMO DA SESSAO - CADASTRO DE ALUNO"
+                DISPLAY "INCLUSOES..............: " W-INCCNT
+                DISPLAY "ALTERACOES..............: " W-ALTCNT
+                DISPLAY "EXCLUSOES..............: " W-EXCCNT
                 EXIT PROGRAM.
        ROT-FIMP.
                 EXIT PROGRAM.
@@ -261,16 +357,19 @@
       * ROTINA DE MENSAGEM *
       **********************
       *
-       ROT-MENS.
-                MOVE ZEROS TO W-CONT.
-       ROT-MENS1.
-               DISPLAY (23, 12) MENS.
-       ROT-MENS2.
-                ADD 1 TO W-CONT
-                IF W-CONT < 3000
-                   GO TO ROT-MENS2
-                ELSE
-                   DISPLAY (23, 12) LIMPA.
-       ROT-MENS-FIM.
-                EXIT.
+           COPY CPYMENS REPLACING ==CPY-COL== BY ==12==.
+      *
+      **********************
+      * IDENTIFICACAO DO OPERADOR *
+      **********************
+      *
+           COPY CPYOPER.
+      *
+           COPY CPYOPRC.
+      *
+      **********************
+      * AUDITORIA (AUDIT.TXT)   *
+      **********************
+      *
+           COPY CPYAUDP.
        FIM-ROT-TEMPO.
